@@ -8,9 +8,27 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  DBNAME               PIC X(30) VALUE 'country'.
-       01  USERNAME             PIC X(30) VALUE 'cobol'.
-       01  PASSWD               PIC X(10) VALUE SPACE.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+       01  ROWS-UPDATED-COUNT   PIC 9(6) VALUE ZEROS.
+       01  ROWS-READ-COUNT      PIC 9(6) VALUE ZEROS.
+
+       COPY "RetryCfg.cpy".
+
+       01  IND-ROW-RESULT.
+           05  IND-ID           PIC X(36).
+           05  IND-LAST-NAME    PIC X(50).
+           05  IND-FIRST-NAME   PIC X(50).
+           05  IND-COUNTRY      PIC X(50).
+           05  IND-SPOKEN       PIC X(50).
+
+       01  NEW-LAST-NAME        PIC X(50).
+       01  NEW-FIRST-NAME       PIC X(50).
+       01  NEW-COUNTRY          PIC X(50).
+       01  NEW-SPOKEN           PIC X(50).
+
+       01  CAP-WORK-FIELD       PIC X(50).
+       01  CAP-IDX              PIC 9(2) VALUE 0.
 
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
@@ -24,12 +42,34 @@ OCESQL 01  SQ0001.
 OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
-OCESQL 01  SQ0002.
-OCESQL     02  FILLER PIC X(068) VALUE "UPDATE databank SET country = "
-OCESQL  &  "UPPER(country), spoken = UPPER(spoken)".
+OCESQL 01  SQ0003.
+OCESQL     02  FILLER PIC X(063) VALUE "SELECT id, last_name, first_na"
+OCESQL  &  "me, country, spoken FROM databank".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0004.
+OCESQL     02  FILLER PIC X(092) VALUE "UPDATE databank SET country = "
+OCESQL  &  "$1, spoken = $2, last_name = $3, first_name = $4 WHERE id "
+OCESQL  &  "= $5".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
-       PROCEDURE DIVISION.
+OCESQL 01  SQ0005.
+OCESQL     02  FILLER PIC X(172) VALUE "CREATE TABLE IF NOT EXISTS"
+OCESQL  &  " error_log (id SERIAL PRIMARY KEY, program_name"
+OCESQL  &  " VARCHAR(20), log_timestamp TIMESTAMP, sqlcode INTEGER,"
+OCESQL  &  " sqlstate VARCHAR(5), sqlerrmc VARCHAR(200))".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0006.
+OCESQL     02  FILLER PIC X(123) VALUE "INSERT INTO error_log"
+OCESQL  &  " (program_name, log_timestamp, sqlcode, sqlstate,"
+OCESQL  &  " sqlerrmc) VALUES ($1, CURRENT_TIMESTAMP, $2, $3, $4)".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE         PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION USING LS-RETURN-CODE.
        1000-MAIN-START.
 OCESQL*    EXEC SQL
 OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -49,6 +89,9 @@ OCESQL     END-CALL.
                    THRU 1001-ERROR-RTN-END
            END-IF.
 
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
            PERFORM 3001-UPDATE-TO-UPPERCASE
                THRU 3001-UPDATE-TO-UPPERCASE-END.
 
@@ -66,11 +109,80 @@ OCESQL*    EXEC SQL DISCONNECT ALL END-EXEC.
 OCESQL     CALL "OCESQLDisconnect" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL     END-CALL.
-           STOP RUN.
+           MOVE 0 TO LS-RETURN-CODE.
+           GOBACK.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+OCESQL*    EXEC SQL
+OCESQL*        CREATE TABLE IF NOT EXISTS error_log (
+OCESQL*            id SERIAL PRIMARY KEY,
+OCESQL*            program_name VARCHAR(20),
+OCESQL*            log_timestamp TIMESTAMP,
+OCESQL*            sqlcode INTEGER,
+OCESQL*            sqlstate VARCHAR(5),
+OCESQL*            sqlerrmc VARCHAR(200)
+OCESQL*        )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0005
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
       ******************************************************************
        1001-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'UpdMaj' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO error_log
+OCESQL*            (program_name, log_timestamp, sqlcode, sqlstate,
+OCESQL*             sqlerrmc)
+OCESQL*        VALUES
+OCESQL*            (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+OCESQL*             :ERR-SQLSTATE, :ERR-SQLERRMC)
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-PROGRAM-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-SQLCODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-SQLSTATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 200
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-SQLERRMC
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0006
+OCESQL          BY VALUE 4
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
            EVALUATE SQLCODE
               WHEN +100
                  DISPLAY "Record not found"
@@ -97,30 +209,206 @@ OCESQL     END-CALL
                  DISPLAY "Undefined error"
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
+                 COPY "SqlMsg.cpy".
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN.
+           MOVE 1 TO LS-RETURN-CODE.
+           GOBACK.
       ******************************************************************
        3001-UPDATE-TO-UPPERCASE.
            DISPLAY 'Updating columns to uppercase...'.
 
+           MOVE ZEROS TO ROWS-UPDATED-COUNT.
+           MOVE ZEROS TO ROWS-READ-COUNT.
+
+OCESQL*    EXEC SQL DECLARE CURSOR1 CURSOR FOR
+OCESQL*        SELECT id, last_name, first_name, country, spoken
+OCESQL*        FROM databank
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "UpdMaj_CURSOR1" & x"00"
+OCESQL          BY REFERENCE SQ0003
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL OPEN CURSOR1 END-EXEC.
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "UpdMaj_CURSOR1" & x"00"
+OCESQL     END-CALL.
+
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+OCESQL*        EXEC SQL
+OCESQL*            FETCH CURSOR1
+OCESQL*            INTO :IND-ID, :IND-LAST-NAME, :IND-FIRST-NAME,
+OCESQL*                 :IND-COUNTRY, :IND-SPOKEN
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 36
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE IND-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE IND-LAST-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE IND-FIRST-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE IND-COUNTRY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE IND-SPOKEN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "UpdMaj_CURSOR1" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE = 0 THEN
+                   ADD 1 TO ROWS-READ-COUNT
+                   PERFORM 3100-BUILD-PROPER-VALUES
+
+                   IF NEW-LAST-NAME NOT = IND-LAST-NAME
+                    OR NEW-FIRST-NAME NOT = IND-FIRST-NAME
+                    OR NEW-COUNTRY NOT = IND-COUNTRY
+                    OR NEW-SPOKEN NOT = IND-SPOKEN
+                    THEN
+                       PERFORM 3150-APPLY-NAME-UPDATE
+                           THRU 3150-APPLY-NAME-UPDATE-END
+
+                       IF SQLCODE = 0 THEN
+                           ADD 1 TO ROWS-UPDATED-COUNT
+                       ELSE
+                           PERFORM 1001-ERROR-RTN-START
+                               THRU 1001-ERROR-RTN-END
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+OCESQL*    EXEC SQL CLOSE CURSOR1 END-EXEC.
+OCESQL     CALL "OCESQLCursorClose" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "UpdMaj_CURSOR1" & x"00"
+OCESQL     END-CALL
+OCESQL    .
+           DISPLAY 'Name/case normalization pass tally -'.
+           DISPLAY '  Rows read: ' ROWS-READ-COUNT.
+           DISPLAY '  Rows updated: ' ROWS-UPDATED-COUNT.
+       3001-UPDATE-TO-UPPERCASE-END.
+      ******************************************************************
+       3150-APPLY-NAME-UPDATE.
+           MOVE ZERO TO RETRY-COUNT.
+       3150-APPLY-NAME-UPDATE-RETRY.
 OCESQL*    EXEC SQL
 OCESQL*        UPDATE databank
-OCESQL*        SET country = UPPER(country),
-OCESQL*            spoken = UPPER(spoken)
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
+OCESQL*        SET country = :NEW-COUNTRY,
+OCESQL*            spoken = :NEW-SPOKEN,
+OCESQL*            last_name = :NEW-LAST-NAME,
+OCESQL*            first_name = :NEW-FIRST-NAME
+OCESQL*        WHERE id = :IND-ID
+OCESQL*    END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE NEW-COUNTRY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE NEW-SPOKEN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE NEW-LAST-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE NEW-FIRST-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 36
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE IND-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0002
+OCESQL          BY REFERENCE SQ0004
+OCESQL          BY VALUE 5
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
 
-           IF SQLCODE = 0 THEN
-               DISPLAY 'Updated columns successfully.'
-           ELSE
-               PERFORM 1001-ERROR-RTN-START
-                   THRU 1001-ERROR-RTN-END
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3150-APPLY-NAME-UPDATE-RETRY
            END-IF.
-       3001-UPDATE-TO-UPPERCASE-END.
+       3150-APPLY-NAME-UPDATE-END.
+      ******************************************************************
+       3100-BUILD-PROPER-VALUES.
+           MOVE FUNCTION UPPER-CASE(IND-COUNTRY) TO NEW-COUNTRY.
+           MOVE FUNCTION UPPER-CASE(IND-SPOKEN) TO NEW-SPOKEN.
+
+           MOVE FUNCTION LOWER-CASE(IND-LAST-NAME) TO NEW-LAST-NAME.
+           IF NEW-LAST-NAME NOT = SPACES
+               MOVE NEW-LAST-NAME TO CAP-WORK-FIELD
+               PERFORM 3110-CAPITALIZE-WORD-STARTS
+                   THRU 3110-CAPITALIZE-WORD-STARTS-END
+               MOVE CAP-WORK-FIELD TO NEW-LAST-NAME
+           END-IF.
+
+           MOVE FUNCTION LOWER-CASE(IND-FIRST-NAME) TO NEW-FIRST-NAME.
+           IF NEW-FIRST-NAME NOT = SPACES
+               MOVE NEW-FIRST-NAME TO CAP-WORK-FIELD
+               PERFORM 3110-CAPITALIZE-WORD-STARTS
+                   THRU 3110-CAPITALIZE-WORD-STARTS-END
+               MOVE CAP-WORK-FIELD TO NEW-FIRST-NAME
+           END-IF.
+       3100-BUILD-PROPER-VALUES-END.
+      ******************************************************************
+       3110-CAPITALIZE-WORD-STARTS.
+           MOVE FUNCTION UPPER-CASE(CAP-WORK-FIELD(1:1))
+               TO CAP-WORK-FIELD(1:1).
+
+           PERFORM VARYING CAP-IDX FROM 2 BY 1
+                   UNTIL CAP-IDX > FUNCTION LENGTH(CAP-WORK-FIELD)
+               IF CAP-WORK-FIELD(CAP-IDX - 1:1) = SPACE
+                       OR CAP-WORK-FIELD(CAP-IDX - 1:1) = '-'
+                   MOVE FUNCTION UPPER-CASE(CAP-WORK-FIELD(CAP-IDX:1))
+                       TO CAP-WORK-FIELD(CAP-IDX:1)
+               END-IF
+           END-PERFORM.
+       3110-CAPITALIZE-WORD-STARTS-END.
       ******************************************************************
       ******************************************************************
       ******************************************************************
