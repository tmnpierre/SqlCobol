@@ -6,7 +6,19 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTRY-MAP-FILE ASSIGN TO COUNTRY-MAP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNTRY-MAP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTRY-MAP-FILE.
+       01  COUNTRY-MAP-RECORD.
+           05  CM-COUNTRY         PIC X(50).
+           05  CM-COUNTRY-CODE    PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  IND-NAME           PIC X(50) VALUE SPACES.
        01  IND-FNAME          PIC X(50) VALUE SPACES.
@@ -14,11 +26,30 @@
        01  IND-COUNTRY        PIC X(50) VALUE SPACES.
        01  IND-COUNTRY-CODE   PIC X(10) VALUE SPACES.
        01  CORRECT-COUNTRY-CODE PIC X(10) VALUE SPACES.
+       01  RUN-MODE-PARM      PIC X(10) VALUE SPACES.
+       01  DRY-RUN-SWITCH     PIC X VALUE 'N'.
+           88  DRY-RUN-ON     VALUE 'Y'.
+
+       01  CHECKPOINT-INTERVAL    PIC 9(6) VALUE 500.
+       01  ROWS-SINCE-CHECKPOINT  PIC 9(6) VALUE ZEROS.
+       01  ROWS-PROCESSED-COUNT   PIC 9(6) VALUE ZEROS.
+       01  ROWS-EXAMINED-COUNT    PIC 9(6) VALUE ZEROS.
+       01  ROWS-CHANGED-COUNT     PIC 9(6) VALUE ZEROS.
+
+       01  COUNTRY-MAP-FILENAME   PIC X(40)
+               VALUE 'COUNTRYMAP.TXT'.
+       01  WS-COUNTRY-MAP-STATUS  PIC X(02) VALUE SPACES.
+           88  COUNTRY-MAP-STATUS-OK      VALUE '00'.
+           88  COUNTRY-MAP-FILE-NOT-FOUND VALUE '35'.
+       01  COUNTRY-MAP-EOF-SWITCH PIC X VALUE 'N'.
+           88  COUNTRY-MAP-EOF    VALUE 'Y'.
+       01  COUNTRY-MAP-ROWS-LOADED-COUNT PIC 9(6) VALUE ZEROS.
+
+       COPY "RetryCfg.cpy".
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME             PIC X(30) VALUE 'country'.
-       01  USERNAME           PIC X(30) VALUE 'cobol'.
-       01  PASSWD             PIC X(10) VALUE SPACE.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
 
        01  SQL-IND-RESULT.
            05  SQL-ID         PIC X(36).
@@ -28,32 +59,217 @@
            05  SQL-COUNTRY    PIC X(50).
            05  SQL-COUNTRY-CODE PIC X(10).
 
+       01  SQL-MAPPED-CODE    PIC X(10).
+       01  CHECKPOINT-LAST-ID PIC X(36) VALUE SPACES.
+
+       01  NEW-MAPPED-COUNTRY      PIC X(50).
+       01  NEW-MAPPED-COUNTRY-CODE PIC X(10).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE         PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION USING LS-RETURN-CODE.
        1000-MAIN-START.
            EXEC SQL
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
 
-           IF SQLCODE NOT = ZERO 
+           IF SQLCODE NOT = ZERO
                PERFORM 1001-ERROR-RTN-START
                    THRU 1001-ERROR-RTN-END
            END-IF.
 
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1055-ENSURE-COUNTRY-MAPPING-TABLE
+               THRU 1055-ENSURE-COUNTRY-MAPPING-TABLE-END.
+
+           PERFORM 1057-ENSURE-AUDIT-TABLE
+               THRU 1057-ENSURE-AUDIT-TABLE-END.
+
+           PERFORM 1060-ENSURE-CHECKPOINT-TABLE
+               THRU 1060-ENSURE-CHECKPOINT-TABLE-END.
+
+           PERFORM 1070-LOAD-CHECKPOINT
+               THRU 1070-LOAD-CHECKPOINT-END.
+
+           PERFORM 1100-GET-RUN-MODE
+               THRU 1100-GET-RUN-MODE-END.
+
+           PERFORM 1080-LOAD-COUNTRY-MAPPING-CONTROL-FILE
+               THRU 1080-LOAD-COUNTRY-MAPPING-CONTROL-FILE-END.
+
            PERFORM 3001-CORRECT-COUNTRY-CODES
                THRU 3001-CORRECT-COUNTRY-CODES-END.
 
        1000-MAIN-END.
            EXEC SQL COMMIT WORK END-EXEC.
            EXEC SQL DISCONNECT ALL END-EXEC.
-           STOP RUN.
+           MOVE 0 TO LS-RETURN-CODE.
+           GOBACK.
+      ******************************************************************
+       1100-GET-RUN-MODE.
+           ACCEPT RUN-MODE-PARM FROM COMMAND-LINE.
+
+           IF RUN-MODE-PARM = 'DRYRUN'
+               SET DRY-RUN-ON TO TRUE
+               DISPLAY 'Running in dry-run mode - no changes will be '
+                       'committed.'
+           END-IF.
+       1100-GET-RUN-MODE-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
+      ******************************************************************
+       1055-ENSURE-COUNTRY-MAPPING-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS country_mapping (
+                   country VARCHAR(50) PRIMARY KEY,
+                   country_code VARCHAR(10)
+               )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       1055-ENSURE-COUNTRY-MAPPING-TABLE-END.
+      ******************************************************************
+       1057-ENSURE-AUDIT-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS country_code_audit (
+                   id SERIAL PRIMARY KEY,
+                   databank_id VARCHAR(36),
+                   old_country_code VARCHAR(10),
+                   new_country_code VARCHAR(10),
+                   changed_at TIMESTAMP
+               )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       1057-ENSURE-AUDIT-TABLE-END.
+      ******************************************************************
+       1060-ENSURE-CHECKPOINT-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS corrige_checkpoint (
+                   program_name VARCHAR(20) PRIMARY KEY,
+                   last_id VARCHAR(36),
+                   rows_processed INTEGER,
+                   updated_at TIMESTAMP
+               )
+           END-EXEC.
+       1060-ENSURE-CHECKPOINT-TABLE-END.
+      ******************************************************************
+       1070-LOAD-CHECKPOINT.
+           EXEC SQL
+               SELECT last_id INTO :CHECKPOINT-LAST-ID
+               FROM corrige_checkpoint
+               WHERE program_name = 'Corrige'
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'Resuming correction pass after id: '
+                           CHECKPOINT-LAST-ID
+               WHEN +100
+                   MOVE SPACES TO CHECKPOINT-LAST-ID
+               WHEN OTHER
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+           END-EVALUATE.
+       1070-LOAD-CHECKPOINT-END.
+      ******************************************************************
+       1080-LOAD-COUNTRY-MAPPING-CONTROL-FILE.
+           OPEN INPUT COUNTRY-MAP-FILE.
+
+           IF COUNTRY-MAP-FILE-NOT-FOUND
+               DISPLAY 'Country mapping control file not found - '
+                       'skipping control file load.'
+           ELSE
+               IF NOT COUNTRY-MAP-STATUS-OK
+                   DISPLAY 'Error opening country mapping control '
+                           'file, status: ' WS-COUNTRY-MAP-STATUS
+               ELSE
+                   READ COUNTRY-MAP-FILE
+                       AT END SET COUNTRY-MAP-EOF TO TRUE
+                   END-READ
+
+                   PERFORM WITH TEST BEFORE UNTIL COUNTRY-MAP-EOF
+                       PERFORM 1085-UPSERT-COUNTRY-MAPPING-ROW
+                           THRU 1085-UPSERT-COUNTRY-MAPPING-ROW-END
+
+                       READ COUNTRY-MAP-FILE
+                           AT END SET COUNTRY-MAP-EOF TO TRUE
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE COUNTRY-MAP-FILE
+
+                   DISPLAY 'Country mapping rows loaded from '
+                           'control file: '
+                           COUNTRY-MAP-ROWS-LOADED-COUNT
+               END-IF
+           END-IF.
+       1080-LOAD-COUNTRY-MAPPING-CONTROL-FILE-END.
+      ******************************************************************
+       1085-UPSERT-COUNTRY-MAPPING-ROW.
+           IF CM-COUNTRY NOT = SPACES AND NOT DRY-RUN-ON
+               MOVE CM-COUNTRY TO NEW-MAPPED-COUNTRY
+               MOVE CM-COUNTRY-CODE TO NEW-MAPPED-COUNTRY-CODE
+
+               EXEC SQL
+                   INSERT INTO country_mapping
+                       (country, country_code)
+                   VALUES
+                       (:NEW-MAPPED-COUNTRY, :NEW-MAPPED-COUNTRY-CODE)
+                   ON CONFLICT (country) DO UPDATE
+                       SET country_code = :NEW-MAPPED-COUNTRY-CODE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO COUNTRY-MAP-ROWS-LOADED-COUNT
+               ELSE
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+               END-IF
+           END-IF.
+       1085-UPSERT-COUNTRY-MAPPING-ROW-END.
       ******************************************************************
        1001-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'Corrige' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
            EVALUATE SQLCODE
               WHEN +100
                  DISPLAY "Record not found"
@@ -72,17 +288,21 @@
                  DISPLAY "Undefined error"
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
+                 COPY "SqlMsg.cpy".
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN.
+           MOVE 1 TO LS-RETURN-CODE.
+           GOBACK.
       ******************************************************************
        3001-CORRECT-COUNTRY-CODES.
            DISPLAY 'Correcting country codes...'.
 
-           EXEC SQL DECLARE CURSOR1 CURSOR FOR
-               SELECT id, last_name, first_name, email, country, 
+           EXEC SQL DECLARE CURSOR1 CURSOR WITH HOLD FOR
+               SELECT id, last_name, first_name, email, country,
                       country_code
                FROM databank
+               WHERE id > :CHECKPOINT-LAST-ID
+               ORDER BY id
            END-EXEC.
 
            EXEC SQL OPEN CURSOR1 END-EXEC.
@@ -95,44 +315,148 @@
                END-EXEC
 
                IF SQLCODE = 0 THEN
+                   ADD 1 TO ROWS-EXAMINED-COUNT
                    MOVE SQL-COUNTRY TO IND-COUNTRY
                    MOVE SQL-COUNTRY-CODE TO IND-COUNTRY-CODE
-                   
+
                    PERFORM 3100-DETERMINE-CORRECT-CODE
 
                    IF IND-COUNTRY-CODE NOT EQUAL TO CORRECT-COUNTRY-CODE
                     THEN
-                       EXEC SQL
-                           UPDATE databank
-                           SET country_code = :CORRECT-COUNTRY-CODE
-                           WHERE id = :SQL-ID
-                       END-EXEC
-                       
-                       IF SQLCODE = 0 THEN
-                           DISPLAY 'Updated country code for ID: ' 
-                                    SQL-ID
+                       IF DRY-RUN-ON THEN
+                           ADD 1 TO ROWS-CHANGED-COUNT
+                           DISPLAY 'Would update ID: ' SQL-ID
+                                   ' from ' IND-COUNTRY-CODE
+                                   ' to ' CORRECT-COUNTRY-CODE
                        ELSE
-                           PERFORM 1001-ERROR-RTN-START
-                               THRU 1001-ERROR-RTN-END
+                           PERFORM 3150-UPDATE-COUNTRY-CODE
+                               THRU 3150-UPDATE-COUNTRY-CODE-END
+
+                           IF SQLCODE = 0 THEN
+                               ADD 1 TO ROWS-CHANGED-COUNT
+                               DISPLAY 'Updated country code for ID: '
+                                        SQL-ID
+                               PERFORM 3200-LOG-CORRECTION-AUDIT
+                           ELSE
+                               PERFORM 1001-ERROR-RTN-START
+                                   THRU 1001-ERROR-RTN-END
+                           END-IF
                        END-IF
                    END-IF
+
+                   IF NOT DRY-RUN-ON
+                       PERFORM 3400-BUMP-CHECKPOINT
+                           THRU 3400-BUMP-CHECKPOINT-END
+                   END-IF
                END-IF
            END-PERFORM.
 
            EXEC SQL CLOSE CURSOR1 END-EXEC.
+
+           IF NOT DRY-RUN-ON
+               DISPLAY 'Correction pass complete - clearing checkpoint.'
+               EXEC SQL
+                   DELETE FROM corrige_checkpoint
+                   WHERE program_name = 'Corrige'
+               END-EXEC
+           END-IF.
+
+           DISPLAY 'Correction pass tally -'.
+           DISPLAY '  Rows examined: ' ROWS-EXAMINED-COUNT.
+           IF DRY-RUN-ON
+               DISPLAY '  Rows that would change: ' ROWS-CHANGED-COUNT
+           ELSE
+               DISPLAY '  Rows changed: ' ROWS-CHANGED-COUNT
+           END-IF.
        3001-CORRECT-COUNTRY-CODES-END.
       ******************************************************************
-       3100-DETERMINE-CORRECT-CODE.
-           IF IND-COUNTRY = 'France' THEN
-               MOVE 'FR' TO CORRECT-COUNTRY-CODE
-           ELSE IF IND-COUNTRY = 'Belgium' THEN
-               MOVE 'BE' TO CORRECT-COUNTRY-CODE
-           ELSE IF IND-COUNTRY = 'Luxembourg' THEN
-               MOVE 'LU' TO CORRECT-COUNTRY-CODE
-           ELSE IF IND-COUNTRY = 'Switzerland' THEN
-               MOVE 'CH' TO CORRECT-COUNTRY-CODE
-           ELSE
-               MOVE '??' TO CORRECT-COUNTRY-CODE
+       3150-UPDATE-COUNTRY-CODE.
+           MOVE ZERO TO RETRY-COUNT.
+       3150-UPDATE-COUNTRY-CODE-RETRY.
+           EXEC SQL
+               UPDATE databank
+               SET country_code = :CORRECT-COUNTRY-CODE
+               WHERE id = :SQL-ID
+           END-EXEC.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3150-UPDATE-COUNTRY-CODE-RETRY
            END-IF.
+       3150-UPDATE-COUNTRY-CODE-END.
+      ******************************************************************
+       3100-DETERMINE-CORRECT-CODE.
+           MOVE SPACES TO SQL-MAPPED-CODE.
+
+           EXEC SQL
+               SELECT country_code
+               INTO :SQL-MAPPED-CODE
+               FROM country_mapping
+               WHERE country = :IND-COUNTRY
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SQL-MAPPED-CODE TO CORRECT-COUNTRY-CODE
+               WHEN +100
+                   MOVE '??' TO CORRECT-COUNTRY-CODE
+               WHEN OTHER
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+           END-EVALUATE.
        3100-DETERMINE-CORRECT-CODE-END.
       ******************************************************************
+       3200-LOG-CORRECTION-AUDIT.
+           EXEC SQL
+               INSERT INTO country_code_audit
+                   (databank_id, old_country_code, new_country_code,
+                    changed_at)
+               VALUES
+                   (:SQL-ID, :IND-COUNTRY-CODE, :CORRECT-COUNTRY-CODE,
+                    CURRENT_TIMESTAMP)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 THEN
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       3200-LOG-CORRECTION-AUDIT-END.
+      ******************************************************************
+       3400-BUMP-CHECKPOINT.
+           ADD 1 TO ROWS-SINCE-CHECKPOINT.
+           ADD 1 TO ROWS-PROCESSED-COUNT.
+           MOVE SQL-ID TO CHECKPOINT-LAST-ID.
+
+           IF ROWS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               PERFORM 3500-SAVE-CHECKPOINT
+                   THRU 3500-SAVE-CHECKPOINT-END
+               MOVE ZEROS TO ROWS-SINCE-CHECKPOINT
+           END-IF.
+       3400-BUMP-CHECKPOINT-END.
+      ******************************************************************
+       3500-SAVE-CHECKPOINT.
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           EXEC SQL
+               INSERT INTO corrige_checkpoint
+                   (program_name, last_id, rows_processed, updated_at)
+               VALUES
+                   ('Corrige', :CHECKPOINT-LAST-ID, :ROWS-PROCESSED-COUNT,
+                    CURRENT_TIMESTAMP)
+               ON CONFLICT (program_name) DO UPDATE
+                   SET last_id = :CHECKPOINT-LAST-ID,
+                       rows_processed = :ROWS-PROCESSED-COUNT,
+                       updated_at = CURRENT_TIMESTAMP
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           DISPLAY 'Checkpoint saved at id: ' CHECKPOINT-LAST-ID.
+       3500-SAVE-CHECKPOINT-END.
+      ******************************************************************
