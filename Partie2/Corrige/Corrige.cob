@@ -6,7 +6,19 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTRY-MAP-FILE ASSIGN TO COUNTRY-MAP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNTRY-MAP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTRY-MAP-FILE.
+       01  COUNTRY-MAP-RECORD.
+           05  CM-COUNTRY         PIC X(50).
+           05  CM-COUNTRY-CODE    PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  IND-NAME           PIC X(50) VALUE SPACES.
        01  IND-FNAME          PIC X(50) VALUE SPACES.
@@ -14,11 +26,30 @@
        01  IND-COUNTRY        PIC X(50) VALUE SPACES.
        01  IND-COUNTRY-CODE   PIC X(10) VALUE SPACES.
        01  CORRECT-COUNTRY-CODE PIC X(10) VALUE SPACES.
+       01  RUN-MODE-PARM      PIC X(10) VALUE SPACES.
+       01  DRY-RUN-SWITCH     PIC X VALUE 'N'.
+           88  DRY-RUN-ON     VALUE 'Y'.
+
+       01  CHECKPOINT-INTERVAL    PIC 9(6) VALUE 500.
+       01  ROWS-SINCE-CHECKPOINT  PIC 9(6) VALUE ZEROS.
+       01  ROWS-PROCESSED-COUNT   PIC 9(6) VALUE ZEROS.
+       01  ROWS-EXAMINED-COUNT    PIC 9(6) VALUE ZEROS.
+       01  ROWS-CHANGED-COUNT     PIC 9(6) VALUE ZEROS.
+
+       01  COUNTRY-MAP-FILENAME   PIC X(40)
+               VALUE 'COUNTRYMAP.TXT'.
+       01  WS-COUNTRY-MAP-STATUS  PIC X(02) VALUE SPACES.
+           88  COUNTRY-MAP-STATUS-OK      VALUE '00'.
+           88  COUNTRY-MAP-FILE-NOT-FOUND VALUE '35'.
+       01  COUNTRY-MAP-EOF-SWITCH PIC X VALUE 'N'.
+           88  COUNTRY-MAP-EOF    VALUE 'Y'.
+       01  COUNTRY-MAP-ROWS-LOADED-COUNT PIC 9(6) VALUE ZEROS.
+
+       COPY "RetryCfg.cpy".
 
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME             PIC X(30) VALUE 'country'.
-       01  USERNAME           PIC X(30) VALUE 'cobol'.
-       01  PASSWD             PIC X(10) VALUE SPACE.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
 
        01  SQL-IND-RESULT.
            05  SQL-ID         PIC X(36).
@@ -28,6 +59,12 @@ OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            05  SQL-COUNTRY    PIC X(50).
            05  SQL-COUNTRY-CODE PIC X(10).
 
+       01  SQL-MAPPED-CODE    PIC X(10).
+       01  CHECKPOINT-LAST-ID PIC X(36) VALUE SPACES.
+
+       01  NEW-MAPPED-COUNTRY      PIC X(50).
+       01  NEW-MAPPED-COUNTRY-CODE PIC X(10).
+
 OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
 
 OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -48,7 +85,84 @@ OCESQL     02  FILLER PIC X(051) VALUE "UPDATE databank SET country_co"
 OCESQL  &  "de = $1 WHERE id = $2".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
-       PROCEDURE DIVISION.
+OCESQL 01  SQ0004.
+OCESQL     02  FILLER PIC X(059) VALUE "SELECT country_code FROM count"
+OCESQL  &  "ry_mapping WHERE country = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0005.
+OCESQL     02  FILLER PIC X(131) VALUE "INSERT INTO country_code_audit"
+OCESQL  &  " (databank_id, old_country_code, new_country_code, changed"
+OCESQL  &  "_at) VALUES ($1, $2, $3, CURRENT_TIMESTAMP)".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0006.
+OCESQL     02  FILLER PIC X(172) VALUE "CREATE TABLE IF NOT EXISTS"
+OCESQL  &  " error_log (id SERIAL PRIMARY KEY, program_name"
+OCESQL  &  " VARCHAR(20), log_timestamp TIMESTAMP, sqlcode INTEGER,"
+OCESQL  &  " sqlstate VARCHAR(5), sqlerrmc VARCHAR(200))".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0007.
+OCESQL     02  FILLER PIC X(123) VALUE "INSERT INTO error_log"
+OCESQL  &  " (program_name, log_timestamp, sqlcode, sqlstate,"
+OCESQL  &  " sqlerrmc) VALUES ($1, CURRENT_TIMESTAMP, $2, $3, $4)".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0008.
+OCESQL     02  FILLER PIC X(102) VALUE "SELECT id, last_name,"
+OCESQL  &  " first_name, email, country, country_code FROM databank"
+OCESQL  &  " WHERE id > $1 ORDER BY id".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0009.
+OCESQL     02  FILLER PIC X(151) VALUE "CREATE TABLE IF NOT EXISTS"
+OCESQL  &  " corrige_checkpoint (program_name VARCHAR(20) PRIMARY KEY,"
+OCESQL  &  " last_id VARCHAR(36), rows_processed INTEGER, updated_at"
+OCESQL  &  " TIMESTAMP)".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0010.
+OCESQL     02  FILLER PIC X(069) VALUE "SELECT last_id FROM"
+OCESQL  &  " corrige_checkpoint WHERE program_name = 'Corrige'".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0011.
+OCESQL     02  FILLER PIC X(235) VALUE "INSERT INTO corrige_checkpoint"
+OCESQL  &  " (program_name, last_id, rows_processed, updated_at)"
+OCESQL  &  " VALUES ('Corrige', $1, $2, CURRENT_TIMESTAMP) ON CONFLICT"
+OCESQL  &  " (program_name) DO UPDATE SET last_id = $1, rows_processed"
+OCESQL  &  " = $2, updated_at = CURRENT_TIMESTAMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0012.
+OCESQL     02  FILLER PIC X(061) VALUE "DELETE FROM corrige_checkpoint"
+OCESQL  &  " WHERE program_name = 'Corrige'".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0013.
+OCESQL     02  FILLER PIC X(102) VALUE "CREATE TABLE IF NOT EXISTS"
+OCESQL  &  " country_mapping (country VARCHAR(50) PRIMARY KEY,"
+OCESQL  &  " country_code VARCHAR(10))".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0014.
+OCESQL     02  FILLER PIC X(121) VALUE "INSERT INTO country_mapping"
+OCESQL  &  " (country, country_code) VALUES ($1, $2) ON CONFLICT"
+OCESQL  &  " (country) DO UPDATE SET country_code = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0015.
+OCESQL     02  FILLER PIC X(176) VALUE "CREATE TABLE IF NOT EXISTS "
+OCESQL  &  "country_code_audit (id SERIAL PRIMARY KEY, databank_id "
+OCESQL  &  "VARCHAR(36), old_country_code VARCHAR(10), new_country_code"
+OCESQL  &  " VARCHAR(10), changed_at TIMESTAMP)".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE         PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION USING LS-RETURN-CODE.
        1000-MAIN-START.
 OCESQL*    EXEC SQL
 OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -63,11 +177,32 @@ OCESQL          BY REFERENCE DBNAME
 OCESQL          BY VALUE 30
 OCESQL     END-CALL.
 
-           IF SQLCODE NOT = ZERO 
+           IF SQLCODE NOT = ZERO
                PERFORM 1001-ERROR-RTN-START
                    THRU 1001-ERROR-RTN-END
            END-IF.
 
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1055-ENSURE-COUNTRY-MAPPING-TABLE
+               THRU 1055-ENSURE-COUNTRY-MAPPING-TABLE-END.
+
+           PERFORM 1057-ENSURE-AUDIT-TABLE
+               THRU 1057-ENSURE-AUDIT-TABLE-END.
+
+           PERFORM 1060-ENSURE-CHECKPOINT-TABLE
+               THRU 1060-ENSURE-CHECKPOINT-TABLE-END.
+
+           PERFORM 1070-LOAD-CHECKPOINT
+               THRU 1070-LOAD-CHECKPOINT-END.
+
+           PERFORM 1100-GET-RUN-MODE
+               THRU 1100-GET-RUN-MODE-END.
+
+           PERFORM 1080-LOAD-COUNTRY-MAPPING-CONTROL-FILE
+               THRU 1080-LOAD-COUNTRY-MAPPING-CONTROL-FILE-END.
+
            PERFORM 3001-CORRECT-COUNTRY-CODES
                THRU 3001-CORRECT-COUNTRY-CODES-END.
 
@@ -85,11 +220,268 @@ OCESQL*    EXEC SQL DISCONNECT ALL END-EXEC.
 OCESQL     CALL "OCESQLDisconnect" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL     END-CALL.
-           STOP RUN.
+           MOVE 0 TO LS-RETURN-CODE.
+           GOBACK.
+      ******************************************************************
+       1100-GET-RUN-MODE.
+           ACCEPT RUN-MODE-PARM FROM COMMAND-LINE.
+
+           IF RUN-MODE-PARM = 'DRYRUN'
+               SET DRY-RUN-ON TO TRUE
+               DISPLAY 'Running in dry-run mode - no changes will be '
+                       'committed.'
+           END-IF.
+       1100-GET-RUN-MODE-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+OCESQL*    EXEC SQL
+OCESQL*        CREATE TABLE IF NOT EXISTS error_log (
+OCESQL*            id SERIAL PRIMARY KEY,
+OCESQL*            program_name VARCHAR(20),
+OCESQL*            log_timestamp TIMESTAMP,
+OCESQL*            sqlcode INTEGER,
+OCESQL*            sqlstate VARCHAR(5),
+OCESQL*            sqlerrmc VARCHAR(200)
+OCESQL*        )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0006
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
+      ******************************************************************
+       1055-ENSURE-COUNTRY-MAPPING-TABLE.
+OCESQL*    EXEC SQL
+OCESQL*        CREATE TABLE IF NOT EXISTS country_mapping (
+OCESQL*            country VARCHAR(50) PRIMARY KEY,
+OCESQL*            country_code VARCHAR(10)
+OCESQL*        )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0013
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       1055-ENSURE-COUNTRY-MAPPING-TABLE-END.
+      ******************************************************************
+       1057-ENSURE-AUDIT-TABLE.
+OCESQL*    EXEC SQL
+OCESQL*        CREATE TABLE IF NOT EXISTS country_code_audit (
+OCESQL*            id SERIAL PRIMARY KEY,
+OCESQL*            databank_id VARCHAR(36),
+OCESQL*            old_country_code VARCHAR(10),
+OCESQL*            new_country_code VARCHAR(10),
+OCESQL*            changed_at TIMESTAMP
+OCESQL*        )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0015
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       1057-ENSURE-AUDIT-TABLE-END.
+      ******************************************************************
+       1060-ENSURE-CHECKPOINT-TABLE.
+OCESQL*    EXEC SQL
+OCESQL*        CREATE TABLE IF NOT EXISTS corrige_checkpoint (
+OCESQL*            program_name VARCHAR(20) PRIMARY KEY,
+OCESQL*            last_id VARCHAR(36),
+OCESQL*            rows_processed INTEGER,
+OCESQL*            updated_at TIMESTAMP
+OCESQL*        )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0009
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+       1060-ENSURE-CHECKPOINT-TABLE-END.
+      ******************************************************************
+       1070-LOAD-CHECKPOINT.
+OCESQL*    EXEC SQL
+OCESQL*        SELECT last_id INTO :CHECKPOINT-LAST-ID
+OCESQL*        FROM corrige_checkpoint
+OCESQL*        WHERE program_name = 'Corrige'
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 36
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE CHECKPOINT-LAST-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOneParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0010
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'Resuming correction pass after id: '
+                           CHECKPOINT-LAST-ID
+               WHEN +100
+                   MOVE SPACES TO CHECKPOINT-LAST-ID
+               WHEN OTHER
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+           END-EVALUATE.
+       1070-LOAD-CHECKPOINT-END.
+      ******************************************************************
+       1080-LOAD-COUNTRY-MAPPING-CONTROL-FILE.
+           OPEN INPUT COUNTRY-MAP-FILE.
+
+           IF COUNTRY-MAP-FILE-NOT-FOUND
+               DISPLAY 'Country mapping control file not found - '
+                       'skipping control file load.'
+           ELSE
+               IF NOT COUNTRY-MAP-STATUS-OK
+                   DISPLAY 'Error opening country mapping control '
+                           'file, status: ' WS-COUNTRY-MAP-STATUS
+               ELSE
+                   READ COUNTRY-MAP-FILE
+                       AT END SET COUNTRY-MAP-EOF TO TRUE
+                   END-READ
+
+                   PERFORM WITH TEST BEFORE UNTIL COUNTRY-MAP-EOF
+                       PERFORM 1085-UPSERT-COUNTRY-MAPPING-ROW
+                           THRU 1085-UPSERT-COUNTRY-MAPPING-ROW-END
+
+                       READ COUNTRY-MAP-FILE
+                           AT END SET COUNTRY-MAP-EOF TO TRUE
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE COUNTRY-MAP-FILE
+
+                   DISPLAY 'Country mapping rows loaded from '
+                           'control file: '
+                           COUNTRY-MAP-ROWS-LOADED-COUNT
+               END-IF
+           END-IF.
+       1080-LOAD-COUNTRY-MAPPING-CONTROL-FILE-END.
+      ******************************************************************
+       1085-UPSERT-COUNTRY-MAPPING-ROW.
+           IF CM-COUNTRY NOT = SPACES AND NOT DRY-RUN-ON
+               MOVE CM-COUNTRY TO NEW-MAPPED-COUNTRY
+               MOVE CM-COUNTRY-CODE TO NEW-MAPPED-COUNTRY-CODE
+
+OCESQL*        EXEC SQL
+OCESQL*            INSERT INTO country_mapping
+OCESQL*                (country, country_code)
+OCESQL*            VALUES
+OCESQL*                (:NEW-MAPPED-COUNTRY, :NEW-MAPPED-COUNTRY-CODE)
+OCESQL*            ON CONFLICT (country) DO UPDATE
+OCESQL*                SET country_code = :NEW-MAPPED-COUNTRY-CODE
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE NEW-MAPPED-COUNTRY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE NEW-MAPPED-COUNTRY-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0014
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE = 0
+                   ADD 1 TO COUNTRY-MAP-ROWS-LOADED-COUNT
+               ELSE
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+               END-IF
+           END-IF.
+       1085-UPSERT-COUNTRY-MAPPING-ROW-END.
       ******************************************************************
        1001-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'Corrige' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO error_log
+OCESQL*            (program_name, log_timestamp, sqlcode, sqlstate,
+OCESQL*             sqlerrmc)
+OCESQL*        VALUES
+OCESQL*            (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+OCESQL*             :ERR-SQLSTATE, :ERR-SQLERRMC)
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-PROGRAM-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-SQLCODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-SQLSTATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 200
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-SQLERRMC
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0007
+OCESQL          BY VALUE 4
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
            EVALUATE SQLCODE
               WHEN +100
                  DISPLAY "Record not found"
@@ -116,28 +508,42 @@ OCESQL     END-CALL
                  DISPLAY "Undefined error"
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
+                 COPY "SqlMsg.cpy".
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN.
+           MOVE 1 TO LS-RETURN-CODE.
+           GOBACK.
       ******************************************************************
        3001-CORRECT-COUNTRY-CODES.
            DISPLAY 'Correcting country codes...'.
 
-OCESQL*    EXEC SQL DECLARE CURSOR1 CURSOR FOR
-OCESQL*        SELECT id, last_name, first_name, email, country, 
+OCESQL*    EXEC SQL DECLARE CURSOR1 CURSOR WITH HOLD FOR
+OCESQL*        SELECT id, last_name, first_name, email, country,
 OCESQL*               country_code
 OCESQL*        FROM databank
+OCESQL*        WHERE id > :CHECKPOINT-LAST-ID
+OCESQL*        ORDER BY id
 OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL     CALL "OCESQLCursorDeclareWithHold" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE "Corrige_CURSOR1" & x"00"
-OCESQL          BY REFERENCE SQ0002
+OCESQL          BY REFERENCE SQ0008
 OCESQL     END-CALL.
 
 OCESQL*    EXEC SQL OPEN CURSOR1 END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 36
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE CHECKPOINT-LAST-ID
+OCESQL     END-CALL
 OCESQL     CALL "OCESQLCursorOpen" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE "Corrige_CURSOR1" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
 
            PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
@@ -192,18 +598,82 @@ OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
 
                IF SQLCODE = 0 THEN
+                   ADD 1 TO ROWS-EXAMINED-COUNT
                    MOVE SQL-COUNTRY TO IND-COUNTRY
                    MOVE SQL-COUNTRY-CODE TO IND-COUNTRY-CODE
-                   
+
                    PERFORM 3100-DETERMINE-CORRECT-CODE
 
                    IF IND-COUNTRY-CODE NOT EQUAL TO CORRECT-COUNTRY-CODE
                     THEN
-OCESQL*                EXEC SQL
-OCESQL*                    UPDATE databank
-OCESQL*                    SET country_code = :CORRECT-COUNTRY-CODE
-OCESQL*                    WHERE id = :SQL-ID
-OCESQL*                END-EXEC
+                       IF DRY-RUN-ON THEN
+                           ADD 1 TO ROWS-CHANGED-COUNT
+                           DISPLAY 'Would update ID: ' SQL-ID
+                                   ' from ' IND-COUNTRY-CODE
+                                   ' to ' CORRECT-COUNTRY-CODE
+                       ELSE
+                           PERFORM 3150-UPDATE-COUNTRY-CODE
+                               THRU 3150-UPDATE-COUNTRY-CODE-END
+
+                           IF SQLCODE = 0 THEN
+                               ADD 1 TO ROWS-CHANGED-COUNT
+                               DISPLAY 'Updated country code for ID: '
+                                        SQL-ID
+                               PERFORM 3200-LOG-CORRECTION-AUDIT
+                           ELSE
+                               PERFORM 1001-ERROR-RTN-START
+                                   THRU 1001-ERROR-RTN-END
+                           END-IF
+                       END-IF
+                   END-IF
+
+                   IF NOT DRY-RUN-ON
+                       PERFORM 3400-BUMP-CHECKPOINT
+                           THRU 3400-BUMP-CHECKPOINT-END
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+OCESQL*    EXEC SQL CLOSE CURSOR1 END-EXEC.
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "Corrige_CURSOR1" & x"00"
+OCESQL     END-CALL
+OCESQL    .
+
+           IF NOT DRY-RUN-ON
+               DISPLAY 'Correction pass complete - clearing checkpoint.'
+OCESQL*        EXEC SQL
+OCESQL*            DELETE FROM corrige_checkpoint
+OCESQL*            WHERE program_name = 'Corrige'
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0012
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+           END-IF.
+
+           DISPLAY 'Correction pass tally -'.
+           DISPLAY '  Rows examined: ' ROWS-EXAMINED-COUNT.
+           IF DRY-RUN-ON
+               DISPLAY '  Rows that would change: ' ROWS-CHANGED-COUNT
+           ELSE
+               DISPLAY '  Rows changed: ' ROWS-CHANGED-COUNT
+           END-IF.
+       3001-CORRECT-COUNTRY-CODES-END.
+      ******************************************************************
+       3150-UPDATE-COUNTRY-CODE.
+           MOVE ZERO TO RETRY-COUNT.
+       3150-UPDATE-COUNTRY-CODE-RETRY.
+OCESQL*    EXEC SQL
+OCESQL*        UPDATE databank
+OCESQL*        SET country_code = :CORRECT-COUNTRY-CODE
+OCESQL*        WHERE id = :SQL-ID
+OCESQL*    END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetSQLParams" USING
@@ -224,40 +694,166 @@ OCESQL          BY REFERENCE SQ0003
 OCESQL          BY VALUE 2
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3150-UPDATE-COUNTRY-CODE-RETRY
+           END-IF.
+       3150-UPDATE-COUNTRY-CODE-END.
+      ******************************************************************
+       3100-DETERMINE-CORRECT-CODE.
+           MOVE SPACES TO SQL-MAPPED-CODE.
+
+OCESQL*    EXEC SQL
+OCESQL*        SELECT country_code
+OCESQL*        INTO :SQL-MAPPED-CODE
+OCESQL*        FROM country_mapping
+OCESQL*        WHERE country = :IND-COUNTRY
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
-                       
-                       IF SQLCODE = 0 THEN
-                           DISPLAY 'Updated country code for ID: ' 
-                                    SQL-ID
-                       ELSE
-                           PERFORM 1001-ERROR-RTN-START
-                               THRU 1001-ERROR-RTN-END
-                       END-IF
-                   END-IF
-               END-IF
-           END-PERFORM.
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE IND-COUNTRY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-MAPPED-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOneParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0004
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
 
-OCESQL*    EXEC SQL CLOSE CURSOR1 END-EXEC.
-OCESQL     CALL "OCESQLCursorClose"  USING
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SQL-MAPPED-CODE TO CORRECT-COUNTRY-CODE
+               WHEN +100
+                   MOVE '??' TO CORRECT-COUNTRY-CODE
+               WHEN OTHER
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+           END-EVALUATE.
+       3100-DETERMINE-CORRECT-CODE-END.
+      ******************************************************************
+       3200-LOG-CORRECTION-AUDIT.
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO country_code_audit
+OCESQL*            (databank_id, old_country_code, new_country_code,
+OCESQL*             changed_at)
+OCESQL*        VALUES
+OCESQL*            (:SQL-ID, :IND-COUNTRY-CODE, :CORRECT-COUNTRY-CODE,
+OCESQL*             CURRENT_TIMESTAMP)
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 36
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE IND-COUNTRY-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE CORRECT-COUNTRY-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "Corrige_CURSOR1" & x"00"
+OCESQL          BY REFERENCE SQ0005
+OCESQL          BY VALUE 3
 OCESQL     END-CALL
-OCESQL    .
-       3001-CORRECT-COUNTRY-CODES-END.
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE NOT = 0 THEN
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       3200-LOG-CORRECTION-AUDIT-END.
       ******************************************************************
-       3100-DETERMINE-CORRECT-CODE.
-           IF IND-COUNTRY = 'France' THEN
-               MOVE 'FR' TO CORRECT-COUNTRY-CODE
-           ELSE IF IND-COUNTRY = 'Belgium' THEN
-               MOVE 'BE' TO CORRECT-COUNTRY-CODE
-           ELSE IF IND-COUNTRY = 'Luxembourg' THEN
-               MOVE 'LU' TO CORRECT-COUNTRY-CODE
-           ELSE IF IND-COUNTRY = 'Switzerland' THEN
-               MOVE 'CH' TO CORRECT-COUNTRY-CODE
-           ELSE
-               MOVE '??' TO CORRECT-COUNTRY-CODE
+       3400-BUMP-CHECKPOINT.
+           ADD 1 TO ROWS-SINCE-CHECKPOINT.
+           ADD 1 TO ROWS-PROCESSED-COUNT.
+           MOVE SQL-ID TO CHECKPOINT-LAST-ID.
+
+           IF ROWS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               PERFORM 3500-SAVE-CHECKPOINT
+                   THRU 3500-SAVE-CHECKPOINT-END
+               MOVE ZEROS TO ROWS-SINCE-CHECKPOINT
            END-IF.
-       3100-DETERMINE-CORRECT-CODE-END.
+       3400-BUMP-CHECKPOINT-END.
+      ******************************************************************
+       3500-SAVE-CHECKPOINT.
+OCESQL*    EXEC SQL COMMIT WORK END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO corrige_checkpoint
+OCESQL*            (program_name, last_id, rows_processed, updated_at)
+OCESQL*        VALUES
+OCESQL*            ('Corrige', :CHECKPOINT-LAST-ID, :ROWS-PROCESSED-COUNT,
+OCESQL*             CURRENT_TIMESTAMP)
+OCESQL*        ON CONFLICT (program_name) DO UPDATE
+OCESQL*            SET last_id = :CHECKPOINT-LAST-ID,
+OCESQL*                rows_processed = :ROWS-PROCESSED-COUNT,
+OCESQL*                updated_at = CURRENT_TIMESTAMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 36
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE CHECKPOINT-LAST-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ROWS-PROCESSED-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0011
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           DISPLAY 'Checkpoint saved at id: ' CHECKPOINT-LAST-ID.
+       3500-SAVE-CHECKPOINT-END.
       ******************************************************************
       ******************************************************************
       ******************************************************************
