@@ -0,0 +1,9 @@
+      * Shared transient-error retry tuning. A momentary lock-timeout
+      * blip against the database (SQLCODE -30) doesn't need to fail
+      * an entire batch run - the paragraphs that apply a database
+      * write PERFORM a short retry loop before finally handing off
+      * to 1001-ERROR-RTN-START. RETRY-COUNT is reset by each such
+      * paragraph before its first attempt.
+       01  RETRY-COUNT             PIC 9(2) VALUE ZERO.
+       01  RETRY-MAX-ATTEMPTS      PIC 9(2) VALUE 3.
+       01  RETRY-PAUSE-SECONDS     PIC 9(2) VALUE 2.
