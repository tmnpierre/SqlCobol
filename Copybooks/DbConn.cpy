@@ -0,0 +1,8 @@
+      * Shared 'country' database connection credentials.
+      * COPY this inside EXEC SQL BEGIN/END DECLARE SECTION (or, in an
+      * OCESQL-precompiled .cob, in the matching WORKING-STORAGE spot)
+      * so rotating the cobol user's password or repointing the
+      * database only touches this one member.
+       01  DBNAME                 PIC X(30) VALUE 'country'.
+       01  USERNAME               PIC X(30) VALUE 'cobol'.
+       01  PASSWD                 PIC X(10) VALUE SPACE.
