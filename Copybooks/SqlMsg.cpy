@@ -0,0 +1,26 @@
+      * Shared SQLSTATE-to-message lookup for the "WHEN OTHER" arm of
+      * every program's 1001-ERROR-RTN-START. SQLCODE alone only tells
+      * us "some database error happened" (-30) or "something we
+      * didn't expect" (OTHER); the specific constraint-violation
+      * codes we actually run into in the country database live in
+      * SQLSTATE, so decode the common ones here instead of every
+      * program guessing at its own OTHER branch. Add new WHEN entries
+      * here as new constraint codes turn up in error_log.
+           EVALUATE SQLSTATE
+              WHEN "23505"
+                 DISPLAY "Unique constraint violation"
+              WHEN "23503"
+                 DISPLAY "Foreign key constraint violation"
+              WHEN "23502"
+                 DISPLAY "Not null constraint violation"
+              WHEN "23514"
+                 DISPLAY "Check constraint violation"
+              WHEN "22001"
+                 DISPLAY "Value too long for column"
+              WHEN "08001"
+                 DISPLAY "Unable to connect to database"
+              WHEN "08006"
+                 DISPLAY "Connection failure"
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
