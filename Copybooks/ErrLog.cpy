@@ -0,0 +1,6 @@
+      * Host variables used by every program's 1001-ERROR-RTN-START to
+      * record its own failures into the shared error_log table.
+       01  ERR-PROGRAM-NAME        PIC X(20).
+       01  ERR-SQLCODE             PIC S9(9).
+       01  ERR-SQLSTATE            PIC X(5).
+       01  ERR-SQLERRMC            PIC X(200).
