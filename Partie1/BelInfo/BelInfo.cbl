@@ -14,10 +14,22 @@
        01  IND-QUOTE          PIC X(255) VALUE SPACES.
        01  DASH-LINE          PIC X(48) VALUE ALL '-'.
 
+       01  CMD-LINE-PARM      PIC X(100) VALUE SPACES.
+       01  CMD-PTR            PIC 9(3) VALUE 1.
+       01  CC-COUNT           PIC 9(2) VALUE 0.
+       01  CC-IDX             PIC 9(2) VALUE 0.
+       01  CC-TABLE.
+           05  CC-ENTRY       OCCURS 20 TIMES PIC X(10).
+       01  COUNTRY-SUBTOTAL   PIC 9(6) VALUE ZEROS.
+       01  GRAND-TOTAL        PIC 9(6) VALUE ZEROS.
+
+       COPY "RetryCfg.cpy".
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME             PIC X(30) VALUE 'country'.
-       01  USERNAME           PIC X(30) VALUE 'cobol'.
-       01  PASSWD             PIC X(10) VALUE SPACE.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  TARGET-COUNTRY-CODE PIC X(10) VALUE 'BE'.
 
        01  SQL-IND-RESULT.
            05  SQL-NAME       PIC X(50).
@@ -29,28 +41,93 @@
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE         PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION USING LS-RETURN-CODE.
        1000-MAIN-START.
            EXEC SQL
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
 
-           IF SQLCODE NOT = ZERO 
+           IF SQLCODE NOT = ZERO
                PERFORM 1001-ERROR-RTN-START
                    THRU 1001-ERROR-RTN-END
            END-IF.
 
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1100-GET-TARGET-COUNTRY
+               THRU 1100-GET-TARGET-COUNTRY-END.
+
            PERFORM 3001-GET-BELG-INFO
                THRU 3001-GET-BELG-INFO-END.
 
        1000-MAIN-END.
            EXEC SQL COMMIT WORK END-EXEC.
            EXEC SQL DISCONNECT ALL END-EXEC.
-           STOP RUN.
+           MOVE 0 TO LS-RETURN-CODE.
+           GOBACK.
+      ******************************************************************
+       1100-GET-TARGET-COUNTRY.
+           ACCEPT CMD-LINE-PARM FROM COMMAND-LINE.
+
+           MOVE 1 TO CMD-PTR.
+           MOVE 0 TO CC-COUNT.
+           PERFORM UNTIL CMD-PTR > FUNCTION LENGTH(CMD-LINE-PARM)
+                      OR CMD-LINE-PARM(CMD-PTR:1) = SPACE
+                      OR CC-COUNT >= 20
+               ADD 1 TO CC-COUNT
+               UNSTRING CMD-LINE-PARM DELIMITED BY ','
+                   INTO CC-ENTRY(CC-COUNT)
+                   POINTER CMD-PTR
+               END-UNSTRING
+           END-PERFORM.
+
+           IF CC-COUNT >= 20
+               DISPLAY 'Warning: more than 20 countries requested, '
+                       'extra entries ignored'
+           END-IF.
+
+           IF CC-COUNT = 0
+               MOVE 1 TO CC-COUNT
+               MOVE 'BE' TO CC-ENTRY(1)
+           END-IF.
+
+           DISPLAY 'Countries requested: ' CC-COUNT.
+       1100-GET-TARGET-COUNTRY-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
       ******************************************************************
        1001-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'BelInfo' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
            EVALUATE SQLCODE
               WHEN +100
                  DISPLAY "Record not found"
@@ -69,22 +146,46 @@
                  DISPLAY "Undefined error"
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
+                 COPY "SqlMsg.cpy".
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN.
+           MOVE 1 TO LS-RETURN-CODE.
+           GOBACK.
       ******************************************************************
        3001-GET-BELG-INFO.
-           DISPLAY 'Individuals from Belgium: '.
+           MOVE ZEROS TO GRAND-TOTAL.
+
+           PERFORM VARYING CC-IDX FROM 1 BY 1 UNTIL CC-IDX > CC-COUNT
+               MOVE CC-ENTRY(CC-IDX) TO TARGET-COUNTRY-CODE
+               PERFORM 3100-GET-COUNTRY-INFO
+                   THRU 3100-GET-COUNTRY-INFO-END
+               ADD COUNTRY-SUBTOTAL TO GRAND-TOTAL
+           END-PERFORM.
+
+           DISPLAY DASH-LINE.
+           DISPLAY 'Grand total individuals: ' GRAND-TOTAL.
+       3001-GET-BELG-INFO-END.
+      ******************************************************************
+       3100-GET-COUNTRY-INFO.
+           DISPLAY 'Individuals from ' TARGET-COUNTRY-CODE ': '.
            DISPLAY DASH-LINE.
 
+           MOVE ZEROS TO COUNTRY-SUBTOTAL.
+
            EXEC SQL DECLARE BELG_CUR CURSOR FOR
                SELECT last_name, first_name, email, phrase
                FROM databank, phrase
-               WHERE databank.country_code = 'BE'
+               WHERE databank.country_code = :TARGET-COUNTRY-CODE
                  AND databank.country_code = phrase.country_code
            END-EXEC.
 
-           EXEC SQL OPEN BELG_CUR END-EXEC.
+           PERFORM 3150-OPEN-COUNTRY-CURSOR
+               THRU 3150-OPEN-COUNTRY-CURSOR-END.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
 
            PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
                EXEC SQL
@@ -103,9 +204,28 @@
                    DISPLAY 'Email: ' IND-EMAIL
                    DISPLAY 'Quote: ' IND-QUOTE
                    DISPLAY DASH-LINE
+
+                   ADD 1 TO COUNTRY-SUBTOTAL
                END-IF
            END-PERFORM.
 
            EXEC SQL CLOSE BELG_CUR END-EXEC.
-       3001-GET-BELG-INFO-END.
+
+           DISPLAY 'Subtotal for ' TARGET-COUNTRY-CODE ': '
+                   COUNTRY-SUBTOTAL.
+       3100-GET-COUNTRY-INFO-END.
+      ******************************************************************
+       3150-OPEN-COUNTRY-CURSOR.
+           MOVE ZERO TO RETRY-COUNT.
+       3150-OPEN-COUNTRY-CURSOR-RETRY.
+           EXEC SQL OPEN BELG_CUR END-EXEC.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3150-OPEN-COUNTRY-CURSOR-RETRY
+           END-IF.
+       3150-OPEN-COUNTRY-CURSOR-END.
       ******************************************************************
