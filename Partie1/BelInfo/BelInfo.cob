@@ -14,10 +14,22 @@
        01  IND-QUOTE          PIC X(255) VALUE SPACES.
        01  DASH-LINE          PIC X(48) VALUE ALL '-'.
 
+       01  CMD-LINE-PARM      PIC X(100) VALUE SPACES.
+       01  CMD-PTR            PIC 9(3) VALUE 1.
+       01  CC-COUNT           PIC 9(2) VALUE 0.
+       01  CC-IDX             PIC 9(2) VALUE 0.
+       01  CC-TABLE.
+           05  CC-ENTRY       OCCURS 20 TIMES PIC X(10).
+       01  COUNTRY-SUBTOTAL   PIC 9(6) VALUE ZEROS.
+       01  GRAND-TOTAL        PIC 9(6) VALUE ZEROS.
+
+       COPY "RetryCfg.cpy".
+
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME             PIC X(30) VALUE 'country'.
-       01  USERNAME           PIC X(30) VALUE 'cobol'.
-       01  PASSWD             PIC X(10) VALUE SPACE.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  TARGET-COUNTRY-CODE PIC X(10) VALUE 'BE'.
 
        01  SQL-IND-RESULT.
            05  SQL-NAME       PIC X(50).
@@ -36,13 +48,28 @@ OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0002.
-OCESQL     02  FILLER PIC X(148) VALUE "SELECT last_name, first_name, "
+OCESQL     02  FILLER PIC X(146) VALUE "SELECT last_name, first_name, "
 OCESQL  &  "email, phrase FROM databank, phrase WHERE databank.country"
-OCESQL  &  "_code = 'BE' AND databank.country_code = phrase.country_co"
-OCESQL  &  "de".
+OCESQL  &  "_code = $1 AND databank.country_code = phrase.country_code".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
-       PROCEDURE DIVISION.
+OCESQL 01  SQ0003.
+OCESQL     02  FILLER PIC X(172) VALUE "CREATE TABLE IF NOT EXISTS"
+OCESQL  &  " error_log (id SERIAL PRIMARY KEY, program_name"
+OCESQL  &  " VARCHAR(20), log_timestamp TIMESTAMP, sqlcode INTEGER,"
+OCESQL  &  " sqlstate VARCHAR(5), sqlerrmc VARCHAR(200))".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0004.
+OCESQL     02  FILLER PIC X(123) VALUE "INSERT INTO error_log"
+OCESQL  &  " (program_name, log_timestamp, sqlcode, sqlstate,"
+OCESQL  &  " sqlerrmc) VALUES ($1, CURRENT_TIMESTAMP, $2, $3, $4)".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE         PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION USING LS-RETURN-CODE.
        1000-MAIN-START.
 OCESQL*    EXEC SQL
 OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -57,11 +84,17 @@ OCESQL          BY REFERENCE DBNAME
 OCESQL          BY VALUE 30
 OCESQL     END-CALL.
 
-           IF SQLCODE NOT = ZERO 
+           IF SQLCODE NOT = ZERO
                PERFORM 1001-ERROR-RTN-START
                    THRU 1001-ERROR-RTN-END
            END-IF.
 
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1100-GET-TARGET-COUNTRY
+               THRU 1100-GET-TARGET-COUNTRY-END.
+
            PERFORM 3001-GET-BELG-INFO
                THRU 3001-GET-BELG-INFO-END.
 
@@ -79,11 +112,108 @@ OCESQL*    EXEC SQL DISCONNECT ALL END-EXEC.
 OCESQL     CALL "OCESQLDisconnect" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL     END-CALL.
-           STOP RUN.
+           MOVE 0 TO LS-RETURN-CODE.
+           GOBACK.
+      ******************************************************************
+       1100-GET-TARGET-COUNTRY.
+           ACCEPT CMD-LINE-PARM FROM COMMAND-LINE.
+
+           MOVE 1 TO CMD-PTR.
+           MOVE 0 TO CC-COUNT.
+           PERFORM UNTIL CMD-PTR > FUNCTION LENGTH(CMD-LINE-PARM)
+                      OR CMD-LINE-PARM(CMD-PTR:1) = SPACE
+                      OR CC-COUNT >= 20
+               ADD 1 TO CC-COUNT
+               UNSTRING CMD-LINE-PARM DELIMITED BY ','
+                   INTO CC-ENTRY(CC-COUNT)
+                   POINTER CMD-PTR
+               END-UNSTRING
+           END-PERFORM.
+
+           IF CC-COUNT >= 20
+               DISPLAY 'Warning: more than 20 countries requested, '
+                       'extra entries ignored'
+           END-IF.
+
+           IF CC-COUNT = 0
+               MOVE 1 TO CC-COUNT
+               MOVE 'BE' TO CC-ENTRY(1)
+           END-IF.
+
+           DISPLAY 'Countries requested: ' CC-COUNT.
+       1100-GET-TARGET-COUNTRY-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+OCESQL*    EXEC SQL
+OCESQL*        CREATE TABLE IF NOT EXISTS error_log (
+OCESQL*            id SERIAL PRIMARY KEY,
+OCESQL*            program_name VARCHAR(20),
+OCESQL*            log_timestamp TIMESTAMP,
+OCESQL*            sqlcode INTEGER,
+OCESQL*            sqlstate VARCHAR(5),
+OCESQL*            sqlerrmc VARCHAR(200)
+OCESQL*        )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0003
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
       ******************************************************************
        1001-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'BelInfo' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO error_log
+OCESQL*            (program_name, log_timestamp, sqlcode, sqlstate,
+OCESQL*             sqlerrmc)
+OCESQL*        VALUES
+OCESQL*            (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+OCESQL*             :ERR-SQLSTATE, :ERR-SQLERRMC)
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-PROGRAM-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-SQLCODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-SQLSTATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 200
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-SQLERRMC
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0004
+OCESQL          BY VALUE 4
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
            EVALUATE SQLCODE
               WHEN +100
                  DISPLAY "Record not found"
@@ -110,18 +240,36 @@ OCESQL     END-CALL
                  DISPLAY "Undefined error"
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
+                 COPY "SqlMsg.cpy".
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN.
+           MOVE 1 TO LS-RETURN-CODE.
+           GOBACK.
       ******************************************************************
        3001-GET-BELG-INFO.
-           DISPLAY 'Individuals from Belgium: '.
+           MOVE ZEROS TO GRAND-TOTAL.
+
+           PERFORM VARYING CC-IDX FROM 1 BY 1 UNTIL CC-IDX > CC-COUNT
+               MOVE CC-ENTRY(CC-IDX) TO TARGET-COUNTRY-CODE
+               PERFORM 3100-GET-COUNTRY-INFO
+                   THRU 3100-GET-COUNTRY-INFO-END
+               ADD COUNTRY-SUBTOTAL TO GRAND-TOTAL
+           END-PERFORM.
+
            DISPLAY DASH-LINE.
+           DISPLAY 'Grand total individuals: ' GRAND-TOTAL.
+       3001-GET-BELG-INFO-END.
+      ******************************************************************
+       3100-GET-COUNTRY-INFO.
+           DISPLAY 'Individuals from ' TARGET-COUNTRY-CODE ': '.
+           DISPLAY DASH-LINE.
+
+           MOVE ZEROS TO COUNTRY-SUBTOTAL.
 
 OCESQL*    EXEC SQL DECLARE BELG_CUR CURSOR FOR
 OCESQL*        SELECT last_name, first_name, email, phrase
 OCESQL*        FROM databank, phrase
-OCESQL*        WHERE databank.country_code = 'BE'
+OCESQL*        WHERE databank.country_code = :TARGET-COUNTRY-CODE
 OCESQL*          AND databank.country_code = phrase.country_code
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLCursorDeclare" USING
@@ -130,11 +278,13 @@ OCESQL          BY REFERENCE "BelInfo_BELG_CUR" & x"00"
 OCESQL          BY REFERENCE SQ0002
 OCESQL     END-CALL.
 
-OCESQL*    EXEC SQL OPEN BELG_CUR END-EXEC.
-OCESQL     CALL "OCESQLCursorOpen" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "BelInfo_BELG_CUR" & x"00"
-OCESQL     END-CALL.
+           PERFORM 3150-OPEN-COUNTRY-CURSOR
+               THRU 3150-OPEN-COUNTRY-CURSOR-END.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
 
            PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
 OCESQL*        EXEC SQL
@@ -185,6 +335,8 @@ OCESQL     END-CALL
                    DISPLAY 'Email: ' IND-EMAIL
                    DISPLAY 'Quote: ' IND-QUOTE
                    DISPLAY DASH-LINE
+
+                   ADD 1 TO COUNTRY-SUBTOTAL
                END-IF
            END-PERFORM.
 
@@ -194,7 +346,37 @@ OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE "BelInfo_BELG_CUR" & x"00"
 OCESQL     END-CALL
 OCESQL    .
-       3001-GET-BELG-INFO-END.
+           DISPLAY 'Subtotal for ' TARGET-COUNTRY-CODE ': '
+                   COUNTRY-SUBTOTAL.
+       3100-GET-COUNTRY-INFO-END.
+      ******************************************************************
+       3150-OPEN-COUNTRY-CURSOR.
+           MOVE ZERO TO RETRY-COUNT.
+       3150-OPEN-COUNTRY-CURSOR-RETRY.
+OCESQL*    EXEC SQL OPEN BELG_CUR END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE TARGET-COUNTRY-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "BelInfo_BELG_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3150-OPEN-COUNTRY-CURSOR-RETRY
+           END-IF.
+       3150-OPEN-COUNTRY-CURSOR-END.
       ******************************************************************
       ******************************************************************
       ******************************************************************
