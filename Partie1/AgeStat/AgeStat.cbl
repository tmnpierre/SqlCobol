@@ -6,57 +6,275 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-REPORT-FILE ASSIGN TO AGE-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-REPORT-FILE.
+       01  AGE-REPORT-LINE       PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  MAX-AGE               PIC 99 VALUE ZEROS.
-       01  MIN-AGE               PIC 99 VALUE 99.
+       01  AGE-REPORT-FILENAME   PIC X(40) VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR   PIC 9(4).
+           05  WS-CURRENT-MONTH  PIC 9(2).
+           05  WS-CURRENT-DAY    PIC 9(2).
+
+       01  MAX-AGE               PIC S9(4) VALUE ZEROS.
+       01  MIN-AGE               PIC S9(4) VALUE 99.
        01  AGE-VALUE             PIC 99 VALUE ZEROS.
        01  AGE-COUNT             PIC 99 VALUE ZEROS.
 
+       01  AGE-BUCKET-COUNTS.
+           05  BUCKET-0-17       PIC 9(6) VALUE ZEROS.
+           05  BUCKET-18-34      PIC 9(6) VALUE ZEROS.
+           05  BUCKET-35-59      PIC 9(6) VALUE ZEROS.
+           05  BUCKET-60-UP      PIC 9(6) VALUE ZEROS.
+
        01  SQL-STATUS            PIC S9(4) COMP-5 VALUE ZEROS.
 
+       01  CMD-LINE-PARM         PIC X(20) VALUE SPACES.
+       01  CMD-PTR               PIC 9(3) VALUE 1.
+       01  CMD-TOKEN             PIC X(10) VALUE SPACES.
+       01  COUNTRY-FILTER-SWITCH PIC X VALUE 'N'.
+           88  COUNTRY-FILTER-ON VALUE 'Y'.
+
+       01  OUTLIER-COUNT          PIC 9(6) VALUE ZEROS.
+
+       COPY "RetryCfg.cpy".
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME               PIC X(30) VALUE 'country'.
-       01  USERNAME             PIC X(30) VALUE 'cobol'.
-       01  PASSWD               PIC X(10) VALUE SPACE.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  TARGET-COUNTRY-CODE  PIC X(10) VALUE SPACES.
+       01  DELTA-FILTER-SWITCH  PIC X VALUE 'N'.
+       01  WATERMARK-LAST-TS    PIC X(26) VALUE SPACES.
+       01  NEW-WATERMARK-TS     PIC X(26) VALUE SPACES.
+       01  COL-EXISTS-COUNT     PIC S9(4) COMP-5 VALUE ZERO.
 
        01  SQL-AGE-RESULT.
-           05  MAX-AGE-VALUE    PIC 99.
-           05  MIN-AGE-VALUE    PIC 99.
+           05  MAX-AGE-VALUE    PIC S9(4).
+           05  MIN-AGE-VALUE    PIC S9(4).
 
        01  SQL-AGE-COUNT-RESULT.
-           05  SQL-AGE-VALUE   PIC 99.
+           05  SQL-AGE-VALUE   PIC S9(4).
            05  SQL-AGE-COUNT   PIC 99.
 
+       01  SQL-OUTLIER-ID       PIC X(36).
+       01  SQL-OUTLIER-AGE      PIC S9(4).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE         PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION USING LS-RETURN-CODE.
        1000-MAIN-START.
            EXEC SQL
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
 
-           IF SQLCODE NOT = ZERO 
+           IF SQLCODE NOT = ZERO
                PERFORM 1001-ERROR-RTN-START
                    THRU 1001-ERROR-RTN-END
            END-IF.
 
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1065-ENSURE-WATERMARK-TABLE
+               THRU 1065-ENSURE-WATERMARK-TABLE-END.
+
+           PERFORM 1066-ENSURE-DATABANK-CREATED-AT
+               THRU 1066-ENSURE-DATABANK-CREATED-AT-END.
+
+           PERFORM 1075-LOAD-WATERMARK
+               THRU 1075-LOAD-WATERMARK-END.
+
+           PERFORM 1080-GET-RUN-PARMS
+               THRU 1080-GET-RUN-PARMS-END.
+
+           PERFORM 1100-OPEN-REPORT-FILE
+               THRU 1100-OPEN-REPORT-FILE-END.
+
            PERFORM 3001-GET-MAX-MIN-AGE
                THRU 3001-GET-MAX-MIN-AGE-END.
 
            PERFORM 4001-GET-AGE-COUNT
                THRU 4001-GET-AGE-COUNT-END.
 
+           PERFORM 5001-FLAG-AGE-OUTLIERS
+               THRU 5001-FLAG-AGE-OUTLIERS-END.
+
+           PERFORM 3900-SAVE-WATERMARK
+               THRU 3900-SAVE-WATERMARK-END.
+
+           CLOSE AGE-REPORT-FILE.
+
        1000-MAIN-END.
            EXEC SQL COMMIT WORK END-EXEC.
            EXEC SQL DISCONNECT ALL END-EXEC.
-           STOP RUN.
+           MOVE 0 TO LS-RETURN-CODE.
+           GOBACK.
+      ******************************************************************
+       1080-GET-RUN-PARMS.
+           ACCEPT CMD-LINE-PARM FROM COMMAND-LINE.
+           MOVE 1 TO CMD-PTR.
+
+           MOVE SPACES TO CMD-TOKEN.
+           UNSTRING CMD-LINE-PARM DELIMITED BY ALL SPACE
+               INTO CMD-TOKEN
+               POINTER CMD-PTR
+           END-UNSTRING.
+           PERFORM 1085-APPLY-RUN-PARM-TOKEN
+               THRU 1085-APPLY-RUN-PARM-TOKEN-END.
+
+           MOVE SPACES TO CMD-TOKEN.
+           IF CMD-PTR <= FUNCTION LENGTH(CMD-LINE-PARM)
+               UNSTRING CMD-LINE-PARM DELIMITED BY ALL SPACE
+                   INTO CMD-TOKEN
+                   POINTER CMD-PTR
+               END-UNSTRING
+               PERFORM 1085-APPLY-RUN-PARM-TOKEN
+                   THRU 1085-APPLY-RUN-PARM-TOKEN-END
+           END-IF.
+       1080-GET-RUN-PARMS-END.
+      ******************************************************************
+       1085-APPLY-RUN-PARM-TOKEN.
+           IF CMD-TOKEN NOT = SPACES
+               MOVE FUNCTION UPPER-CASE(CMD-TOKEN) TO CMD-TOKEN
+               IF CMD-TOKEN = 'DELTA'
+                   MOVE 'Y' TO DELTA-FILTER-SWITCH
+                   DISPLAY 'Delta mode - scoping to rows added '
+                           'since the last run.'
+               ELSE
+                   MOVE CMD-TOKEN(1:10) TO TARGET-COUNTRY-CODE
+                   SET COUNTRY-FILTER-ON TO TRUE
+                   DISPLAY 'Scoping age statistics to country: '
+                           TARGET-COUNTRY-CODE
+               END-IF
+           END-IF.
+       1085-APPLY-RUN-PARM-TOKEN-END.
+      ******************************************************************
+       1065-ENSURE-WATERMARK-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS run_watermark (
+                   program_name VARCHAR(20) PRIMARY KEY,
+                   last_ts TIMESTAMP,
+                   last_run_at TIMESTAMP
+               )
+           END-EXEC.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :COL-EXISTS-COUNT
+               FROM information_schema.columns
+               WHERE table_name = 'run_watermark'
+                 AND column_name = 'last_ts'
+           END-EXEC.
+
+           IF COL-EXISTS-COUNT = 0
+               EXEC SQL
+                   ALTER TABLE run_watermark
+                       ADD COLUMN last_ts TIMESTAMP
+               END-EXEC
+           END-IF.
+       1065-ENSURE-WATERMARK-TABLE-END.
+      ******************************************************************
+       1066-ENSURE-DATABANK-CREATED-AT.
+      *    databank.id is a UUID primary key, not an ever-increasing
+      *    value, so it cannot tell us which rows were added since the
+      *    last run - a real, monotonic timestamp column is needed for
+      *    that. Every existing row picks up the moment of this ALTER
+      *    as its created_at; every row loaded afterward gets its own
+      *    insert time for free from the column default.
+           EXEC SQL
+               SELECT COUNT(*) INTO :COL-EXISTS-COUNT
+               FROM information_schema.columns
+               WHERE table_name = 'databank'
+                 AND column_name = 'created_at'
+           END-EXEC.
+
+           IF COL-EXISTS-COUNT = 0
+               EXEC SQL
+                   ALTER TABLE databank
+                       ADD COLUMN created_at TIMESTAMP
+                           DEFAULT CURRENT_TIMESTAMP
+               END-EXEC
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       1066-ENSURE-DATABANK-CREATED-AT-END.
+      ******************************************************************
+       1075-LOAD-WATERMARK.
+           EXEC SQL
+               SELECT COALESCE(last_ts, TIMESTAMP '1900-01-01 00:00:00')
+               INTO :WATERMARK-LAST-TS
+               FROM run_watermark
+               WHERE program_name = 'AgeStat'
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'Last watermark ts: ' WATERMARK-LAST-TS
+               WHEN +100
+                   MOVE '1900-01-01 00:00:00' TO WATERMARK-LAST-TS
+               WHEN OTHER
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+           END-EVALUATE.
+       1075-LOAD-WATERMARK-END.
+      ******************************************************************
+       1100-OPEN-REPORT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING 'AGESTAT_' DELIMITED BY SIZE
+                  WS-CURRENT-YEAR DELIMITED BY SIZE
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO AGE-REPORT-FILENAME.
+
+           OPEN OUTPUT AGE-REPORT-FILE.
+       1100-OPEN-REPORT-FILE-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
       ******************************************************************
        1001-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'AgeStat' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
            EVALUATE SQLCODE
               WHEN  +100
                  DISPLAY "Record not found"
@@ -75,15 +293,21 @@
                  DISPLAY "Undefined error"
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
+                 COPY "SqlMsg.cpy".
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN.
+           MOVE 1 TO LS-RETURN-CODE.
+           GOBACK.
       ******************************************************************
        3001-GET-MAX-MIN-AGE.
            EXEC SQL
                SELECT MAX(age), MIN(age)
                INTO :MAX-AGE-VALUE, :MIN-AGE-VALUE
                FROM databank
+               WHERE (:COUNTRY-FILTER-SWITCH = 'N'
+                      OR country_code = :TARGET-COUNTRY-CODE)
+                 AND (:DELTA-FILTER-SWITCH = 'N'
+                      OR created_at > :WATERMARK-LAST-TS)
            END-EXEC.
 
            MOVE MAX-AGE-VALUE TO MAX-AGE.
@@ -91,13 +315,29 @@
 
            DISPLAY 'Min Age: ' MIN-AGE.
            DISPLAY 'Max Age: ' MAX-AGE.
+
+           STRING 'Min Age: ' DELIMITED BY SIZE
+                  MIN-AGE DELIMITED BY SIZE
+                  INTO AGE-REPORT-LINE
+           WRITE AGE-REPORT-LINE.
+
+           STRING 'Max Age: ' DELIMITED BY SIZE
+                  MAX-AGE DELIMITED BY SIZE
+                  INTO AGE-REPORT-LINE
+           WRITE AGE-REPORT-LINE.
        3001-GET-MAX-MIN-AGE-END.
       ******************************************************************
        4001-GET-AGE-COUNT.
-           DISPLAY 'Age Counts: '.
+           MOVE ZEROS TO BUCKET-0-17, BUCKET-18-34, BUCKET-35-59,
+                         BUCKET-60-UP.
+
            EXEC SQL DECLARE AGE_CUR CURSOR FOR
                SELECT age, COUNT(*)
                FROM databank
+               WHERE (:COUNTRY-FILTER-SWITCH = 'N'
+                      OR country_code = :TARGET-COUNTRY-CODE)
+                 AND (:DELTA-FILTER-SWITCH = 'N'
+                      OR created_at > :WATERMARK-LAST-TS)
                GROUP BY age
                ORDER BY age ASC
            END-EXEC.
@@ -111,10 +351,139 @@
                END-EXEC
 
                IF SQLCODE = 0 THEN
-                   DISPLAY 'Age ' SQL-AGE-VALUE ': ' SQL-AGE-COUNT
+                   PERFORM 4100-ADD-TO-AGE-BUCKET
                END-IF
            END-PERFORM.
 
            EXEC SQL CLOSE AGE_CUR END-EXEC.
+
+           DISPLAY 'Age Distribution: '.
+           DISPLAY '  0-17 : ' BUCKET-0-17.
+           DISPLAY ' 18-34 : ' BUCKET-18-34.
+           DISPLAY ' 35-59 : ' BUCKET-35-59.
+           DISPLAY '   60+ : ' BUCKET-60-UP.
+
+           MOVE 'Age Distribution: ' TO AGE-REPORT-LINE
+           WRITE AGE-REPORT-LINE.
+
+           STRING '  0-17 : ' DELIMITED BY SIZE
+                  BUCKET-0-17 DELIMITED BY SIZE
+                  INTO AGE-REPORT-LINE
+           WRITE AGE-REPORT-LINE.
+
+           STRING ' 18-34 : ' DELIMITED BY SIZE
+                  BUCKET-18-34 DELIMITED BY SIZE
+                  INTO AGE-REPORT-LINE
+           WRITE AGE-REPORT-LINE.
+
+           STRING ' 35-59 : ' DELIMITED BY SIZE
+                  BUCKET-35-59 DELIMITED BY SIZE
+                  INTO AGE-REPORT-LINE
+           WRITE AGE-REPORT-LINE.
+
+           STRING '   60+ : ' DELIMITED BY SIZE
+                  BUCKET-60-UP DELIMITED BY SIZE
+                  INTO AGE-REPORT-LINE
+           WRITE AGE-REPORT-LINE.
        4001-GET-AGE-COUNT-END.
       ******************************************************************
+       4100-ADD-TO-AGE-BUCKET.
+           EVALUATE TRUE
+               WHEN SQL-AGE-VALUE <= 17
+                   ADD SQL-AGE-COUNT TO BUCKET-0-17
+               WHEN SQL-AGE-VALUE <= 34
+                   ADD SQL-AGE-COUNT TO BUCKET-18-34
+               WHEN SQL-AGE-VALUE <= 59
+                   ADD SQL-AGE-COUNT TO BUCKET-35-59
+               WHEN OTHER
+                   ADD SQL-AGE-COUNT TO BUCKET-60-UP
+           END-EVALUATE.
+       4100-ADD-TO-AGE-BUCKET-END.
+      ******************************************************************
+       5001-FLAG-AGE-OUTLIERS.
+           MOVE ZEROS TO OUTLIER-COUNT.
+
+           EXEC SQL DECLARE OUTLIER_CUR CURSOR FOR
+               SELECT id, age
+               FROM databank
+               WHERE (age < 0 OR age > 120)
+                 AND (:COUNTRY-FILTER-SWITCH = 'N'
+                      OR country_code = :TARGET-COUNTRY-CODE)
+                 AND (:DELTA-FILTER-SWITCH = 'N'
+                      OR created_at > :WATERMARK-LAST-TS)
+           END-EXEC.
+
+           EXEC SQL OPEN OUTLIER_CUR END-EXEC.
+
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH OUTLIER_CUR
+                   INTO :SQL-OUTLIER-ID, :SQL-OUTLIER-AGE
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   ADD 1 TO OUTLIER-COUNT
+
+                   DISPLAY 'Outlier - ID: ' SQL-OUTLIER-ID
+                           '  Age: ' SQL-OUTLIER-AGE
+
+                   MOVE SPACES TO AGE-REPORT-LINE
+                   STRING 'Outlier - ID: ' DELIMITED BY SIZE
+                          SQL-OUTLIER-ID DELIMITED BY SPACE
+                          '  Age: ' DELIMITED BY SIZE
+                          SQL-OUTLIER-AGE DELIMITED BY SIZE
+                          INTO AGE-REPORT-LINE
+                   WRITE AGE-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE OUTLIER_CUR END-EXEC.
+
+           DISPLAY 'Age outliers (outside 0-120): ' OUTLIER-COUNT.
+
+           MOVE SPACES TO AGE-REPORT-LINE.
+           STRING 'Age outliers (outside 0-120): ' DELIMITED BY SIZE
+                  OUTLIER-COUNT DELIMITED BY SIZE
+                  INTO AGE-REPORT-LINE.
+           WRITE AGE-REPORT-LINE.
+       5001-FLAG-AGE-OUTLIERS-END.
+      ******************************************************************
+       3900-SAVE-WATERMARK.
+           EXEC SQL
+               SELECT MAX(created_at) INTO :NEW-WATERMARK-TS
+               FROM databank
+           END-EXEC.
+
+           IF SQLCODE = 0 AND NEW-WATERMARK-TS NOT = SPACES
+               PERFORM 3950-UPSERT-WATERMARK-ROW
+                   THRU 3950-UPSERT-WATERMARK-ROW-END
+
+               IF SQLCODE NOT = 0
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+               END-IF
+           END-IF.
+       3900-SAVE-WATERMARK-END.
+      ******************************************************************
+       3950-UPSERT-WATERMARK-ROW.
+           MOVE ZERO TO RETRY-COUNT.
+       3950-UPSERT-WATERMARK-ROW-RETRY.
+           EXEC SQL
+               INSERT INTO run_watermark
+                   (program_name, last_ts, last_run_at)
+               VALUES
+                   ('AgeStat', :NEW-WATERMARK-TS, CURRENT_TIMESTAMP)
+               ON CONFLICT (program_name) DO UPDATE
+                   SET last_ts = :NEW-WATERMARK-TS,
+                       last_run_at = CURRENT_TIMESTAMP
+           END-EXEC.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3950-UPSERT-WATERMARK-ROW-RETRY
+           END-IF.
+       3950-UPSERT-WATERMARK-ROW-END.
+      ******************************************************************
