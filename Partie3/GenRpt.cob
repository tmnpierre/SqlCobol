@@ -6,25 +6,75 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GENRPT-REPORT-FILE ASSIGN TO GENRPT-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GENRPT-REPORT-FILE.
+       01  GENRPT-REPORT-LINE        PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  GENRPT-REPORT-FILENAME    PIC X(40) VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR       PIC 9(4).
+           05  WS-CURRENT-MONTH      PIC 9(2).
+           05  WS-CURRENT-DAY        PIC 9(2).
+       01  RUN-DATE-DISP             PIC 9999/99/99.
+
+       01  PAGE-NUMBER               PIC 9(4) VALUE 1.
+       01  PAGE-NUMBER-DISP          PIC ZZZ9.
+       01  LINE-COUNT                PIC 9(3) VALUE 0.
+       01  LINES-PER-PAGE            PIC 9(3) VALUE 50.
+
        01  MIN-AGE              PIC 99 VALUE ZEROS.
        01  MAX-AGE              PIC 99 VALUE ZEROS.
-       01  MEDIAN-AGE           PIC 99 VALUE ZEROS.
+       01  MEDIAN-AGE           PIC 99V99 VALUE ZEROS.
+       01  MEDIAN-AGE-DISP      PIC Z9,99.
+
+       01  BRACKET-0-17         PIC 9(6) VALUE ZEROS.
+       01  BRACKET-18-34        PIC 9(6) VALUE ZEROS.
+       01  BRACKET-35-59        PIC 9(6) VALUE ZEROS.
+       01  BRACKET-60-UP        PIC 9(6) VALUE ZEROS.
+       01  MAX-BRACKET-COUNT    PIC 9(6) VALUE ZEROS.
+       01  BAR-SCALE            PIC 9(6) VALUE 1.
+       01  BAR-STARS            PIC 9(6) VALUE ZEROS.
+       01  STAR-FILL            PIC X(50) VALUE ALL '*'.
+       01  BAR-LINE             PIC X(50) VALUE SPACES.
+       01  BAR-LABEL            PIC X(10) VALUE SPACES.
        01  COUNTRY              PIC X(50) VALUE SPACES.
-       01  MALE-PROP            PIC 9999 VALUE ZEROS.
+       01  CURRENT-COUNTRY      PIC X(50) VALUE SPACES.
+       01  SPOKEN-LANG          PIC X(50) VALUE SPACES.
+       01  LANG-PROP            PIC 999V99 VALUE ZEROS.
+       01  LANG-PROP-DISP       PIC Z99,99.
+       01  MALE-PROP            PIC 999V99 VALUE ZEROS.
        01  MALE-PROP-DISP       PIC Z99,99.
-       01  FEMALE-PROP          PIC 9999 VALUE ZEROS.
+       01  FEMALE-PROP          PIC 999V99 VALUE ZEROS.
        01  FEMALE-PROP-DISP     PIC Z99,99.
-       01  OTHER-PROP           PIC 9999 VALUE ZEROS.
+       01  OTHER-PROP           PIC 999V99 VALUE ZEROS.
        01  OTHER-PROP-DISP      PIC Z99,99.
        01  REPORT-LINE          PIC X(80) VALUE SPACES.
        01  DASH-LINE            PIC X(80) VALUE ALL '-'.
+       01  CROSSTAB-BRACKET     PIC X(10) VALUE SPACES.
+       01  CROSSTAB-MALE-COUNT  PIC 9(6) VALUE ZEROS.
+       01  CROSSTAB-FEMALE-COUNT PIC 9(6) VALUE ZEROS.
+       01  CROSSTAB-OTHER-COUNT PIC 9(6) VALUE ZEROS.
+
+       01  CMD-LINE-PARM        PIC X(20) VALUE SPACES.
+       01  CMD-TOKEN            PIC X(10) VALUE SPACES.
+
+       COPY "RetryCfg.cpy".
 
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME               PIC X(30) VALUE 'country'.
-       01  USERNAME             PIC X(30) VALUE 'cobol'.
-       01  PASSWD               PIC X(10) VALUE SPACE.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  DELTA-FILTER-SWITCH  PIC X VALUE 'N'.
+       01  WATERMARK-LAST-TS    PIC X(26) VALUE SPACES.
+       01  NEW-WATERMARK-TS     PIC X(26) VALUE SPACES.
+       01  COL-EXISTS-COUNT     PIC S9(4) COMP-5 VALUE ZERO.
 
 OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
 
@@ -37,45 +87,200 @@ OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0002.
-OCESQL     02  FILLER PIC X(089) VALUE "SELECT MIN(age), MAX(age), PER"
-OCESQL  &  "CENTILE_CONT(0.5) WITHIN GROUP (ORDER BY age) FROM databan"
-OCESQL  &  "k".
+OCESQL     02  FILLER PIC X(198) VALUE "SELECT country, min_age,"
+OCESQL  &  " max_age, median_age, male_proportion, female_proportion,"
+OCESQL  &  " other_proportion, bracket_0_17, bracket_18_34,"
+OCESQL  &  " bracket_35_59, bracket_60_up FROM gender_proportions"
+OCESQL  &  " ORDER BY country".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0003.
-OCESQL     02  FILLER PIC X(092) VALUE "SELECT country, male_proportio"
-OCESQL  &  "n, female_proportion, other_proportion FROM gender_proport"
-OCESQL  &  "ions".
+OCESQL     02  FILLER PIC X(086) VALUE "SELECT country, spoken,"
+OCESQL  &  " proportion FROM language_distribution ORDER BY country,"
+OCESQL  &  " spoken".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0004.
-OCESQL     02  FILLER PIC X(039) VALUE "DROP TABLE IF EXISTS gender_pr"
-OCESQL  &  "oportions".
+OCESQL     02  FILLER PIC X(039) VALUE "DROP TABLE IF EXISTS"
+OCESQL  &  " gender_proportions".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0005.
-OCESQL     02  FILLER PIC X(163) VALUE "CREATE TABLE gender_proportion"
-OCESQL  &  "s ( country VARCHAR(50) PRIMARY KEY, male_proportion NUMER"
-OCESQL  &  "IC(5, 2), female_proportion NUMERIC(5, 2), other_proportio"
-OCESQL  &  "n NUMERIC(5, 2) )".
+OCESQL     02  FILLER PIC X(256) VALUE "CREATE TABLE IF NOT EXISTS"
+OCESQL  &  " gender_proportions ( country"
+OCESQL  &  " VARCHAR(50) PRIMARY KEY, min_age"
+OCESQL  &  " SMALLINT, max_age SMALLINT,"
+OCESQL  &  " median_age NUMERIC(5, 2),"
+OCESQL  &  " male_proportion NUMERIC(5, 2),"
+OCESQL  &  " female_proportion NUMERIC(5, 2),"
+OCESQL  &  " other_proportion NUMERIC(5, 2),"
+OCESQL  &  " bracket_0_17 INTE".
+OCESQL     02  FILLER PIC X(074) VALUE "GER, bracket_18_34 INTEGER,"
+OCESQL  &  " bracket_35_59 INTEGER,"
+OCESQL  &  " bracket_60_up INTEGER )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0006.
+OCESQL     02  FILLER PIC X(256) VALUE "INSERT INTO gender_proportions "
+OCESQL  &  "(country, min_age, max_age, median_age, male_proportion, "
+OCESQL  &  "female_proportion, other_proportion, bracket_0_17, "
+OCESQL  &  "bracket_18_34, bracket_35_59, bracket_60_up) SELECT "
+OCESQL  &  "country, MIN(age), MAX(age), PERCENTILE_CONT(0.5) WITHIN "
+OCESQL  &  "GROUP (O".
+OCESQL     02  FILLER PIC X(256) VALUE "RDER BY age), ROUND(COUNT(*) "
+OCESQL  &  "FILTER (WHERE gender = 'Male') * 100.0 / NULLIF(COUNT(*), "
+OCESQL  &  "0), 2), ROUND(COUNT(*) FILTER (WHERE gender = 'Female') * "
+OCESQL  &  "100.0 / NULLIF(COUNT(*), 0), 2), ROUND(COUNT(*) FILTER "
+OCESQL  &  "(WHERE gender NOT IN ('Male', 'Female')) * 100.0 / NULLI".
+OCESQL     02  FILLER PIC X(256) VALUE "F(COUNT(*), 0), 2), COUNT(*) "
+OCESQL  &  "FILTER (WHERE age <= 17), COUNT(*) FILTER (WHERE age "
+OCESQL  &  "BETWEEN 18 AND 34), COUNT(*) FILTER (WHERE age BETWEEN 35 "
+OCESQL  &  "AND 59), COUNT(*) FILTER (WHERE age >= 60) FROM databank "
+OCESQL  &  "WHERE $1 = 'N' OR "
+OCESQL  &  "country IN (SELECT DISTINCT country FROM ".
+OCESQL     02  FILLER PIC X(256) VALUE "databank WHERE created_at > "
+OCESQL  &  "$2) GROUP BY country ON CONFLICT (country) DO UPDATE SET "
+OCESQL  &  "min_age = EXCLUDED.min_age, max_age = EXCLUDED.max_age, "
+OCESQL  &  "median_age = EXCLUDED.median_age, male_proportion = "
+OCESQL  &  "EXCLUDED.male_proportion, female_proportion = "
+OCESQL  &  "EXCLUDED.female_p".
+OCESQL     02  FILLER PIC X(213) VALUE "roportion, other_proportion = "
+OCESQL  &  "EXCLUDED.other_proportion, bracket_0_17 = "
+OCESQL  &  "EXCLUDED.bracket_0_17, bracket_18_34 = "
+OCESQL  &  "EXCLUDED.bracket_18_34, bracket_35_59 = "
+OCESQL  &  "EXCLUDED.bracket_35_59, bracket_60_up = "
+OCESQL  &  "EXCLUDED.bracket_60_up".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0007.
-OCESQL     02  FILLER PIC X(256) VALUE "WITH gender_counts AS ( SELECT"
-OCESQL  &  " country, COUNT( * ) FILTER (WHERE gender = 'Male') AS mal"
-OCESQL  &  "e_count, COUNT( * ) FILTER (WHERE gender = 'Female') AS fe"
-OCESQL  &  "male_count, COUNT( * ) FILTER (WHERE gender NOT IN ('Male'"
-OCESQL  &  ", 'Female')) AS other_count, COUNT( * ) AS total_cou".
-OCESQL     02  FILLER PIC X(256) VALUE "nt FROM databank GROUP BY coun"
-OCESQL  &  "try ) INSERT INTO gender_proportions (country, male_propor"
-OCESQL  &  "tion, female_proportion, other_proportion) SELECT country,"
-OCESQL  &  " ROUND(male_count * 100.0 / NULLIF(total_count, 0), 2), RO"
-OCESQL  &  "UND(female_count * 100.0 / NULLIF(total_count, 0), 2".
-OCESQL     02  FILLER PIC X(076) VALUE "), ROUND(other_count * 100.0 /"
-OCESQL  &  " NULLIF(total_count, 0), 2) FROM gender_counts".
+OCESQL     02  FILLER PIC X(042) VALUE "DROP TABLE IF EXISTS"
+OCESQL  &  " language_distribution".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0008.
+OCESQL     02  FILLER PIC X(149) VALUE "CREATE TABLE IF NOT EXISTS"
+OCESQL  &  " language_distribution ( country"
+OCESQL  &  " VARCHAR(50), spoken VARCHAR(50),"
+OCESQL  &  " proportion NUMERIC(5, 2),"
+OCESQL  &  " PRIMARY KEY (country, spoken) )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0009.
+OCESQL     02  FILLER PIC X(256) VALUE "INSERT INTO "
+OCESQL  &  "language_distribution (country, spoken, proportion) SELECT "
+OCESQL  &  "country, spoken, ROUND(COUNT(*) * 100.0 / "
+OCESQL  &  "NULLIF(SUM(COUNT(*)) OVER (PARTITION BY country), 0), 2) "
+OCESQL  &  "FROM databank WHERE $1 = 'N' OR country IN (SELECT "
+OCESQL  &  "DISTINCT country FROM databank WHER".
+OCESQL     02  FILLER PIC X(120) VALUE "E created_at > $2) GROUP BY "
+OCESQL  &  "country, spoken ON CONFLICT (country, spoken) DO UPDATE "
+OCESQL  &  "SET proportion = EXCLUDED.proportion".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0010.
+OCESQL     02  FILLER PIC X(172) VALUE "CREATE TABLE IF NOT EXISTS"
+OCESQL  &  " error_log (id SERIAL PRIMARY KEY, program_name"
+OCESQL  &  " VARCHAR(20), log_timestamp TIMESTAMP, sqlcode INTEGER,"
+OCESQL  &  " sqlstate VARCHAR(5), sqlerrmc VARCHAR(200))".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0011.
+OCESQL     02  FILLER PIC X(123) VALUE "INSERT INTO error_log"
+OCESQL  &  " (program_name, log_timestamp, sqlcode, sqlstate,"
+OCESQL  &  " sqlerrmc) VALUES ($1, CURRENT_TIMESTAMP, $2, $3, $4)".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0012.
+OCESQL     02  FILLER PIC X(039) VALUE "DROP TABLE IF EXISTS"
+OCESQL  &  " gender_age_bracket".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0013.
+OCESQL     02  FILLER PIC X(185) VALUE "CREATE TABLE IF NOT EXISTS"
+OCESQL  &  " gender_age_bracket ( country"
+OCESQL  &  " VARCHAR(50), bracket"
+OCESQL  &  " VARCHAR(10), male_count INTEGER,"
+OCESQL  &  " female_count INTEGER,"
+OCESQL  &  " other_count INTEGER, PRIMARY KEY"
+OCESQL  &  " (country, bracket) )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0014.
+OCESQL     02  FILLER PIC X(256) VALUE "INSERT INTO gender_age_bracket "
+OCESQL  &  "(country, bracket, male_count, female_count, other_count) "
+OCESQL  &  "SELECT country, CASE WHEN age <= 17 THEN '0-17' WHEN age "
+OCESQL  &  "BETWEEN 18 AND 34 THEN '18-34' WHEN age BETWEEN 35 AND 59 "
+OCESQL  &  "THEN '35-59' ELSE '60+' END, COUNT(*) FILTER (WHERE ".
+OCESQL     02  FILLER PIC X(256) VALUE "gender = 'Male'), COUNT(*) "
+OCESQL  &  "FILTER (WHERE gender = 'Female'), COUNT(*) FILTER (WHERE "
+OCESQL  &  "gender NOT IN ('Male', 'Female')) FROM databank WHERE $1 = "
+OCESQL  &  "'N' OR country IN (SELECT DISTINCT country FROM databank "
+OCESQL  &  "WHERE created_at > $2) GROUP BY country, CASE WHEN age <".
+OCESQL     02  FILLER PIC X(256) VALUE "= 17 THEN '0-17' WHEN age "
+OCESQL  &  "BETWEEN 18 AND 34 THEN '18-34' WHEN age BETWEEN 35 AND 59 "
+OCESQL  &  "THEN '35-59' ELSE '60+' END ON CONFLICT (country, bracket) "
+OCESQL  &  "DO UPDATE SET male_count = EXCLUDED.male_count, "
+OCESQL  &  "female_count = EXCLUDED.female_count, other_count = "
+OCESQL  &  "EXCLUDED.othe".
+OCESQL     02  FILLER PIC X(007) VALUE "r_count".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0015.
+OCESQL     02  FILLER PIC X(113) VALUE "SELECT bracket, male_count,"
+OCESQL  &  " female_count, other_count FROM gender_age_bracket WHERE"
+OCESQL  &  " country = $1 ORDER BY bracket".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0016.
+OCESQL     02  FILLER PIC X(121) VALUE "CREATE TABLE IF NOT EXISTS "
+OCESQL  &  "run_watermark (program_name VARCHAR(20) PRIMARY KEY, "
+OCESQL  &  "last_ts TIMESTAMP, last_run_at TIMESTAMP)".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0017.
+OCESQL     02  FILLER PIC X(106) VALUE "SELECT COALESCE(last_ts, "
+OCESQL  &  "TIMESTAMP '1900-01-01 00:00:00') FROM run_watermark WHERE "
+OCESQL  &  "program_name = 'GenRpt'".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0018.
+OCESQL     02  FILLER PIC X(190) VALUE "INSERT INTO run_watermark "
+OCESQL  &  "(program_name, last_ts, last_run_at) VALUES ('GenRpt', $1, "
+OCESQL  &  "CURRENT_TIMESTAMP) ON CONFLICT (program_name) DO UPDATE "
+OCESQL  &  "SET last_ts = $1, last_run_at = CURRENT_TIMESTAMP".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
-       PROCEDURE DIVISION.
+OCESQL 01  SQ0019.
+OCESQL     02  FILLER PIC X(036) VALUE "SELECT MAX(created_at) FROM "
+OCESQL  &  "databank".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0020.
+OCESQL     02  FILLER PIC X(110) VALUE "SELECT COUNT(*) FROM "
+OCESQL  &  "information_schema.columns WHERE table_name = "
+OCESQL  &  "'run_watermark' AND column_name = 'last_ts'".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0021.
+OCESQL     02  FILLER PIC X(054) VALUE "ALTER TABLE run_watermark ADD "
+OCESQL  &  "COLUMN last_ts TIMESTAMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0022.
+OCESQL     02  FILLER PIC X(108) VALUE "SELECT COUNT(*) FROM "
+OCESQL  &  "information_schema.columns WHERE table_name = 'databank' "
+OCESQL  &  "AND column_name = 'created_at'".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0023.
+OCESQL     02  FILLER PIC X(078) VALUE "ALTER TABLE databank ADD "
+OCESQL  &  "COLUMN created_at TIMESTAMP DEFAULT CURRENT_TIMESTAMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE         PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION USING LS-RETURN-CODE.
        1000-MAIN-START.
 OCESQL*    EXEC SQL
 OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -90,17 +295,46 @@ OCESQL          BY REFERENCE DBNAME
 OCESQL          BY VALUE 30
 OCESQL     END-CALL.
 
-           IF SQLCODE NOT = ZERO 
+           IF SQLCODE NOT = ZERO
                PERFORM 1001-ERROR-RTN-START
                    THRU 1001-ERROR-RTN-END
            END-IF.
 
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1065-ENSURE-WATERMARK-TABLE
+               THRU 1065-ENSURE-WATERMARK-TABLE-END.
+
+           PERFORM 1066-ENSURE-DATABANK-CREATED-AT
+               THRU 1066-ENSURE-DATABANK-CREATED-AT-END.
+
+           PERFORM 1075-LOAD-WATERMARK
+               THRU 1075-LOAD-WATERMARK-END.
+
+           PERFORM 1080-GET-RUN-PARMS
+               THRU 1080-GET-RUN-PARMS-END.
+
+           PERFORM 1100-OPEN-REPORT-FILE
+               THRU 1100-OPEN-REPORT-FILE-END.
+
            PERFORM 3000-SETUP-GENDER-PROPORTIONS-TABLE
                THRU 3000-SETUP-GENDER-PROPORTIONS-TABLE-END.
 
+           PERFORM 3010-SETUP-LANGUAGE-DISTRIBUTION-TABLE
+               THRU 3010-SETUP-LANGUAGE-DISTRIBUTION-TABLE-END.
+
+           PERFORM 3020-SETUP-GENDER-AGE-BRACKET-TABLE
+               THRU 3020-SETUP-GENDER-AGE-BRACKET-TABLE-END.
+
            PERFORM 2000-GENERATE-REPORT
                THRU 2000-GENERATE-REPORT-END.
 
+           PERFORM 3900-SAVE-WATERMARK
+               THRU 3900-SAVE-WATERMARK-END.
+
+           CLOSE GENRPT-REPORT-FILE.
+
        1000-MAIN-END.
 OCESQL*    EXEC SQL COMMIT WORK END-EXEC.
 OCESQL     CALL "OCESQLStartSQL"
@@ -115,11 +349,291 @@ OCESQL*    EXEC SQL DISCONNECT ALL END-EXEC.
 OCESQL     CALL "OCESQLDisconnect" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL     END-CALL.
-           STOP RUN.
+           MOVE 0 TO LS-RETURN-CODE.
+           GOBACK.
+      ******************************************************************
+       1100-OPEN-REPORT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING 'GENRPT_' DELIMITED BY SIZE
+                  WS-CURRENT-YEAR DELIMITED BY SIZE
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO GENRPT-REPORT-FILENAME.
+
+           OPEN OUTPUT GENRPT-REPORT-FILE.
+
+           MOVE WS-CURRENT-DATE TO RUN-DATE-DISP.
+
+           PERFORM 1300-PRINT-PAGE-HEADER
+               THRU 1300-PRINT-PAGE-HEADER-END.
+       1100-OPEN-REPORT-FILE-END.
+      ******************************************************************
+       1200-WRITE-REPORT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE GENRPT-REPORT-LINE FROM REPORT-LINE.
+           ADD 1 TO LINE-COUNT.
+
+           IF LINE-COUNT >= LINES-PER-PAGE
+               PERFORM 1300-PRINT-PAGE-HEADER
+                   THRU 1300-PRINT-PAGE-HEADER-END
+           END-IF.
+       1200-WRITE-REPORT-LINE-END.
+      ******************************************************************
+       1300-PRINT-PAGE-HEADER.
+           IF LINE-COUNT NOT = 0
+               ADD 1 TO PAGE-NUMBER
+           END-IF.
+
+           MOVE PAGE-NUMBER TO PAGE-NUMBER-DISP.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Demographic Summary Report' DELIMITED BY SIZE
+                  '   Run Date: ' DELIMITED BY SIZE
+                  RUN-DATE-DISP DELIMITED BY SIZE
+                  '   Page: ' DELIMITED BY SIZE
+                  PAGE-NUMBER-DISP DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE GENRPT-REPORT-LINE FROM REPORT-LINE.
+
+           DISPLAY DASH-LINE.
+           WRITE GENRPT-REPORT-LINE FROM DASH-LINE.
+
+           MOVE 2 TO LINE-COUNT.
+       1300-PRINT-PAGE-HEADER-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+OCESQL*    EXEC SQL
+OCESQL*        CREATE TABLE IF NOT EXISTS error_log (
+OCESQL*            id SERIAL PRIMARY KEY,
+OCESQL*            program_name VARCHAR(20),
+OCESQL*            log_timestamp TIMESTAMP,
+OCESQL*            sqlcode INTEGER,
+OCESQL*            sqlstate VARCHAR(5),
+OCESQL*            sqlerrmc VARCHAR(200)
+OCESQL*        )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0010
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
+      ******************************************************************
+       1065-ENSURE-WATERMARK-TABLE.
+OCESQL*    EXEC SQL
+OCESQL*        CREATE TABLE IF NOT EXISTS run_watermark (
+OCESQL*            program_name VARCHAR(20) PRIMARY KEY,
+OCESQL*            last_ts TIMESTAMP,
+OCESQL*            last_run_at TIMESTAMP
+OCESQL*        )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0016
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*        SELECT COUNT(*) INTO :COL-EXISTS-COUNT
+OCESQL*        FROM information_schema.columns
+OCESQL*        WHERE table_name = 'run_watermark'
+OCESQL*          AND column_name = 'last_ts'
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE COL-EXISTS-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOneParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0020
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF COL-EXISTS-COUNT = 0
+OCESQL*        EXEC SQL
+OCESQL*            ALTER TABLE run_watermark
+OCESQL*                ADD COLUMN last_ts TIMESTAMP
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0021
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+           END-IF.
+       1065-ENSURE-WATERMARK-TABLE-END.
+      ******************************************************************
+       1066-ENSURE-DATABANK-CREATED-AT.
+OCESQL*    EXEC SQL
+OCESQL*        SELECT COUNT(*) INTO :COL-EXISTS-COUNT
+OCESQL*        FROM information_schema.columns
+OCESQL*        WHERE table_name = 'databank'
+OCESQL*          AND column_name = 'created_at'
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE COL-EXISTS-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOneParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0022
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF COL-EXISTS-COUNT = 0
+OCESQL*        EXEC SQL
+OCESQL*            ALTER TABLE databank
+OCESQL*                ADD COLUMN created_at TIMESTAMP
+OCESQL*                    DEFAULT CURRENT_TIMESTAMP
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0023
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       1066-ENSURE-DATABANK-CREATED-AT-END.
+      ******************************************************************
+       1075-LOAD-WATERMARK.
+OCESQL*    EXEC SQL
+OCESQL*        SELECT COALESCE(last_ts, TIMESTAMP '1900-01-01 00:00:00')
+OCESQL*        INTO :WATERMARK-LAST-TS
+OCESQL*        FROM run_watermark
+OCESQL*        WHERE program_name = 'GenRpt'
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WATERMARK-LAST-TS
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOneParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0017
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'Last watermark ts: ' WATERMARK-LAST-TS
+               WHEN +100
+                   MOVE '1900-01-01 00:00:00' TO WATERMARK-LAST-TS
+               WHEN OTHER
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+           END-EVALUATE.
+       1075-LOAD-WATERMARK-END.
+      ******************************************************************
+       1080-GET-RUN-PARMS.
+           ACCEPT CMD-LINE-PARM FROM COMMAND-LINE.
+
+           MOVE SPACES TO CMD-TOKEN.
+           UNSTRING CMD-LINE-PARM DELIMITED BY ALL SPACE
+               INTO CMD-TOKEN
+           END-UNSTRING.
+           PERFORM 1085-APPLY-RUN-PARM-TOKEN
+               THRU 1085-APPLY-RUN-PARM-TOKEN-END.
+       1080-GET-RUN-PARMS-END.
+      ******************************************************************
+       1085-APPLY-RUN-PARM-TOKEN.
+           IF CMD-TOKEN NOT = SPACES
+               MOVE FUNCTION UPPER-CASE(CMD-TOKEN) TO CMD-TOKEN
+               IF CMD-TOKEN = 'DELTA'
+                   MOVE 'Y' TO DELTA-FILTER-SWITCH
+                   DISPLAY 'Delta mode - scoping summary tables to '
+                           'countries with rows added since the last '
+                           'run.'
+               END-IF
+           END-IF.
+       1085-APPLY-RUN-PARM-TOKEN-END.
       ******************************************************************
        1001-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'GenRpt' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO error_log
+OCESQL*            (program_name, log_timestamp, sqlcode, sqlstate,
+OCESQL*             sqlerrmc)
+OCESQL*        VALUES
+OCESQL*            (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+OCESQL*             :ERR-SQLSTATE, :ERR-SQLERRMC)
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-PROGRAM-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-SQLCODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-SQLSTATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 200
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ERR-SQLERRMC
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0011
+OCESQL          BY VALUE 4
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
            EVALUATE SQLCODE
               WHEN +100
                  DISPLAY "Record not found"
@@ -146,74 +660,40 @@ OCESQL     END-CALL
                  DISPLAY "Undefined error"
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
+                 COPY "SqlMsg.cpy".
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN.
+           MOVE 1 TO LS-RETURN-CODE.
+           GOBACK.
       ******************************************************************
        2000-GENERATE-REPORT.
-           DISPLAY 'Generating report...'.
-
-           PERFORM 2100-GET-AGE-STATISTICS
-               THRU 2100-GET-AGE-STATISTICS-END.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Generating report...' DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END.
 
            PERFORM 2200-GET-GENDER-PROPORTIONS
                THRU 2200-GET-GENDER-PROPORTIONS-END.
 
-       2000-GENERATE-REPORT-END.
-      ******************************************************************
-       2100-GET-AGE-STATISTICS.
-OCESQL*    EXEC SQL
-OCESQL*        SELECT MIN(age), MAX(age), PERCENTILE_CONT(0.5) 
-OCESQL*            WITHIN GROUP (ORDER BY age)
-OCESQL*        INTO :MIN-AGE, :MAX-AGE, :MEDIAN-AGE
-OCESQL*        FROM databank
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLStartSQL"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetResultParams" USING
-OCESQL          BY VALUE 1
-OCESQL          BY VALUE 2
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE MIN-AGE
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetResultParams" USING
-OCESQL          BY VALUE 1
-OCESQL          BY VALUE 2
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE MAX-AGE
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetResultParams" USING
-OCESQL          BY VALUE 1
-OCESQL          BY VALUE 2
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE MEDIAN-AGE
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLExecSelectIntoOne" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0002
-OCESQL          BY VALUE 0
-OCESQL          BY VALUE 3
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL.
+           PERFORM 2400-GET-LANGUAGE-DISTRIBUTION
+               THRU 2400-GET-LANGUAGE-DISTRIBUTION-END.
 
-           DISPLAY 'Age Statistics: '.
-           DISPLAY 'Minimum Age: ' MIN-AGE.
-           DISPLAY 'Maximum Age: ' MAX-AGE.
-           DISPLAY 'Median Age: ' MEDIAN-AGE.
-           DISPLAY DASH-LINE.
-       2100-GET-AGE-STATISTICS-END.
+       2000-GENERATE-REPORT-END.
       ******************************************************************
        2200-GET-GENDER-PROPORTIONS.
 OCESQL*    EXEC SQL DECLARE COUNTRY_CUR CURSOR FOR
-OCESQL*        SELECT country, male_proportion, female_proportion,
-OCESQL*             other_proportion
+OCESQL*        SELECT country, min_age, max_age, median_age,
+OCESQL*             male_proportion, female_proportion, other_proportion,
+OCESQL*             bracket_0_17, bracket_18_34, bracket_35_59,
+OCESQL*             bracket_60_up
 OCESQL*        FROM gender_proportions
+OCESQL*        ORDER BY country
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLCursorDeclare" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE "GenRpt_COUNTRY_CUR" & x"00"
-OCESQL          BY REFERENCE SQ0003
+OCESQL          BY REFERENCE SQ0002
 OCESQL     END-CALL.
 
 OCESQL*    EXEC SQL OPEN COUNTRY_CUR END-EXEC.
@@ -225,7 +705,10 @@ OCESQL     END-CALL.
            PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
 OCESQL*        EXEC SQL
 OCESQL*            FETCH COUNTRY_CUR
-OCESQL*            INTO :COUNTRY, :MALE-PROP, :FEMALE-PROP, :OTHER-PROP
+OCESQL*            INTO :COUNTRY, :MIN-AGE, :MAX-AGE, :MEDIAN-AGE,
+OCESQL*                 :MALE-PROP, :FEMALE-PROP, :OTHER-PROP,
+OCESQL*                 :BRACKET-0-17, :BRACKET-18-34, :BRACKET-35-59,
+OCESQL*                 :BRACKET-60-UP
 OCESQL*        END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
@@ -237,38 +720,74 @@ OCESQL          BY REFERENCE COUNTRY
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetResultParams" USING
 OCESQL          BY VALUE 1
-OCESQL          BY VALUE 4
+OCESQL          BY VALUE 2
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE MALE-PROP
+OCESQL          BY REFERENCE MIN-AGE
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetResultParams" USING
 OCESQL          BY VALUE 1
-OCESQL          BY VALUE 4
+OCESQL          BY VALUE 2
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE FEMALE-PROP
+OCESQL          BY REFERENCE MAX-AGE
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetResultParams" USING
 OCESQL          BY VALUE 1
 OCESQL          BY VALUE 4
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE OTHER-PROP
+OCESQL          BY VALUE 2
+OCESQL          BY REFERENCE MEDIAN-AGE
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLCursorFetchOne" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "GenRpt_COUNTRY_CUR" & x"00"
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 2
+OCESQL          BY REFERENCE MALE-PROP
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 2
+OCESQL          BY REFERENCE FEMALE-PROP
 OCESQL     END-CALL
-
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 2
+OCESQL          BY REFERENCE OTHER-PROP
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE BRACKET-0-17
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE BRACKET-18-34
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE BRACKET-35-59
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE BRACKET-60-UP
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "GenRpt_COUNTRY_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
                IF SQLCODE = 0 THEN
-                   DISPLAY 'Country: ' COUNTRY
-                   DISPLAY DASH-LINE
-                   MOVE MALE-PROP TO MALE-PROP-DISP
-                   MOVE FEMALE-PROP TO FEMALE-PROP-DISP
-                   MOVE OTHER-PROP TO OTHER-PROP-DISP
-                   PERFORM 2210-DISPLAY-GENDER-PROPORTIONS
-                       THRU 2210-DISPLAY-GENDER-PROPORTIONS-END
-                   DISPLAY DASH-LINE
+                   PERFORM 2300-DISPLAY-COUNTRY-BLOCK
+                       THRU 2300-DISPLAY-COUNTRY-BLOCK-END
                END-IF
            END-PERFORM.
 
@@ -279,39 +798,364 @@ OCESQL          BY REFERENCE "GenRpt_COUNTRY_CUR" & x"00"
 OCESQL     END-CALL
 OCESQL    .
        2200-GET-GENDER-PROPORTIONS-END.
+      ******************************************************************
+       2300-DISPLAY-COUNTRY-BLOCK.
+           MOVE MEDIAN-AGE TO MEDIAN-AGE-DISP
+           MOVE MALE-PROP TO MALE-PROP-DISP
+           MOVE FEMALE-PROP TO FEMALE-PROP-DISP
+           MOVE OTHER-PROP TO OTHER-PROP-DISP
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'Country: ' DELIMITED BY SIZE
+                  COUNTRY DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END
+
+           MOVE SPACES TO REPORT-LINE
+           STRING '  Min Age: ' DELIMITED BY SIZE
+                  MIN-AGE DELIMITED BY SIZE
+                  '  Max Age: ' DELIMITED BY SIZE
+                  MAX-AGE DELIMITED BY SIZE
+                  '  Median Age: ' DELIMITED BY SIZE
+                  MEDIAN-AGE-DISP DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END
+
+           PERFORM 2210-DISPLAY-GENDER-PROPORTIONS
+               THRU 2210-DISPLAY-GENDER-PROPORTIONS-END
+
+           PERFORM 2220-DISPLAY-AGE-BAR-CHART
+               THRU 2220-DISPLAY-AGE-BAR-CHART-END
+
+           PERFORM 2250-DISPLAY-GENDER-AGE-CROSSTAB
+               THRU 2250-DISPLAY-GENDER-AGE-CROSSTAB-END
+
+           DISPLAY DASH-LINE
+           WRITE GENRPT-REPORT-LINE FROM DASH-LINE
+           ADD 1 TO LINE-COUNT.
+       2300-DISPLAY-COUNTRY-BLOCK-END.
       ******************************************************************
        2210-DISPLAY-GENDER-PROPORTIONS.
-           STRING 'Gender: Male, Proportion: ', MALE-PROP-DISP, ' %'
-                  DELIMITED BY SIZE
+           IF MALE-PROP = ZERO AND FEMALE-PROP = ZERO
+            AND OTHER-PROP = ZERO
+               MOVE SPACES TO REPORT-LINE
+               STRING '  Gender: No gender data available'
+                       DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               PERFORM 1200-WRITE-REPORT-LINE
+                   THRU 1200-WRITE-REPORT-LINE-END
+           ELSE
+               MOVE SPACES TO REPORT-LINE
+               STRING '  Gender: Male, Proportion: ' DELIMITED BY SIZE
+                      MALE-PROP-DISP DELIMITED BY SIZE
+                      ' %' DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               PERFORM 1200-WRITE-REPORT-LINE
+                   THRU 1200-WRITE-REPORT-LINE-END
+
+               MOVE SPACES TO REPORT-LINE
+               STRING '  Gender: Female, Proportion: ' DELIMITED BY SIZE
+                      FEMALE-PROP-DISP DELIMITED BY SIZE
+                      ' %' DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               PERFORM 1200-WRITE-REPORT-LINE
+                   THRU 1200-WRITE-REPORT-LINE-END
+
+               MOVE SPACES TO REPORT-LINE
+               STRING '  Gender: Other, Proportion: ' DELIMITED BY SIZE
+                      OTHER-PROP-DISP DELIMITED BY SIZE
+                      ' %' DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               PERFORM 1200-WRITE-REPORT-LINE
+                   THRU 1200-WRITE-REPORT-LINE-END
+           END-IF.
+       2210-DISPLAY-GENDER-PROPORTIONS-END.
+      ******************************************************************
+       2220-DISPLAY-AGE-BAR-CHART.
+           COMPUTE MAX-BRACKET-COUNT = FUNCTION MAX(BRACKET-0-17
+               BRACKET-18-34 BRACKET-35-59 BRACKET-60-UP).
+
+           IF MAX-BRACKET-COUNT = 0
+               MOVE 1 TO BAR-SCALE
+           ELSE
+               COMPUTE BAR-SCALE = FUNCTION MAX(1,
+                   (MAX-BRACKET-COUNT + 29) / 30)
+           END-IF.
+
+           MOVE SPACES TO REPORT-LINE
+           STRING '  Age Distribution (1 * = ' DELIMITED BY SIZE
+                  BAR-SCALE DELIMITED BY SIZE
+                  ' individuals):' DELIMITED BY SIZE
                   INTO REPORT-LINE
-           DISPLAY REPORT-LINE
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END
 
-           STRING 'Gender: Female, Proportion: ', FEMALE-PROP-DISP, ' %'
-                  DELIMITED BY SIZE
+           MOVE '  0-17 : ' TO BAR-LABEL
+           MOVE BRACKET-0-17 TO BAR-STARS
+           PERFORM 2230-BUILD-ONE-BAR-LINE
+               THRU 2230-BUILD-ONE-BAR-LINE-END
+
+           MOVE ' 18-34 : ' TO BAR-LABEL
+           MOVE BRACKET-18-34 TO BAR-STARS
+           PERFORM 2230-BUILD-ONE-BAR-LINE
+               THRU 2230-BUILD-ONE-BAR-LINE-END
+
+           MOVE ' 35-59 : ' TO BAR-LABEL
+           MOVE BRACKET-35-59 TO BAR-STARS
+           PERFORM 2230-BUILD-ONE-BAR-LINE
+               THRU 2230-BUILD-ONE-BAR-LINE-END
+
+           MOVE '   60+ : ' TO BAR-LABEL
+           MOVE BRACKET-60-UP TO BAR-STARS
+           PERFORM 2230-BUILD-ONE-BAR-LINE
+               THRU 2230-BUILD-ONE-BAR-LINE-END.
+       2220-DISPLAY-AGE-BAR-CHART-END.
+      ******************************************************************
+       2230-BUILD-ONE-BAR-LINE.
+           MOVE BAR-STARS TO MAX-BRACKET-COUNT.
+           DIVIDE BAR-SCALE INTO BAR-STARS.
+           IF MAX-BRACKET-COUNT > 0 AND BAR-STARS = 0
+               MOVE 1 TO BAR-STARS
+           END-IF.
+           IF BAR-STARS > FUNCTION LENGTH(STAR-FILL)
+               MOVE FUNCTION LENGTH(STAR-FILL) TO BAR-STARS
+           END-IF.
+
+           MOVE SPACES TO BAR-LINE.
+           IF BAR-STARS > 0
+               MOVE STAR-FILL(1:BAR-STARS) TO BAR-LINE
+           END-IF.
+
+           MOVE SPACES TO REPORT-LINE
+           STRING BAR-LABEL DELIMITED BY SIZE
+                  BAR-LINE DELIMITED BY SIZE
                   INTO REPORT-LINE
-           DISPLAY REPORT-LINE
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END.
+       2230-BUILD-ONE-BAR-LINE-END.
+      ******************************************************************
+       2250-DISPLAY-GENDER-AGE-CROSSTAB.
+           MOVE SPACES TO REPORT-LINE
+           STRING '  Gender by age bracket:' DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END
 
-           STRING 'Gender: Other, Proportion: ', OTHER-PROP-DISP, ' %'
+OCESQL*    EXEC SQL DECLARE CROSSTAB_CUR CURSOR FOR
+OCESQL*        SELECT bracket, male_count, female_count, other_count
+OCESQL*        FROM gender_age_bracket
+OCESQL*        WHERE country = :COUNTRY
+OCESQL*        ORDER BY bracket
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "GenRpt_CROSSTAB_CUR" & x"00"
+OCESQL          BY REFERENCE SQ0015
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL OPEN CROSSTAB_CUR END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE COUNTRY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "GenRpt_CROSSTAB_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+OCESQL*        EXEC SQL
+OCESQL*            FETCH CROSSTAB_CUR
+OCESQL*            INTO :CROSSTAB-BRACKET, :CROSSTAB-MALE-COUNT,
+OCESQL*                 :CROSSTAB-FEMALE-COUNT, :CROSSTAB-OTHER-COUNT
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE CROSSTAB-BRACKET
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE CROSSTAB-MALE-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE CROSSTAB-FEMALE-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE CROSSTAB-OTHER-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "GenRpt_CROSSTAB_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE = 0 THEN
+                   MOVE SPACES TO REPORT-LINE
+                   STRING '    ' DELIMITED BY SIZE
+                          CROSSTAB-BRACKET DELIMITED BY SIZE
+                          ' - Male: ' DELIMITED BY SIZE
+                          CROSSTAB-MALE-COUNT DELIMITED BY SIZE
+                          '  Female: ' DELIMITED BY SIZE
+                          CROSSTAB-FEMALE-COUNT DELIMITED BY SIZE
+                          '  Other: ' DELIMITED BY SIZE
+                          CROSSTAB-OTHER-COUNT DELIMITED BY SIZE
+                          INTO REPORT-LINE
+                   PERFORM 1200-WRITE-REPORT-LINE
+                       THRU 1200-WRITE-REPORT-LINE-END
+               END-IF
+           END-PERFORM.
+
+OCESQL*    EXEC SQL CLOSE CROSSTAB_CUR END-EXEC.
+OCESQL     CALL "OCESQLCursorClose" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "GenRpt_CROSSTAB_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL    .
+       2250-DISPLAY-GENDER-AGE-CROSSTAB-END.
+      ******************************************************************
+       2400-GET-LANGUAGE-DISTRIBUTION.
+           MOVE SPACES TO CURRENT-COUNTRY.
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'Spoken-language distribution by country'
                   DELIMITED BY SIZE
                   INTO REPORT-LINE
-           DISPLAY REPORT-LINE.
-       2210-DISPLAY-GENDER-PROPORTIONS-END.
-      ******************************************************************
-       3000-SETUP-GENDER-PROPORTIONS-TABLE.
-OCESQL*    EXEC SQL
-OCESQL*        DROP TABLE IF EXISTS gender_proportions
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END
+
+           DISPLAY DASH-LINE
+           WRITE GENRPT-REPORT-LINE FROM DASH-LINE
+           ADD 1 TO LINE-COUNT.
+
+OCESQL*    EXEC SQL DECLARE LANG_CUR CURSOR FOR
+OCESQL*        SELECT country, spoken, proportion
+OCESQL*        FROM language_distribution
+OCESQL*        ORDER BY country, spoken
 OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
+OCESQL     CALL "OCESQLCursorDeclare" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0004
+OCESQL          BY REFERENCE "GenRpt_LANG_CUR" & x"00"
+OCESQL          BY REFERENCE SQ0003
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL OPEN LANG_CUR END-EXEC.
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "GenRpt_LANG_CUR" & x"00"
 OCESQL     END-CALL.
 
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+OCESQL*        EXEC SQL
+OCESQL*            FETCH LANG_CUR
+OCESQL*            INTO :COUNTRY, :SPOKEN-LANG, :LANG-PROP
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE COUNTRY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SPOKEN-LANG
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 2
+OCESQL          BY REFERENCE LANG-PROP
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "GenRpt_LANG_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE = 0 THEN
+                   IF COUNTRY NOT = CURRENT-COUNTRY
+                       MOVE COUNTRY TO CURRENT-COUNTRY
+                       MOVE SPACES TO REPORT-LINE
+                       STRING 'Country: ' DELIMITED BY SIZE
+                              CURRENT-COUNTRY DELIMITED BY SIZE
+                              INTO REPORT-LINE
+                       PERFORM 1200-WRITE-REPORT-LINE
+                           THRU 1200-WRITE-REPORT-LINE-END
+                   END-IF
+
+                   MOVE LANG-PROP TO LANG-PROP-DISP
+                   MOVE SPACES TO REPORT-LINE
+                   STRING '  Language: ' DELIMITED BY SIZE
+                          SPOKEN-LANG DELIMITED BY SIZE
+                          ', Proportion: ' DELIMITED BY SIZE
+                          LANG-PROP-DISP DELIMITED BY SIZE
+                          ' %' DELIMITED BY SIZE
+                          INTO REPORT-LINE
+                   PERFORM 1200-WRITE-REPORT-LINE
+                       THRU 1200-WRITE-REPORT-LINE-END
+               END-IF
+           END-PERFORM.
+
+OCESQL*    EXEC SQL CLOSE LANG_CUR END-EXEC.
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "GenRpt_LANG_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL    .
+           DISPLAY DASH-LINE.
+           WRITE GENRPT-REPORT-LINE FROM DASH-LINE.
+           ADD 1 TO LINE-COUNT.
+       2400-GET-LANGUAGE-DISTRIBUTION-END.
+      ******************************************************************
+       3000-SETUP-GENDER-PROPORTIONS-TABLE.
+           IF DELTA-FILTER-SWITCH = 'N'
+OCESQL*        EXEC SQL
+OCESQL*            DROP TABLE IF EXISTS gender_proportions
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0004
+OCESQL         END-CALL
+           END-IF.
+
 OCESQL*    EXEC SQL
-OCESQL*        CREATE TABLE gender_proportions (
+OCESQL*        CREATE TABLE IF NOT EXISTS gender_proportions (
 OCESQL*            country VARCHAR(50) PRIMARY KEY,
+OCESQL*            min_age SMALLINT,
+OCESQL*            max_age SMALLINT,
+OCESQL*            median_age NUMERIC(5, 2),
 OCESQL*            male_proportion NUMERIC(5, 2),
 OCESQL*            female_proportion NUMERIC(5, 2),
-OCESQL*            other_proportion NUMERIC(5, 2)
+OCESQL*            other_proportion NUMERIC(5, 2),
+OCESQL*            bracket_0_17 INTEGER,
+OCESQL*            bracket_18_34 INTEGER,
+OCESQL*            bracket_35_59 INTEGER,
+OCESQL*            bracket_60_up INTEGER
 OCESQL*        )
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLExec" USING
@@ -319,41 +1163,348 @@ OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0005
 OCESQL     END-CALL.
 
+           PERFORM 3005-INSERT-GENDER-PROPORTIONS
+               THRU 3005-INSERT-GENDER-PROPORTIONS-END.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       3000-SETUP-GENDER-PROPORTIONS-TABLE-END.
+      ******************************************************************
+       3005-INSERT-GENDER-PROPORTIONS.
+           MOVE ZERO TO RETRY-COUNT.
+       3005-INSERT-GENDER-PROPORTIONS-RETRY.
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO gender_proportions
+OCESQL*            (country, min_age, max_age, median_age,
+OCESQL*             male_proportion, female_proportion, other_proportion,
+OCESQL*             bracket_0_17, bracket_18_34, bracket_35_59,
+OCESQL*             bracket_60_up)
+OCESQL*        SELECT
+OCESQL*            country,
+OCESQL*            MIN(age),
+OCESQL*            MAX(age),
+OCESQL*            PERCENTILE_CONT(0.5) WITHIN GROUP (ORDER BY age),
+OCESQL*            ROUND(COUNT(*) FILTER (WHERE gender = 'Male') * 100.0
+OCESQL*                / NULLIF(COUNT(*), 0), 2),
+OCESQL*            ROUND(COUNT(*) FILTER (WHERE gender = 'Female') * 100.0
+OCESQL*                / NULLIF(COUNT(*), 0), 2),
+OCESQL*            ROUND(COUNT(*) FILTER
+OCESQL*                (WHERE gender NOT IN ('Male', 'Female')) * 100.0
+OCESQL*                / NULLIF(COUNT(*), 0), 2),
+OCESQL*            COUNT(*) FILTER (WHERE age <= 17),
+OCESQL*            COUNT(*) FILTER (WHERE age BETWEEN 18 AND 34),
+OCESQL*            COUNT(*) FILTER (WHERE age BETWEEN 35 AND 59),
+OCESQL*            COUNT(*) FILTER (WHERE age >= 60)
+OCESQL*        FROM databank
+OCESQL*        WHERE :DELTA-FILTER-SWITCH = 'N'
+OCESQL*           OR country IN (
+OCESQL*                  SELECT DISTINCT country FROM databank
+OCESQL*                  WHERE created_at > :WATERMARK-LAST-TS
+OCESQL*              )
+OCESQL*        GROUP BY country
+OCESQL*        ON CONFLICT (country) DO UPDATE
+OCESQL*            SET min_age = EXCLUDED.min_age,
+OCESQL*                max_age = EXCLUDED.max_age,
+OCESQL*                median_age = EXCLUDED.median_age,
+OCESQL*                male_proportion = EXCLUDED.male_proportion,
+OCESQL*                female_proportion = EXCLUDED.female_proportion,
+OCESQL*                other_proportion = EXCLUDED.other_proportion,
+OCESQL*                bracket_0_17 = EXCLUDED.bracket_0_17,
+OCESQL*                bracket_18_34 = EXCLUDED.bracket_18_34,
+OCESQL*                bracket_35_59 = EXCLUDED.bracket_35_59,
+OCESQL*                bracket_60_up = EXCLUDED.bracket_60_up
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE DELTA-FILTER-SWITCH
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WATERMARK-LAST-TS
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0006
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3005-INSERT-GENDER-PROPORTIONS-RETRY
+           END-IF.
+       3005-INSERT-GENDER-PROPORTIONS-END.
+      ******************************************************************
+       3010-SETUP-LANGUAGE-DISTRIBUTION-TABLE.
+           IF DELTA-FILTER-SWITCH = 'N'
+OCESQL*        EXEC SQL
+OCESQL*            DROP TABLE IF EXISTS language_distribution
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0007
+OCESQL         END-CALL
+           END-IF.
+
 OCESQL*    EXEC SQL
-OCESQL*        WITH gender_counts AS (
-OCESQL*            SELECT
-OCESQL*                country,
-OCESQL*                COUNT(*) FILTER (WHERE gender = 'Male') 
-OCESQL*                    AS male_count,
-OCESQL*                COUNT(*) FILTER (WHERE gender = 'Female') 
-OCESQL*                    AS female_count,
-OCESQL*                COUNT(*) FILTER 
-OCESQL*                    (WHERE gender NOT IN ('Male', 'Female')) 
-OCESQL*                    AS other_count,
-OCESQL*                COUNT(*) AS total_count
-OCESQL*            FROM
-OCESQL*                databank
-OCESQL*            GROUP BY
-OCESQL*                country
+OCESQL*        CREATE TABLE IF NOT EXISTS language_distribution (
+OCESQL*            country VARCHAR(50),
+OCESQL*            spoken VARCHAR(50),
+OCESQL*            proportion NUMERIC(5, 2),
+OCESQL*            PRIMARY KEY (country, spoken)
 OCESQL*        )
-OCESQL*        INSERT INTO gender_proportions 
-OCESQL*            (country, male_proportion, female_proportion, 
-OCESQL*             other_proportion)
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0008
+OCESQL     END-CALL.
+
+           PERFORM 3015-INSERT-LANGUAGE-DISTRIBUTION
+               THRU 3015-INSERT-LANGUAGE-DISTRIBUTION-END.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       3010-SETUP-LANGUAGE-DISTRIBUTION-TABLE-END.
+      ******************************************************************
+       3015-INSERT-LANGUAGE-DISTRIBUTION.
+           MOVE ZERO TO RETRY-COUNT.
+       3015-INSERT-LANGUAGE-DISTRIBUTION-RETRY.
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO language_distribution (country, spoken,
+OCESQL*            proportion)
 OCESQL*        SELECT
 OCESQL*            country,
-OCESQL*            ROUND(male_count * 100.0 / 
-OCESQL*                NULLIF(total_count, 0), 2),
-OCESQL*            ROUND(female_count * 100.0 / 
-OCESQL*                NULLIF(total_count, 0), 2),
-OCESQL*            ROUND(other_count * 100.0 / 
-OCESQL*                NULLIF(total_count, 0), 2)
-OCESQL*        FROM gender_counts
+OCESQL*            spoken,
+OCESQL*            ROUND(COUNT(*) * 100.0
+OCESQL*                / NULLIF(SUM(COUNT(*)) OVER (PARTITION BY country),
+OCESQL*                         0), 2)
+OCESQL*        FROM databank
+OCESQL*        WHERE :DELTA-FILTER-SWITCH = 'N'
+OCESQL*           OR country IN (
+OCESQL*                  SELECT DISTINCT country FROM databank
+OCESQL*                  WHERE created_at > :WATERMARK-LAST-TS
+OCESQL*              )
+OCESQL*        GROUP BY country, spoken
+OCESQL*        ON CONFLICT (country, spoken) DO UPDATE
+OCESQL*            SET proportion = EXCLUDED.proportion
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE DELTA-FILTER-SWITCH
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WATERMARK-LAST-TS
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0009
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3015-INSERT-LANGUAGE-DISTRIBUTION-RETRY
+           END-IF.
+       3015-INSERT-LANGUAGE-DISTRIBUTION-END.
+      ******************************************************************
+       3020-SETUP-GENDER-AGE-BRACKET-TABLE.
+           IF DELTA-FILTER-SWITCH = 'N'
+OCESQL*        EXEC SQL
+OCESQL*            DROP TABLE IF EXISTS gender_age_bracket
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0012
+OCESQL         END-CALL
+           END-IF.
+
+OCESQL*    EXEC SQL
+OCESQL*        CREATE TABLE IF NOT EXISTS gender_age_bracket (
+OCESQL*            country VARCHAR(50),
+OCESQL*            bracket VARCHAR(10),
+OCESQL*            male_count INTEGER,
+OCESQL*            female_count INTEGER,
+OCESQL*            other_count INTEGER,
+OCESQL*            PRIMARY KEY (country, bracket)
+OCESQL*        )
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLExec" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0007
+OCESQL          BY REFERENCE SQ0013
 OCESQL     END-CALL.
-       3000-SETUP-GENDER-PROPORTIONS-TABLE-END.
+
+           PERFORM 3025-INSERT-GENDER-AGE-BRACKET
+               THRU 3025-INSERT-GENDER-AGE-BRACKET-END.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       3020-SETUP-GENDER-AGE-BRACKET-TABLE-END.
+      ******************************************************************
+       3025-INSERT-GENDER-AGE-BRACKET.
+           MOVE ZERO TO RETRY-COUNT.
+       3025-INSERT-GENDER-AGE-BRACKET-RETRY.
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO gender_age_bracket
+OCESQL*            (country, bracket, male_count, female_count,
+OCESQL*             other_count)
+OCESQL*        SELECT
+OCESQL*            country,
+OCESQL*            CASE
+OCESQL*                WHEN age <= 17 THEN '0-17'
+OCESQL*                WHEN age BETWEEN 18 AND 34 THEN '18-34'
+OCESQL*                WHEN age BETWEEN 35 AND 59 THEN '35-59'
+OCESQL*                ELSE '60+'
+OCESQL*            END,
+OCESQL*            COUNT(*) FILTER (WHERE gender = 'Male'),
+OCESQL*            COUNT(*) FILTER (WHERE gender = 'Female'),
+OCESQL*            COUNT(*) FILTER
+OCESQL*                (WHERE gender NOT IN ('Male', 'Female'))
+OCESQL*        FROM databank
+OCESQL*        WHERE :DELTA-FILTER-SWITCH = 'N'
+OCESQL*           OR country IN (
+OCESQL*                  SELECT DISTINCT country FROM databank
+OCESQL*                  WHERE created_at > :WATERMARK-LAST-TS
+OCESQL*              )
+OCESQL*        GROUP BY country,
+OCESQL*            CASE
+OCESQL*                WHEN age <= 17 THEN '0-17'
+OCESQL*                WHEN age BETWEEN 18 AND 34 THEN '18-34'
+OCESQL*                WHEN age BETWEEN 35 AND 59 THEN '35-59'
+OCESQL*                ELSE '60+'
+OCESQL*            END
+OCESQL*        ON CONFLICT (country, bracket) DO UPDATE
+OCESQL*            SET male_count = EXCLUDED.male_count,
+OCESQL*                female_count = EXCLUDED.female_count,
+OCESQL*                other_count = EXCLUDED.other_count
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE DELTA-FILTER-SWITCH
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WATERMARK-LAST-TS
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0014
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3025-INSERT-GENDER-AGE-BRACKET-RETRY
+           END-IF.
+       3025-INSERT-GENDER-AGE-BRACKET-END.
+      ******************************************************************
+       3900-SAVE-WATERMARK.
+OCESQL*    EXEC SQL
+OCESQL*        SELECT MAX(created_at) INTO :NEW-WATERMARK-TS
+OCESQL*        FROM databank
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE NEW-WATERMARK-TS
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOneParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0019
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE = 0 AND NEW-WATERMARK-TS NOT = SPACES
+               PERFORM 3950-UPSERT-WATERMARK-ROW
+                   THRU 3950-UPSERT-WATERMARK-ROW-END
+
+               IF SQLCODE NOT = 0
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+               END-IF
+           END-IF.
+       3900-SAVE-WATERMARK-END.
+      ******************************************************************
+       3950-UPSERT-WATERMARK-ROW.
+           MOVE ZERO TO RETRY-COUNT.
+       3950-UPSERT-WATERMARK-ROW-RETRY.
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO run_watermark
+OCESQL*            (program_name, last_ts, last_run_at)
+OCESQL*        VALUES
+OCESQL*            ('GenRpt', :NEW-WATERMARK-TS, CURRENT_TIMESTAMP)
+OCESQL*        ON CONFLICT (program_name) DO UPDATE
+OCESQL*            SET last_ts = :NEW-WATERMARK-TS,
+OCESQL*                last_run_at = CURRENT_TIMESTAMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE NEW-WATERMARK-TS
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0018
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3950-UPSERT-WATERMARK-ROW-RETRY
+           END-IF.
+       3950-UPSERT-WATERMARK-ROW-END.
       ******************************************************************
       ******************************************************************
       ******************************************************************
