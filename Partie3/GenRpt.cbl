@@ -6,58 +6,311 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GENRPT-REPORT-FILE ASSIGN TO GENRPT-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GENRPT-REPORT-FILE.
+       01  GENRPT-REPORT-LINE        PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  GENRPT-REPORT-FILENAME    PIC X(40) VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR       PIC 9(4).
+           05  WS-CURRENT-MONTH      PIC 9(2).
+           05  WS-CURRENT-DAY        PIC 9(2).
+       01  RUN-DATE-DISP             PIC 9999/99/99.
+
+       01  PAGE-NUMBER               PIC 9(4) VALUE 1.
+       01  PAGE-NUMBER-DISP          PIC ZZZ9.
+       01  LINE-COUNT                PIC 9(3) VALUE 0.
+       01  LINES-PER-PAGE            PIC 9(3) VALUE 50.
+
        01  MIN-AGE              PIC 99 VALUE ZEROS.
        01  MAX-AGE              PIC 99 VALUE ZEROS.
-       01  MEDIAN-AGE           PIC 99 VALUE ZEROS.
+       01  MEDIAN-AGE           PIC 99V99 VALUE ZEROS.
+       01  MEDIAN-AGE-DISP      PIC Z9,99.
+
+       01  BRACKET-0-17         PIC 9(6) VALUE ZEROS.
+       01  BRACKET-18-34        PIC 9(6) VALUE ZEROS.
+       01  BRACKET-35-59        PIC 9(6) VALUE ZEROS.
+       01  BRACKET-60-UP        PIC 9(6) VALUE ZEROS.
+       01  MAX-BRACKET-COUNT    PIC 9(6) VALUE ZEROS.
+       01  BAR-SCALE            PIC 9(6) VALUE 1.
+       01  BAR-STARS            PIC 9(6) VALUE ZEROS.
+       01  STAR-FILL            PIC X(50) VALUE ALL '*'.
+       01  BAR-LINE             PIC X(50) VALUE SPACES.
+       01  BAR-LABEL            PIC X(10) VALUE SPACES.
        01  COUNTRY              PIC X(50) VALUE SPACES.
        01  CURRENT-COUNTRY      PIC X(50) VALUE SPACES.
-       01  GENDER               PIC X(10) VALUE SPACES.
-       01  MALE-COUNT           PIC 9999 VALUE ZEROS.
-       01  FEMALE-COUNT         PIC 9999 VALUE ZEROS.
-       01  OTHER-COUNT          PIC 9999 VALUE ZEROS.
-       01  TOTAL-COUNT          PIC 9999 VALUE ZEROS.
-       01  MALE-PROP            PIC 999 VALUE ZEROS.
+       01  SPOKEN-LANG          PIC X(50) VALUE SPACES.
+       01  LANG-PROP            PIC 999V99 VALUE ZEROS.
+       01  LANG-PROP-DISP       PIC Z99,99.
+       01  MALE-PROP            PIC 999V99 VALUE ZEROS.
        01  MALE-PROP-DISP       PIC Z99,99.
-       01  FEMALE-PROP          PIC 999 VALUE ZEROS.
+       01  FEMALE-PROP          PIC 999V99 VALUE ZEROS.
        01  FEMALE-PROP-DISP     PIC Z99,99.
-       01  OTHER-PROP           PIC 999 VALUE ZEROS.
+       01  OTHER-PROP           PIC 999V99 VALUE ZEROS.
        01  OTHER-PROP-DISP      PIC Z99,99.
        01  REPORT-LINE          PIC X(80) VALUE SPACES.
        01  DASH-LINE            PIC X(80) VALUE ALL '-'.
 
+       01  CROSSTAB-BRACKET     PIC X(10) VALUE SPACES.
+       01  CROSSTAB-MALE-COUNT  PIC 9(6) VALUE ZEROS.
+       01  CROSSTAB-FEMALE-COUNT PIC 9(6) VALUE ZEROS.
+       01  CROSSTAB-OTHER-COUNT PIC 9(6) VALUE ZEROS.
+
+       01  CMD-LINE-PARM        PIC X(20) VALUE SPACES.
+       01  CMD-TOKEN            PIC X(10) VALUE SPACES.
+
+       COPY "RetryCfg.cpy".
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME               PIC X(30) VALUE 'country'.
-       01  USERNAME             PIC X(30) VALUE 'cobol'.
-       01  PASSWD               PIC X(10) VALUE SPACE.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  DELTA-FILTER-SWITCH  PIC X VALUE 'N'.
+       01  WATERMARK-LAST-TS    PIC X(26) VALUE SPACES.
+       01  NEW-WATERMARK-TS     PIC X(26) VALUE SPACES.
+       01  COL-EXISTS-COUNT     PIC S9(4) COMP-5 VALUE ZERO.
 
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE         PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION USING LS-RETURN-CODE.
        1000-MAIN-START.
            EXEC SQL
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
 
-           IF SQLCODE NOT = ZERO 
+           IF SQLCODE NOT = ZERO
                PERFORM 1001-ERROR-RTN-START
                    THRU 1001-ERROR-RTN-END
            END-IF.
 
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1065-ENSURE-WATERMARK-TABLE
+               THRU 1065-ENSURE-WATERMARK-TABLE-END.
+
+           PERFORM 1066-ENSURE-DATABANK-CREATED-AT
+               THRU 1066-ENSURE-DATABANK-CREATED-AT-END.
+
+           PERFORM 1075-LOAD-WATERMARK
+               THRU 1075-LOAD-WATERMARK-END.
+
+           PERFORM 1080-GET-RUN-PARMS
+               THRU 1080-GET-RUN-PARMS-END.
+
+           PERFORM 1100-OPEN-REPORT-FILE
+               THRU 1100-OPEN-REPORT-FILE-END.
+
+           PERFORM 3000-SETUP-GENDER-PROPORTIONS-TABLE
+               THRU 3000-SETUP-GENDER-PROPORTIONS-TABLE-END.
+
+           PERFORM 3010-SETUP-LANGUAGE-DISTRIBUTION-TABLE
+               THRU 3010-SETUP-LANGUAGE-DISTRIBUTION-TABLE-END.
+
+           PERFORM 3020-SETUP-GENDER-AGE-BRACKET-TABLE
+               THRU 3020-SETUP-GENDER-AGE-BRACKET-TABLE-END.
+
            PERFORM 2000-GENERATE-REPORT
                THRU 2000-GENERATE-REPORT-END.
 
+           PERFORM 3900-SAVE-WATERMARK
+               THRU 3900-SAVE-WATERMARK-END.
+
+           CLOSE GENRPT-REPORT-FILE.
+
        1000-MAIN-END.
            EXEC SQL COMMIT WORK END-EXEC.
            EXEC SQL DISCONNECT ALL END-EXEC.
-           STOP RUN.
+           MOVE 0 TO LS-RETURN-CODE.
+           GOBACK.
+      ******************************************************************
+       1100-OPEN-REPORT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING 'GENRPT_' DELIMITED BY SIZE
+                  WS-CURRENT-YEAR DELIMITED BY SIZE
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO GENRPT-REPORT-FILENAME.
+
+           OPEN OUTPUT GENRPT-REPORT-FILE.
+
+           MOVE WS-CURRENT-DATE TO RUN-DATE-DISP.
+
+           PERFORM 1300-PRINT-PAGE-HEADER
+               THRU 1300-PRINT-PAGE-HEADER-END.
+       1100-OPEN-REPORT-FILE-END.
+      ******************************************************************
+       1200-WRITE-REPORT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE GENRPT-REPORT-LINE FROM REPORT-LINE.
+           ADD 1 TO LINE-COUNT.
+
+           IF LINE-COUNT >= LINES-PER-PAGE
+               PERFORM 1300-PRINT-PAGE-HEADER
+                   THRU 1300-PRINT-PAGE-HEADER-END
+           END-IF.
+       1200-WRITE-REPORT-LINE-END.
+      ******************************************************************
+       1300-PRINT-PAGE-HEADER.
+           IF LINE-COUNT NOT = 0
+               ADD 1 TO PAGE-NUMBER
+           END-IF.
+
+           MOVE PAGE-NUMBER TO PAGE-NUMBER-DISP.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Demographic Summary Report' DELIMITED BY SIZE
+                  '   Run Date: ' DELIMITED BY SIZE
+                  RUN-DATE-DISP DELIMITED BY SIZE
+                  '   Page: ' DELIMITED BY SIZE
+                  PAGE-NUMBER-DISP DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE GENRPT-REPORT-LINE FROM REPORT-LINE.
+
+           DISPLAY DASH-LINE.
+           WRITE GENRPT-REPORT-LINE FROM DASH-LINE.
+
+           MOVE 2 TO LINE-COUNT.
+       1300-PRINT-PAGE-HEADER-END.
+      ******************************************************************
+       1065-ENSURE-WATERMARK-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS run_watermark (
+                   program_name VARCHAR(20) PRIMARY KEY,
+                   last_ts TIMESTAMP,
+                   last_run_at TIMESTAMP
+               )
+           END-EXEC.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :COL-EXISTS-COUNT
+               FROM information_schema.columns
+               WHERE table_name = 'run_watermark'
+                 AND column_name = 'last_ts'
+           END-EXEC.
+
+           IF COL-EXISTS-COUNT = 0
+               EXEC SQL
+                   ALTER TABLE run_watermark
+                       ADD COLUMN last_ts TIMESTAMP
+               END-EXEC
+           END-IF.
+       1065-ENSURE-WATERMARK-TABLE-END.
+      ******************************************************************
+       1066-ENSURE-DATABANK-CREATED-AT.
+      *    databank.id is a UUID primary key, not an ever-increasing
+      *    value, so it cannot tell us which rows were added since the
+      *    last run - a real, monotonic timestamp column is needed for
+      *    that. Every existing row picks up the moment of this ALTER
+      *    as its created_at; every row loaded afterward gets its own
+      *    insert time for free from the column default.
+           EXEC SQL
+               SELECT COUNT(*) INTO :COL-EXISTS-COUNT
+               FROM information_schema.columns
+               WHERE table_name = 'databank'
+                 AND column_name = 'created_at'
+           END-EXEC.
+
+           IF COL-EXISTS-COUNT = 0
+               EXEC SQL
+                   ALTER TABLE databank
+                       ADD COLUMN created_at TIMESTAMP
+                           DEFAULT CURRENT_TIMESTAMP
+               END-EXEC
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       1066-ENSURE-DATABANK-CREATED-AT-END.
+      ******************************************************************
+       1075-LOAD-WATERMARK.
+           EXEC SQL
+               SELECT COALESCE(last_ts, TIMESTAMP '1900-01-01 00:00:00')
+               INTO :WATERMARK-LAST-TS
+               FROM run_watermark
+               WHERE program_name = 'GenRpt'
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'Last watermark ts: ' WATERMARK-LAST-TS
+               WHEN +100
+                   MOVE '1900-01-01 00:00:00' TO WATERMARK-LAST-TS
+               WHEN OTHER
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+           END-EVALUATE.
+       1075-LOAD-WATERMARK-END.
+      ******************************************************************
+       1080-GET-RUN-PARMS.
+           ACCEPT CMD-LINE-PARM FROM COMMAND-LINE.
+
+           MOVE SPACES TO CMD-TOKEN.
+           UNSTRING CMD-LINE-PARM DELIMITED BY ALL SPACE
+               INTO CMD-TOKEN
+           END-UNSTRING.
+           PERFORM 1085-APPLY-RUN-PARM-TOKEN
+               THRU 1085-APPLY-RUN-PARM-TOKEN-END.
+       1080-GET-RUN-PARMS-END.
+      ******************************************************************
+       1085-APPLY-RUN-PARM-TOKEN.
+           IF CMD-TOKEN NOT = SPACES
+               MOVE FUNCTION UPPER-CASE(CMD-TOKEN) TO CMD-TOKEN
+               IF CMD-TOKEN = 'DELTA'
+                   MOVE 'Y' TO DELTA-FILTER-SWITCH
+                   DISPLAY 'Delta mode - scoping summary tables to '
+                           'countries with rows added since the last '
+                           'run.'
+               END-IF
+           END-IF.
+       1085-APPLY-RUN-PARM-TOKEN-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
       ******************************************************************
        1001-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'GenRpt' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
            EVALUATE SQLCODE
               WHEN +100
                  DISPLAY "Record not found"
@@ -76,54 +329,34 @@
                  DISPLAY "Undefined error"
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
+                 COPY "SqlMsg.cpy".
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN.
+           MOVE 1 TO LS-RETURN-CODE.
+           GOBACK.
       ******************************************************************
        2000-GENERATE-REPORT.
-           DISPLAY 'Generating report...'.
-
-           PERFORM 2100-GET-AGE-STATISTICS
-               THRU 2100-GET-AGE-STATISTICS-END.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Generating report...' DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END.
 
            PERFORM 2200-GET-GENDER-PROPORTIONS
                THRU 2200-GET-GENDER-PROPORTIONS-END.
 
-       2000-GENERATE-REPORT-END.
-      ******************************************************************
-       2100-GET-AGE-STATISTICS.
-           EXEC SQL
-               SELECT MIN(age), MAX(age)
-               INTO :MIN-AGE, :MAX-AGE
-               FROM databank
-           END-EXEC.
-
-           DISPLAY 'Age Statistics: '.
-           DISPLAY 'Minimum Age: ' MIN-AGE.
-           DISPLAY 'Maximum Age: ' MAX-AGE.
-           DISPLAY DASH-LINE.
+           PERFORM 2400-GET-LANGUAGE-DISTRIBUTION
+               THRU 2400-GET-LANGUAGE-DISTRIBUTION-END.
 
-           EXEC SQL
-               SELECT age
-               INTO :MEDIAN-AGE
-               FROM (
-                   SELECT age
-                   FROM databank
-                   ORDER BY age
-                   FETCH FIRST 50 PERCENT ROWS ONLY
-               ) AS subquery
-               ORDER BY age DESC
-               FETCH FIRST 1 ROW ONLY
-           END-EXEC.
-
-           DISPLAY 'Median Age: ' MEDIAN-AGE.
-           DISPLAY DASH-LINE.
-       2100-GET-AGE-STATISTICS-END.
+       2000-GENERATE-REPORT-END.
       ******************************************************************
        2200-GET-GENDER-PROPORTIONS.
            EXEC SQL DECLARE COUNTRY_CUR CURSOR FOR
-               SELECT country, gender
-               FROM databank
+               SELECT country, min_age, max_age, median_age,
+                      male_proportion, female_proportion, other_proportion,
+                      bracket_0_17, bracket_18_34, bracket_35_59,
+                      bracket_60_up
+               FROM gender_proportions
                ORDER BY country
            END-EXEC.
 
@@ -132,79 +365,512 @@
            PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
                EXEC SQL
                    FETCH COUNTRY_CUR
-                   INTO :COUNTRY, :GENDER
+                   INTO :COUNTRY, :MIN-AGE, :MAX-AGE, :MEDIAN-AGE,
+                        :MALE-PROP, :FEMALE-PROP, :OTHER-PROP,
+                        :BRACKET-0-17, :BRACKET-18-34, :BRACKET-35-59,
+                        :BRACKET-60-UP
                END-EXEC
 
                IF SQLCODE = 0 THEN
-                   IF COUNTRY NOT = CURRENT-COUNTRY THEN
-                       IF CURRENT-COUNTRY NOT = SPACES THEN
-                           PERFORM 
-                         2300-CALCULATE-AND-DISPLAY-GENDER-PROPORTIONS
-                               THRU 
-                      2300-CALCULATE-AND-DISPLAY-GENDER-PROPORTIONS-END
-                       END-IF
-                       MOVE COUNTRY TO CURRENT-COUNTRY
-                       MOVE ZEROS TO MALE-COUNT, FEMALE-COUNT, 
-                                     OTHER-COUNT, TOTAL-COUNT
-                   END-IF
-
-                   ADD 1 TO TOTAL-COUNT
-
-                   EVALUATE GENDER
-                       WHEN 'Male'
-                           ADD 1 TO MALE-COUNT
-                       WHEN 'Female'
-                           ADD 1 TO FEMALE-COUNT
-                       WHEN OTHER
-                           ADD 1 TO OTHER-COUNT
-                   END-EVALUATE
+                   PERFORM 2300-DISPLAY-COUNTRY-BLOCK
+                       THRU 2300-DISPLAY-COUNTRY-BLOCK-END
                END-IF
            END-PERFORM.
 
-           PERFORM 2300-CALCULATE-AND-DISPLAY-GENDER-PROPORTIONS
-               THRU 2300-CALCULATE-AND-DISPLAY-GENDER-PROPORTIONS-END
-
            EXEC SQL CLOSE COUNTRY_CUR END-EXEC.
        2200-GET-GENDER-PROPORTIONS-END.
       ******************************************************************
-       2300-CALCULATE-AND-DISPLAY-GENDER-PROPORTIONS.
-           IF TOTAL-COUNT NOT = 0 THEN
-               COMPUTE MALE-PROP = (MALE-COUNT * 100) / TOTAL-COUNT
-               COMPUTE FEMALE-PROP = (FEMALE-COUNT * 100) / TOTAL-COUNT
-               COMPUTE OTHER-PROP = (OTHER-COUNT * 100) / TOTAL-COUNT
-           ELSE
-               MOVE ZEROS TO MALE-PROP
-               MOVE ZEROS TO FEMALE-PROP
-               MOVE ZEROS TO OTHER-PROP
-           END-IF
-
+       2300-DISPLAY-COUNTRY-BLOCK.
+           MOVE MEDIAN-AGE TO MEDIAN-AGE-DISP
            MOVE MALE-PROP TO MALE-PROP-DISP
            MOVE FEMALE-PROP TO FEMALE-PROP-DISP
            MOVE OTHER-PROP TO OTHER-PROP-DISP
 
-           DISPLAY 'Country: ' CURRENT-COUNTRY
-           DISPLAY DASH-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'Country: ' DELIMITED BY SIZE
+                  COUNTRY DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END
+
+           MOVE SPACES TO REPORT-LINE
+           STRING '  Min Age: ' DELIMITED BY SIZE
+                  MIN-AGE DELIMITED BY SIZE
+                  '  Max Age: ' DELIMITED BY SIZE
+                  MAX-AGE DELIMITED BY SIZE
+                  '  Median Age: ' DELIMITED BY SIZE
+                  MEDIAN-AGE-DISP DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END
 
            PERFORM 2210-DISPLAY-GENDER-PROPORTIONS
                THRU 2210-DISPLAY-GENDER-PROPORTIONS-END
 
-           DISPLAY DASH-LINE.
-       2300-CALCULATE-AND-DISPLAY-GENDER-PROPORTIONS-END.
+           PERFORM 2220-DISPLAY-AGE-BAR-CHART
+               THRU 2220-DISPLAY-AGE-BAR-CHART-END
+
+           PERFORM 2250-DISPLAY-GENDER-AGE-CROSSTAB
+               THRU 2250-DISPLAY-GENDER-AGE-CROSSTAB-END
+
+           DISPLAY DASH-LINE
+           WRITE GENRPT-REPORT-LINE FROM DASH-LINE
+           ADD 1 TO LINE-COUNT.
+       2300-DISPLAY-COUNTRY-BLOCK-END.
       ******************************************************************
        2210-DISPLAY-GENDER-PROPORTIONS.
-           STRING 'Gender: Male, Proportion: ', MALE-PROP-DISP, ' %'
-                  DELIMITED BY SIZE
+           IF MALE-PROP = ZERO AND FEMALE-PROP = ZERO
+            AND OTHER-PROP = ZERO
+               MOVE SPACES TO REPORT-LINE
+               STRING '  Gender: No gender data available'
+                       DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               PERFORM 1200-WRITE-REPORT-LINE
+                   THRU 1200-WRITE-REPORT-LINE-END
+           ELSE
+               MOVE SPACES TO REPORT-LINE
+               STRING '  Gender: Male, Proportion: ' DELIMITED BY SIZE
+                      MALE-PROP-DISP DELIMITED BY SIZE
+                      ' %' DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               PERFORM 1200-WRITE-REPORT-LINE
+                   THRU 1200-WRITE-REPORT-LINE-END
+
+               MOVE SPACES TO REPORT-LINE
+               STRING '  Gender: Female, Proportion: ' DELIMITED BY SIZE
+                      FEMALE-PROP-DISP DELIMITED BY SIZE
+                      ' %' DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               PERFORM 1200-WRITE-REPORT-LINE
+                   THRU 1200-WRITE-REPORT-LINE-END
+
+               MOVE SPACES TO REPORT-LINE
+               STRING '  Gender: Other, Proportion: ' DELIMITED BY SIZE
+                      OTHER-PROP-DISP DELIMITED BY SIZE
+                      ' %' DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               PERFORM 1200-WRITE-REPORT-LINE
+                   THRU 1200-WRITE-REPORT-LINE-END
+           END-IF.
+       2210-DISPLAY-GENDER-PROPORTIONS-END.
+      ******************************************************************
+       2220-DISPLAY-AGE-BAR-CHART.
+           COMPUTE MAX-BRACKET-COUNT = FUNCTION MAX(BRACKET-0-17
+               BRACKET-18-34 BRACKET-35-59 BRACKET-60-UP).
+
+           IF MAX-BRACKET-COUNT = 0
+               MOVE 1 TO BAR-SCALE
+           ELSE
+               COMPUTE BAR-SCALE = FUNCTION MAX(1,
+                   (MAX-BRACKET-COUNT + 29) / 30)
+           END-IF.
+
+           MOVE SPACES TO REPORT-LINE
+           STRING '  Age Distribution (1 * = ' DELIMITED BY SIZE
+                  BAR-SCALE DELIMITED BY SIZE
+                  ' individuals):' DELIMITED BY SIZE
                   INTO REPORT-LINE
-           DISPLAY REPORT-LINE
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END
 
-           STRING 'Gender: Female, Proportion: ', FEMALE-PROP-DISP, ' %'
-                  DELIMITED BY SIZE
+           MOVE '  0-17 : ' TO BAR-LABEL
+           MOVE BRACKET-0-17 TO BAR-STARS
+           PERFORM 2230-BUILD-ONE-BAR-LINE
+               THRU 2230-BUILD-ONE-BAR-LINE-END
+
+           MOVE ' 18-34 : ' TO BAR-LABEL
+           MOVE BRACKET-18-34 TO BAR-STARS
+           PERFORM 2230-BUILD-ONE-BAR-LINE
+               THRU 2230-BUILD-ONE-BAR-LINE-END
+
+           MOVE ' 35-59 : ' TO BAR-LABEL
+           MOVE BRACKET-35-59 TO BAR-STARS
+           PERFORM 2230-BUILD-ONE-BAR-LINE
+               THRU 2230-BUILD-ONE-BAR-LINE-END
+
+           MOVE '   60+ : ' TO BAR-LABEL
+           MOVE BRACKET-60-UP TO BAR-STARS
+           PERFORM 2230-BUILD-ONE-BAR-LINE
+               THRU 2230-BUILD-ONE-BAR-LINE-END.
+       2220-DISPLAY-AGE-BAR-CHART-END.
+      ******************************************************************
+       2230-BUILD-ONE-BAR-LINE.
+           MOVE BAR-STARS TO MAX-BRACKET-COUNT.
+           DIVIDE BAR-SCALE INTO BAR-STARS.
+           IF MAX-BRACKET-COUNT > 0 AND BAR-STARS = 0
+               MOVE 1 TO BAR-STARS
+           END-IF.
+           IF BAR-STARS > FUNCTION LENGTH(STAR-FILL)
+               MOVE FUNCTION LENGTH(STAR-FILL) TO BAR-STARS
+           END-IF.
+
+           MOVE SPACES TO BAR-LINE.
+           IF BAR-STARS > 0
+               MOVE STAR-FILL(1:BAR-STARS) TO BAR-LINE
+           END-IF.
+
+           MOVE SPACES TO REPORT-LINE
+           STRING BAR-LABEL DELIMITED BY SIZE
+                  BAR-LINE DELIMITED BY SIZE
                   INTO REPORT-LINE
-           DISPLAY REPORT-LINE
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END.
+       2230-BUILD-ONE-BAR-LINE-END.
+      ******************************************************************
+       2250-DISPLAY-GENDER-AGE-CROSSTAB.
+           MOVE SPACES TO REPORT-LINE
+           STRING '  Gender by age bracket:' DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END
+
+           EXEC SQL DECLARE CROSSTAB_CUR CURSOR FOR
+               SELECT bracket, male_count, female_count, other_count
+               FROM gender_age_bracket
+               WHERE country = :COUNTRY
+               ORDER BY bracket
+           END-EXEC
 
-           STRING 'Gender: Other, Proportion: ', OTHER-PROP-DISP, ' %'
+           EXEC SQL OPEN CROSSTAB_CUR END-EXEC
+
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH CROSSTAB_CUR
+                   INTO :CROSSTAB-BRACKET, :CROSSTAB-MALE-COUNT,
+                        :CROSSTAB-FEMALE-COUNT, :CROSSTAB-OTHER-COUNT
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   MOVE SPACES TO REPORT-LINE
+                   STRING '    ' DELIMITED BY SIZE
+                          CROSSTAB-BRACKET DELIMITED BY SIZE
+                          ' - Male: ' DELIMITED BY SIZE
+                          CROSSTAB-MALE-COUNT DELIMITED BY SIZE
+                          '  Female: ' DELIMITED BY SIZE
+                          CROSSTAB-FEMALE-COUNT DELIMITED BY SIZE
+                          '  Other: ' DELIMITED BY SIZE
+                          CROSSTAB-OTHER-COUNT DELIMITED BY SIZE
+                          INTO REPORT-LINE
+                   PERFORM 1200-WRITE-REPORT-LINE
+                       THRU 1200-WRITE-REPORT-LINE-END
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE CROSSTAB_CUR END-EXEC.
+       2250-DISPLAY-GENDER-AGE-CROSSTAB-END.
+      ******************************************************************
+       2400-GET-LANGUAGE-DISTRIBUTION.
+           MOVE SPACES TO CURRENT-COUNTRY.
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'Spoken-language distribution by country'
                   DELIMITED BY SIZE
                   INTO REPORT-LINE
-           DISPLAY REPORT-LINE.
-       2210-DISPLAY-GENDER-PROPORTIONS-END.
+           PERFORM 1200-WRITE-REPORT-LINE
+               THRU 1200-WRITE-REPORT-LINE-END
+
+           DISPLAY DASH-LINE
+           WRITE GENRPT-REPORT-LINE FROM DASH-LINE
+           ADD 1 TO LINE-COUNT.
+
+           EXEC SQL DECLARE LANG_CUR CURSOR FOR
+               SELECT country, spoken, proportion
+               FROM language_distribution
+               ORDER BY country, spoken
+           END-EXEC.
+
+           EXEC SQL OPEN LANG_CUR END-EXEC.
+
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH LANG_CUR
+                   INTO :COUNTRY, :SPOKEN-LANG, :LANG-PROP
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   IF COUNTRY NOT = CURRENT-COUNTRY
+                       MOVE COUNTRY TO CURRENT-COUNTRY
+                       MOVE SPACES TO REPORT-LINE
+                       STRING 'Country: ' DELIMITED BY SIZE
+                              CURRENT-COUNTRY DELIMITED BY SIZE
+                              INTO REPORT-LINE
+                       PERFORM 1200-WRITE-REPORT-LINE
+                           THRU 1200-WRITE-REPORT-LINE-END
+                   END-IF
+
+                   MOVE LANG-PROP TO LANG-PROP-DISP
+                   MOVE SPACES TO REPORT-LINE
+                   STRING '  Language: ' DELIMITED BY SIZE
+                          SPOKEN-LANG DELIMITED BY SIZE
+                          ', Proportion: ' DELIMITED BY SIZE
+                          LANG-PROP-DISP DELIMITED BY SIZE
+                          ' %' DELIMITED BY SIZE
+                          INTO REPORT-LINE
+                   PERFORM 1200-WRITE-REPORT-LINE
+                       THRU 1200-WRITE-REPORT-LINE-END
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE LANG_CUR END-EXEC.
+
+           DISPLAY DASH-LINE.
+           WRITE GENRPT-REPORT-LINE FROM DASH-LINE.
+           ADD 1 TO LINE-COUNT.
+       2400-GET-LANGUAGE-DISTRIBUTION-END.
+      ******************************************************************
+       3000-SETUP-GENDER-PROPORTIONS-TABLE.
+           IF DELTA-FILTER-SWITCH = 'N'
+               EXEC SQL
+                   DROP TABLE IF EXISTS gender_proportions
+               END-EXEC
+           END-IF.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS gender_proportions (
+                   country VARCHAR(50) PRIMARY KEY,
+                   min_age SMALLINT,
+                   max_age SMALLINT,
+                   median_age NUMERIC(5, 2),
+                   male_proportion NUMERIC(5, 2),
+                   female_proportion NUMERIC(5, 2),
+                   other_proportion NUMERIC(5, 2),
+                   bracket_0_17 INTEGER,
+                   bracket_18_34 INTEGER,
+                   bracket_35_59 INTEGER,
+                   bracket_60_up INTEGER
+               )
+           END-EXEC.
+
+           PERFORM 3005-INSERT-GENDER-PROPORTIONS
+               THRU 3005-INSERT-GENDER-PROPORTIONS-END.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       3000-SETUP-GENDER-PROPORTIONS-TABLE-END.
+      ******************************************************************
+       3005-INSERT-GENDER-PROPORTIONS.
+           MOVE ZERO TO RETRY-COUNT.
+       3005-INSERT-GENDER-PROPORTIONS-RETRY.
+           EXEC SQL
+               INSERT INTO gender_proportions
+                   (country, min_age, max_age, median_age,
+                    male_proportion, female_proportion, other_proportion,
+                    bracket_0_17, bracket_18_34, bracket_35_59,
+                    bracket_60_up)
+               SELECT
+                   country,
+                   MIN(age),
+                   MAX(age),
+                   PERCENTILE_CONT(0.5) WITHIN GROUP (ORDER BY age),
+                   ROUND(COUNT(*) FILTER (WHERE gender = 'Male') * 100.0
+                       / NULLIF(COUNT(*), 0), 2),
+                   ROUND(COUNT(*) FILTER (WHERE gender = 'Female') * 100.0
+                       / NULLIF(COUNT(*), 0), 2),
+                   ROUND(COUNT(*) FILTER
+                       (WHERE gender NOT IN ('Male', 'Female')) * 100.0
+                       / NULLIF(COUNT(*), 0), 2),
+                   COUNT(*) FILTER (WHERE age <= 17),
+                   COUNT(*) FILTER (WHERE age BETWEEN 18 AND 34),
+                   COUNT(*) FILTER (WHERE age BETWEEN 35 AND 59),
+                   COUNT(*) FILTER (WHERE age >= 60)
+               FROM databank
+               WHERE :DELTA-FILTER-SWITCH = 'N'
+                  OR country IN (
+                         SELECT DISTINCT country FROM databank
+                         WHERE created_at > :WATERMARK-LAST-TS
+                     )
+               GROUP BY country
+               ON CONFLICT (country) DO UPDATE
+                   SET min_age = EXCLUDED.min_age,
+                       max_age = EXCLUDED.max_age,
+                       median_age = EXCLUDED.median_age,
+                       male_proportion = EXCLUDED.male_proportion,
+                       female_proportion = EXCLUDED.female_proportion,
+                       other_proportion = EXCLUDED.other_proportion,
+                       bracket_0_17 = EXCLUDED.bracket_0_17,
+                       bracket_18_34 = EXCLUDED.bracket_18_34,
+                       bracket_35_59 = EXCLUDED.bracket_35_59,
+                       bracket_60_up = EXCLUDED.bracket_60_up
+           END-EXEC.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3005-INSERT-GENDER-PROPORTIONS-RETRY
+           END-IF.
+       3005-INSERT-GENDER-PROPORTIONS-END.
+      ******************************************************************
+       3010-SETUP-LANGUAGE-DISTRIBUTION-TABLE.
+           IF DELTA-FILTER-SWITCH = 'N'
+               EXEC SQL
+                   DROP TABLE IF EXISTS language_distribution
+               END-EXEC
+           END-IF.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS language_distribution (
+                   country VARCHAR(50),
+                   spoken VARCHAR(50),
+                   proportion NUMERIC(5, 2),
+                   PRIMARY KEY (country, spoken)
+               )
+           END-EXEC.
+
+           PERFORM 3015-INSERT-LANGUAGE-DISTRIBUTION
+               THRU 3015-INSERT-LANGUAGE-DISTRIBUTION-END.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       3010-SETUP-LANGUAGE-DISTRIBUTION-TABLE-END.
+      ******************************************************************
+       3015-INSERT-LANGUAGE-DISTRIBUTION.
+           MOVE ZERO TO RETRY-COUNT.
+       3015-INSERT-LANGUAGE-DISTRIBUTION-RETRY.
+           EXEC SQL
+               INSERT INTO language_distribution (country, spoken,
+                   proportion)
+               SELECT
+                   country,
+                   spoken,
+                   ROUND(COUNT(*) * 100.0
+                       / NULLIF(SUM(COUNT(*)) OVER (PARTITION BY country),
+                                0), 2)
+               FROM databank
+               WHERE :DELTA-FILTER-SWITCH = 'N'
+                  OR country IN (
+                         SELECT DISTINCT country FROM databank
+                         WHERE created_at > :WATERMARK-LAST-TS
+                     )
+               GROUP BY country, spoken
+               ON CONFLICT (country, spoken) DO UPDATE
+                   SET proportion = EXCLUDED.proportion
+           END-EXEC.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3015-INSERT-LANGUAGE-DISTRIBUTION-RETRY
+           END-IF.
+       3015-INSERT-LANGUAGE-DISTRIBUTION-END.
+      ******************************************************************
+       3020-SETUP-GENDER-AGE-BRACKET-TABLE.
+           IF DELTA-FILTER-SWITCH = 'N'
+               EXEC SQL
+                   DROP TABLE IF EXISTS gender_age_bracket
+               END-EXEC
+           END-IF.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS gender_age_bracket (
+                   country VARCHAR(50),
+                   bracket VARCHAR(10),
+                   male_count INTEGER,
+                   female_count INTEGER,
+                   other_count INTEGER,
+                   PRIMARY KEY (country, bracket)
+               )
+           END-EXEC.
+
+           PERFORM 3025-INSERT-GENDER-AGE-BRACKET
+               THRU 3025-INSERT-GENDER-AGE-BRACKET-END.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       3020-SETUP-GENDER-AGE-BRACKET-TABLE-END.
+      ******************************************************************
+       3025-INSERT-GENDER-AGE-BRACKET.
+           MOVE ZERO TO RETRY-COUNT.
+       3025-INSERT-GENDER-AGE-BRACKET-RETRY.
+           EXEC SQL
+               INSERT INTO gender_age_bracket
+                   (country, bracket, male_count, female_count,
+                    other_count)
+               SELECT
+                   country,
+                   CASE
+                       WHEN age <= 17 THEN '0-17'
+                       WHEN age BETWEEN 18 AND 34 THEN '18-34'
+                       WHEN age BETWEEN 35 AND 59 THEN '35-59'
+                       ELSE '60+'
+                   END,
+                   COUNT(*) FILTER (WHERE gender = 'Male'),
+                   COUNT(*) FILTER (WHERE gender = 'Female'),
+                   COUNT(*) FILTER
+                       (WHERE gender NOT IN ('Male', 'Female'))
+               FROM databank
+               WHERE :DELTA-FILTER-SWITCH = 'N'
+                  OR country IN (
+                         SELECT DISTINCT country FROM databank
+                         WHERE created_at > :WATERMARK-LAST-TS
+                     )
+               GROUP BY country,
+                   CASE
+                       WHEN age <= 17 THEN '0-17'
+                       WHEN age BETWEEN 18 AND 34 THEN '18-34'
+                       WHEN age BETWEEN 35 AND 59 THEN '35-59'
+                       ELSE '60+'
+                   END
+               ON CONFLICT (country, bracket) DO UPDATE
+                   SET male_count = EXCLUDED.male_count,
+                       female_count = EXCLUDED.female_count,
+                       other_count = EXCLUDED.other_count
+           END-EXEC.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3025-INSERT-GENDER-AGE-BRACKET-RETRY
+           END-IF.
+       3025-INSERT-GENDER-AGE-BRACKET-END.
+      ******************************************************************
+       3900-SAVE-WATERMARK.
+           EXEC SQL
+               SELECT MAX(created_at) INTO :NEW-WATERMARK-TS
+               FROM databank
+           END-EXEC.
+
+           IF SQLCODE = 0 AND NEW-WATERMARK-TS NOT = SPACES
+               PERFORM 3950-UPSERT-WATERMARK-ROW
+                   THRU 3950-UPSERT-WATERMARK-ROW-END
+
+               IF SQLCODE NOT = 0
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+               END-IF
+           END-IF.
+       3900-SAVE-WATERMARK-END.
+      ******************************************************************
+       3950-UPSERT-WATERMARK-ROW.
+           MOVE ZERO TO RETRY-COUNT.
+       3950-UPSERT-WATERMARK-ROW-RETRY.
+           EXEC SQL
+               INSERT INTO run_watermark
+                   (program_name, last_ts, last_run_at)
+               VALUES
+                   ('GenRpt', :NEW-WATERMARK-TS, CURRENT_TIMESTAMP)
+               ON CONFLICT (program_name) DO UPDATE
+                   SET last_ts = :NEW-WATERMARK-TS,
+                       last_run_at = CURRENT_TIMESTAMP
+           END-EXEC.
+
+           IF SQLCODE = -30 AND RETRY-COUNT < RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'Transient database error, retry ' RETRY-COUNT
+                       ' of ' RETRY-MAX-ATTEMPTS '...'
+               CALL 'C$SLEEP' USING RETRY-PAUSE-SECONDS
+               GO TO 3950-UPSERT-WATERMARK-ROW-RETRY
+           END-IF.
+       3950-UPSERT-WATERMARK-ROW-END.
       ******************************************************************
