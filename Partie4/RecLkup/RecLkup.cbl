@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RecLkup.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CMD-LINE-PARM          PIC X(40) VALUE SPACES.
+       01  DASH-LINE              PIC X(48) VALUE ALL '-'.
+       01  RECORD-FOUND-SWITCH    PIC X VALUE 'N'.
+           88  RECORD-WAS-FOUND   VALUE 'Y'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  TARGET-ID              PIC X(36) VALUE SPACES.
+
+       01  SQL-ROW-RESULT.
+           05  SQL-LAST-NAME      PIC X(50).
+           05  SQL-FIRST-NAME     PIC X(50).
+           05  SQL-EMAIL          PIC X(100).
+           05  SQL-COUNTRY        PIC X(50).
+           05  SQL-COUNTRY-CODE   PIC X(10).
+           05  SQL-AGE            PIC S9(4).
+           05  SQL-GENDER         PIC X(10).
+           05  SQL-SPOKEN         PIC X(50).
+           05  SQL-PHRASE         PIC X(255).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1100-GET-PARMS
+               THRU 1100-GET-PARMS-END.
+
+           PERFORM 3001-LOOKUP-RECORD
+               THRU 3001-LOOKUP-RECORD-END.
+
+       1000-MAIN-END.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+      ******************************************************************
+       1100-GET-PARMS.
+           ACCEPT CMD-LINE-PARM FROM COMMAND-LINE.
+           MOVE CMD-LINE-PARM TO TARGET-ID.
+
+           IF TARGET-ID = SPACES
+               DISPLAY 'Usage: RecLkup <databank-id>'
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1100-GET-PARMS-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
+      ******************************************************************
+       1001-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'RecLkup' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN +100
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "Database error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       1001-ERROR-RTN-END.
+           STOP RUN.
+      ******************************************************************
+       3001-LOOKUP-RECORD.
+           MOVE 'N' TO RECORD-FOUND-SWITCH.
+
+           EXEC SQL DECLARE LKUP_CUR CURSOR FOR
+               SELECT d.last_name, d.first_name, d.email, d.country,
+                      d.country_code, d.age, d.gender, d.spoken,
+                      COALESCE(p.phrase, '(no phrase on file)')
+               FROM databank d
+               LEFT JOIN phrase p ON d.country_code = p.country_code
+               WHERE d.id = :TARGET-ID
+           END-EXEC.
+
+           EXEC SQL OPEN LKUP_CUR END-EXEC.
+
+           IF SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           EXEC SQL
+               FETCH LKUP_CUR
+               INTO :SQL-LAST-NAME, :SQL-FIRST-NAME, :SQL-EMAIL,
+                    :SQL-COUNTRY, :SQL-COUNTRY-CODE, :SQL-AGE,
+                    :SQL-GENDER, :SQL-SPOKEN, :SQL-PHRASE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET RECORD-WAS-FOUND TO TRUE
+               WHEN +100
+                   DISPLAY 'No record found for id: ' TARGET-ID
+               WHEN OTHER
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+           END-EVALUATE.
+
+           EXEC SQL CLOSE LKUP_CUR END-EXEC.
+
+           IF RECORD-WAS-FOUND
+               PERFORM 3100-DISPLAY-RECORD
+                   THRU 3100-DISPLAY-RECORD-END
+           END-IF.
+       3001-LOOKUP-RECORD-END.
+      ******************************************************************
+       3100-DISPLAY-RECORD.
+           DISPLAY DASH-LINE.
+           DISPLAY 'Id:          ' TARGET-ID.
+           DISPLAY 'Last name:   ' SQL-LAST-NAME.
+           DISPLAY 'First name:  ' SQL-FIRST-NAME.
+           DISPLAY 'Email:       ' SQL-EMAIL.
+           DISPLAY 'Country:     ' SQL-COUNTRY ' (' SQL-COUNTRY-CODE ')'.
+           DISPLAY 'Age:         ' SQL-AGE.
+           DISPLAY 'Gender:      ' SQL-GENDER.
+           DISPLAY 'Spoken:      ' SQL-SPOKEN.
+           DISPLAY 'Phrase:      ' SQL-PHRASE.
+           DISPLAY DASH-LINE.
+       3100-DISPLAY-RECORD-END.
+      ******************************************************************
