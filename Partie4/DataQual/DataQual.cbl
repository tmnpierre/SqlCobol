@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DataQual.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DQ-REPORT-FILE ASSIGN TO DQ-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DQ-REPORT-FILE.
+       01  DQ-REPORT-LINE         PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  DQ-REPORT-FILENAME     PIC X(40) VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR    PIC 9(4).
+           05  WS-CURRENT-MONTH   PIC 9(2).
+           05  WS-CURRENT-DAY     PIC 9(2).
+
+       01  EXCEPTION-COUNT        PIC 9(6) VALUE ZEROS.
+       01  EXCEPTION-REASON       PIC X(60) VALUE SPACES.
+       01  REPORT-LINE            PIC X(120) VALUE SPACES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  SQL-ROW-RESULT.
+           05  SQL-ID             PIC X(36).
+           05  SQL-EMAIL          PIC X(100).
+           05  SQL-COUNTRY-CODE   PIC X(10).
+           05  SQL-AGE            PIC S9(4).
+           05  SQL-GENDER         PIC X(10).
+           05  SQL-SPOKEN         PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1100-OPEN-REPORT-FILE
+               THRU 1100-OPEN-REPORT-FILE-END.
+
+           PERFORM 3001-SCAN-FOR-EXCEPTIONS
+               THRU 3001-SCAN-FOR-EXCEPTIONS-END.
+
+           CLOSE DQ-REPORT-FILE.
+       1000-MAIN-END.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+      ******************************************************************
+       1100-OPEN-REPORT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING 'DATAQUAL_' DELIMITED BY SIZE
+                  WS-CURRENT-YEAR DELIMITED BY SIZE
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO DQ-REPORT-FILENAME.
+
+           OPEN OUTPUT DQ-REPORT-FILE.
+       1100-OPEN-REPORT-FILE-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
+      ******************************************************************
+       1001-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'DataQual' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN +100
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "Database error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       1001-ERROR-RTN-END.
+           STOP RUN.
+      ******************************************************************
+       3001-SCAN-FOR-EXCEPTIONS.
+           DISPLAY 'Scanning databank for data-quality exceptions...'.
+
+           MOVE ZEROS TO EXCEPTION-COUNT.
+
+           EXEC SQL DECLARE DQ_CUR CURSOR FOR
+               SELECT id, email, country_code, age, gender, spoken
+               FROM databank
+           END-EXEC.
+
+           EXEC SQL OPEN DQ_CUR END-EXEC.
+
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH DQ_CUR
+                   INTO :SQL-ID, :SQL-EMAIL, :SQL-COUNTRY-CODE,
+                        :SQL-AGE, :SQL-GENDER, :SQL-SPOKEN
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   PERFORM 3100-CHECK-ROW
+                       THRU 3100-CHECK-ROW-END
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE DQ_CUR END-EXEC.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Total exceptions found: ' DELIMITED BY SIZE
+                  EXCEPTION-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE DQ-REPORT-LINE FROM REPORT-LINE.
+       3001-SCAN-FOR-EXCEPTIONS-END.
+      ******************************************************************
+       3100-CHECK-ROW.
+           MOVE SPACES TO EXCEPTION-REASON.
+
+           IF SQL-EMAIL = SPACES
+               MOVE 'Missing email' TO EXCEPTION-REASON
+           END-IF.
+
+           IF EXCEPTION-REASON = SPACES AND SQL-COUNTRY-CODE = SPACES
+               MOVE 'Blank country code' TO EXCEPTION-REASON
+           END-IF.
+
+           IF EXCEPTION-REASON = SPACES
+            AND (SQL-AGE < 0 OR SQL-AGE > 120)
+               MOVE 'Age out of range' TO EXCEPTION-REASON
+           END-IF.
+
+           IF EXCEPTION-REASON = SPACES AND SQL-GENDER = SPACES
+               MOVE 'Blank gender' TO EXCEPTION-REASON
+           END-IF.
+
+           IF EXCEPTION-REASON = SPACES AND SQL-SPOKEN = SPACES
+               MOVE 'Blank spoken language' TO EXCEPTION-REASON
+           END-IF.
+
+           IF EXCEPTION-REASON NOT = SPACES
+               ADD 1 TO EXCEPTION-COUNT
+
+               MOVE SPACES TO REPORT-LINE
+               STRING 'ID: ' DELIMITED BY SIZE
+                      SQL-ID DELIMITED BY SPACE
+                      '  Reason: ' DELIMITED BY SIZE
+                      EXCEPTION-REASON DELIMITED BY SIZE
+                      INTO REPORT-LINE
+
+               DISPLAY REPORT-LINE
+               WRITE DQ-REPORT-LINE FROM REPORT-LINE
+           END-IF.
+       3100-CHECK-ROW-END.
+      ******************************************************************
