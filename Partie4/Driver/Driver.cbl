@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Driver.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Run-selection flags, one per job, in the order the batch
+      * window expects them to run (Corrige must run before GenRpt so
+      * the demographic report reflects corrected country codes).
+      * Supplied on the command line as five Y/N characters, e.g.
+      * YYNYY to skip Corrige; defaults to YYYYY (run everything).
+       01  RUN-SELECTION          PIC X(5) VALUE SPACES.
+       01  RUN-AGESTAT-FLAG       PIC X VALUE 'Y'.
+           88  RUN-AGESTAT        VALUE 'Y'.
+       01  RUN-BELINFO-FLAG       PIC X VALUE 'Y'.
+           88  RUN-BELINFO        VALUE 'Y'.
+       01  RUN-CORRIGE-FLAG       PIC X VALUE 'Y'.
+           88  RUN-CORRIGE        VALUE 'Y'.
+       01  RUN-UPDMAJ-FLAG        PIC X VALUE 'Y'.
+           88  RUN-UPDMAJ         VALUE 'Y'.
+       01  RUN-GENRPT-FLAG        PIC X VALUE 'Y'.
+           88  RUN-GENRPT         VALUE 'Y'.
+
+       01  CHAIN-FAILED-SWITCH    PIC X VALUE 'N'.
+           88  CHAIN-FAILED       VALUE 'Y'.
+
+       01  JOB-RETURN-CODE        PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-START.
+           PERFORM 1100-GET-RUN-SELECTION
+               THRU 1100-GET-RUN-SELECTION-END.
+
+           DISPLAY 'Driver starting batch chain...'.
+
+           IF RUN-AGESTAT AND NOT CHAIN-FAILED
+               PERFORM 2010-RUN-AGESTAT
+                   THRU 2010-RUN-AGESTAT-END
+           END-IF.
+
+           IF RUN-BELINFO AND NOT CHAIN-FAILED
+               PERFORM 2020-RUN-BELINFO
+                   THRU 2020-RUN-BELINFO-END
+           END-IF.
+
+           IF RUN-CORRIGE AND NOT CHAIN-FAILED
+               PERFORM 2030-RUN-CORRIGE
+                   THRU 2030-RUN-CORRIGE-END
+           END-IF.
+
+           IF RUN-UPDMAJ AND NOT CHAIN-FAILED
+               PERFORM 2040-RUN-UPDMAJ
+                   THRU 2040-RUN-UPDMAJ-END
+           END-IF.
+
+           IF RUN-GENRPT AND NOT CHAIN-FAILED
+               PERFORM 2050-RUN-GENRPT
+                   THRU 2050-RUN-GENRPT-END
+           END-IF.
+
+           IF CHAIN-FAILED
+               DISPLAY 'Driver stopped - a job in the chain failed.'
+           ELSE
+               DISPLAY 'Driver finished - batch chain complete.'
+           END-IF.
+       1000-MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       1100-GET-RUN-SELECTION.
+           ACCEPT RUN-SELECTION FROM COMMAND-LINE.
+
+           IF RUN-SELECTION NOT = SPACES
+               MOVE RUN-SELECTION(1:1) TO RUN-AGESTAT-FLAG
+               MOVE RUN-SELECTION(2:1) TO RUN-BELINFO-FLAG
+               MOVE RUN-SELECTION(3:1) TO RUN-CORRIGE-FLAG
+               MOVE RUN-SELECTION(4:1) TO RUN-UPDMAJ-FLAG
+               MOVE RUN-SELECTION(5:1) TO RUN-GENRPT-FLAG
+           END-IF.
+
+           DISPLAY 'Batch menu - jobs to run this pass:'.
+           DISPLAY '  1. AgeStat : ' RUN-AGESTAT-FLAG.
+           DISPLAY '  2. BelInfo : ' RUN-BELINFO-FLAG.
+           DISPLAY '  3. Corrige : ' RUN-CORRIGE-FLAG.
+           DISPLAY '  4. UpdMaj  : ' RUN-UPDMAJ-FLAG.
+           DISPLAY '  5. GenRpt  : ' RUN-GENRPT-FLAG.
+       1100-GET-RUN-SELECTION-END.
+      ******************************************************************
+       2010-RUN-AGESTAT.
+           MOVE ZERO TO JOB-RETURN-CODE.
+           DISPLAY 'Driver: starting AgeStat...'.
+           CALL 'AgeStat' USING JOB-RETURN-CODE.
+           PERFORM 2900-CHECK-JOB-RESULT
+               THRU 2900-CHECK-JOB-RESULT-END.
+       2010-RUN-AGESTAT-END.
+      ******************************************************************
+       2020-RUN-BELINFO.
+           MOVE ZERO TO JOB-RETURN-CODE.
+           DISPLAY 'Driver: starting BelInfo...'.
+           CALL 'BelInfo' USING JOB-RETURN-CODE.
+           PERFORM 2900-CHECK-JOB-RESULT
+               THRU 2900-CHECK-JOB-RESULT-END.
+       2020-RUN-BELINFO-END.
+      ******************************************************************
+       2030-RUN-CORRIGE.
+           MOVE ZERO TO JOB-RETURN-CODE.
+           DISPLAY 'Driver: starting Corrige...'.
+           CALL 'Corrige' USING JOB-RETURN-CODE.
+           PERFORM 2900-CHECK-JOB-RESULT
+               THRU 2900-CHECK-JOB-RESULT-END.
+       2030-RUN-CORRIGE-END.
+      ******************************************************************
+       2040-RUN-UPDMAJ.
+           MOVE ZERO TO JOB-RETURN-CODE.
+           DISPLAY 'Driver: starting UpdMaj...'.
+           CALL 'UpdMaj' USING JOB-RETURN-CODE.
+           PERFORM 2900-CHECK-JOB-RESULT
+               THRU 2900-CHECK-JOB-RESULT-END.
+       2040-RUN-UPDMAJ-END.
+      ******************************************************************
+       2050-RUN-GENRPT.
+           MOVE ZERO TO JOB-RETURN-CODE.
+           DISPLAY 'Driver: starting GenRpt...'.
+           CALL 'GenRpt' USING JOB-RETURN-CODE.
+           PERFORM 2900-CHECK-JOB-RESULT
+               THRU 2900-CHECK-JOB-RESULT-END.
+       2050-RUN-GENRPT-END.
+      ******************************************************************
+       2900-CHECK-JOB-RESULT.
+           IF JOB-RETURN-CODE NOT = ZERO
+               SET CHAIN-FAILED TO TRUE
+               DISPLAY 'Driver: job failed, return code '
+                       JOB-RETURN-CODE
+           END-IF.
+       2900-CHECK-JOB-RESULT-END.
+      ******************************************************************
