@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AgeAlert.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AA-REPORT-FILE ASSIGN TO AA-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AA-REPORT-FILE.
+       01  AA-REPORT-LINE         PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  AA-REPORT-FILENAME     PIC X(40) VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR    PIC 9(4).
+           05  WS-CURRENT-MONTH   PIC 9(2).
+           05  WS-CURRENT-DAY     PIC 9(2).
+
+       01  MILESTONE-COUNT        PIC 9(6) VALUE ZEROS.
+       01  MILESTONE-LABEL        PIC X(30) VALUE SPACES.
+       01  REPORT-LINE            PIC X(120) VALUE SPACES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  SQL-ROW-RESULT.
+           05  SQL-ID             PIC X(36).
+           05  SQL-LAST-NAME      PIC X(50).
+           05  SQL-FIRST-NAME     PIC X(50).
+           05  SQL-COUNTRY        PIC X(50).
+           05  SQL-AGE            PIC S9(4).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1100-OPEN-REPORT-FILE
+               THRU 1100-OPEN-REPORT-FILE-END.
+
+           PERFORM 3001-SCAN-FOR-MILESTONE-AGES
+               THRU 3001-SCAN-FOR-MILESTONE-AGES-END.
+
+           CLOSE AA-REPORT-FILE.
+       1000-MAIN-END.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+      ******************************************************************
+       1100-OPEN-REPORT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING 'AGEALERT_' DELIMITED BY SIZE
+                  WS-CURRENT-YEAR DELIMITED BY SIZE
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO AA-REPORT-FILENAME.
+
+           OPEN OUTPUT AA-REPORT-FILE.
+       1100-OPEN-REPORT-FILE-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
+      ******************************************************************
+       1001-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'AgeAlert' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN +100
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "Database error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       1001-ERROR-RTN-END.
+           STOP RUN.
+      ******************************************************************
+       3001-SCAN-FOR-MILESTONE-AGES.
+           DISPLAY 'Scanning databank for milestone-age individuals...'.
+
+           MOVE ZEROS TO MILESTONE-COUNT.
+
+           EXEC SQL DECLARE MILESTONE-CUR CURSOR FOR
+               SELECT id, last_name, first_name, country, age
+               FROM databank
+               WHERE age IN (18, 21, 65)
+               ORDER BY age, country
+           END-EXEC.
+
+           EXEC SQL OPEN MILESTONE-CUR END-EXEC.
+
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH MILESTONE-CUR
+                   INTO :SQL-ID, :SQL-LAST-NAME, :SQL-FIRST-NAME,
+                        :SQL-COUNTRY, :SQL-AGE
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   PERFORM 3100-WRITE-MILESTONE-LINE
+                       THRU 3100-WRITE-MILESTONE-LINE-END
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE MILESTONE-CUR END-EXEC.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Total milestone-age individuals found: ' DELIMITED
+                  BY SIZE
+                  MILESTONE-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE AA-REPORT-LINE FROM REPORT-LINE.
+       3001-SCAN-FOR-MILESTONE-AGES-END.
+      ******************************************************************
+       3100-WRITE-MILESTONE-LINE.
+           ADD 1 TO MILESTONE-COUNT.
+
+           PERFORM 3200-DETERMINE-MILESTONE-LABEL
+               THRU 3200-DETERMINE-MILESTONE-LABEL-END.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'ID: ' DELIMITED BY SIZE
+                  SQL-ID DELIMITED BY SPACE
+                  '  Name: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-FIRST-NAME) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-LAST-NAME) DELIMITED BY SIZE
+                  '  Country: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-COUNTRY) DELIMITED BY SIZE
+                  '  Age: ' DELIMITED BY SIZE
+                  SQL-AGE DELIMITED BY SIZE
+                  '  Milestone: ' DELIMITED BY SIZE
+                  MILESTONE-LABEL DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+
+           DISPLAY REPORT-LINE.
+           WRITE AA-REPORT-LINE FROM REPORT-LINE.
+       3100-WRITE-MILESTONE-LINE-END.
+      ******************************************************************
+       3200-DETERMINE-MILESTONE-LABEL.
+           EVALUATE SQL-AGE
+              WHEN 18
+                 MOVE 'Reached legal adulthood' TO MILESTONE-LABEL
+              WHEN 21
+                 MOVE 'Reached age 21' TO MILESTONE-LABEL
+              WHEN 65
+                 MOVE 'Reached retirement age' TO MILESTONE-LABEL
+              WHEN OTHER
+                 MOVE 'Milestone age' TO MILESTONE-LABEL
+           END-EVALUATE.
+       3200-DETERMINE-MILESTONE-LABEL-END.
+      ******************************************************************
