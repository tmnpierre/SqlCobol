@@ -0,0 +1,292 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LoadBank.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-INPUT-FILE ASSIGN TO LOAD-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAD-INPUT-STATUS.
+
+           SELECT LOAD-REJECT-FILE ASSIGN TO LOAD-REJECT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAD-INPUT-FILE.
+       01  LOAD-INPUT-RECORD.
+           05  LI-LAST-NAME       PIC X(50).
+           05  LI-FIRST-NAME      PIC X(50).
+           05  LI-EMAIL           PIC X(100).
+           05  LI-COUNTRY         PIC X(50).
+           05  LI-COUNTRY-CODE    PIC X(10).
+           05  LI-AGE             PIC X(3).
+           05  LI-GENDER          PIC X(10).
+           05  LI-SPOKEN          PIC X(50).
+
+       FD  LOAD-REJECT-FILE.
+       01  LOAD-REJECT-LINE       PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  LOAD-INPUT-FILENAME    PIC X(40)
+               VALUE 'LOADBANK_INPUT.TXT'.
+       01  WS-LOAD-INPUT-STATUS   PIC X(02) VALUE SPACES.
+           88  LOAD-INPUT-STATUS-OK      VALUE '00'.
+           88  LOAD-INPUT-FILE-NOT-FOUND VALUE '35'.
+       01  LOAD-REJECT-FILENAME   PIC X(40) VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR    PIC 9(4).
+           05  WS-CURRENT-MONTH   PIC 9(2).
+           05  WS-CURRENT-DAY     PIC 9(2).
+
+       01  LOAD-EOF-SWITCH        PIC X VALUE 'N'.
+           88  LOAD-EOF           VALUE 'Y'.
+
+       01  LI-AGE-NUMERIC         PIC 9(3) VALUE ZEROS.
+       01  LI-AGE-IS-NUMERIC      PIC X VALUE 'N'.
+           88  AGE-IS-NUMERIC     VALUE 'Y'.
+
+       01  ROWS-READ-COUNT        PIC 9(6) VALUE ZEROS.
+       01  ROWS-LOADED-COUNT      PIC 9(6) VALUE ZEROS.
+       01  ROWS-REJECTED-COUNT    PIC 9(6) VALUE ZEROS.
+
+       01  REJECT-REASON          PIC X(60) VALUE SPACES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  NEW-LAST-NAME          PIC X(50).
+       01  NEW-FIRST-NAME         PIC X(50).
+       01  NEW-EMAIL              PIC X(100).
+       01  NEW-COUNTRY            PIC X(50).
+       01  NEW-COUNTRY-CODE       PIC X(10).
+       01  NEW-AGE                PIC 9(3).
+       01  NEW-GENDER             PIC X(10).
+       01  NEW-SPOKEN             PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1100-OPEN-LOAD-FILES
+               THRU 1100-OPEN-LOAD-FILES-END.
+
+           IF LOAD-INPUT-STATUS-OK
+               PERFORM 3000-LOAD-DATABANK
+                   THRU 3000-LOAD-DATABANK-END
+
+               CLOSE LOAD-INPUT-FILE
+               CLOSE LOAD-REJECT-FILE
+
+               DISPLAY 'Rows read: ' ROWS-READ-COUNT
+               DISPLAY 'Rows loaded: ' ROWS-LOADED-COUNT
+               DISPLAY 'Rows rejected: ' ROWS-REJECTED-COUNT
+           END-IF.
+       1000-MAIN-END.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+      ******************************************************************
+       1100-OPEN-LOAD-FILES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING 'LOADBANK_' DELIMITED BY SIZE
+                  WS-CURRENT-YEAR DELIMITED BY SIZE
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  '_REJECTS.TXT' DELIMITED BY SIZE
+                  INTO LOAD-REJECT-FILENAME.
+
+           OPEN INPUT LOAD-INPUT-FILE.
+
+           IF LOAD-INPUT-FILE-NOT-FOUND
+               DISPLAY 'Load input file not found: '
+                       LOAD-INPUT-FILENAME
+           ELSE
+               IF NOT LOAD-INPUT-STATUS-OK
+                   DISPLAY 'Error opening load input file, status: '
+                           WS-LOAD-INPUT-STATUS
+               ELSE
+                   OPEN OUTPUT LOAD-REJECT-FILE
+               END-IF
+           END-IF.
+       1100-OPEN-LOAD-FILES-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
+      ******************************************************************
+       1001-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'LoadBank' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN +100
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "Database error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       1001-ERROR-RTN-END.
+           STOP RUN.
+      ******************************************************************
+       3000-LOAD-DATABANK.
+           DISPLAY 'Loading databank from ' LOAD-INPUT-FILENAME '...'.
+
+           READ LOAD-INPUT-FILE
+               AT END SET LOAD-EOF TO TRUE
+           END-READ.
+
+           PERFORM WITH TEST BEFORE UNTIL LOAD-EOF
+               ADD 1 TO ROWS-READ-COUNT
+
+               PERFORM 3100-VALIDATE-INPUT-ROW
+                   THRU 3100-VALIDATE-INPUT-ROW-END
+
+               IF REJECT-REASON = SPACES
+                   PERFORM 3200-INSERT-DATABANK-ROW
+                       THRU 3200-INSERT-DATABANK-ROW-END
+               ELSE
+                   PERFORM 3300-WRITE-REJECT-LINE
+                       THRU 3300-WRITE-REJECT-LINE-END
+               END-IF
+
+               READ LOAD-INPUT-FILE
+                   AT END SET LOAD-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+       3000-LOAD-DATABANK-END.
+      ******************************************************************
+       3100-VALIDATE-INPUT-ROW.
+           MOVE SPACES TO REJECT-REASON.
+           MOVE 'N' TO LI-AGE-IS-NUMERIC.
+
+           IF LI-LAST-NAME = SPACES OR LI-FIRST-NAME = SPACES
+               MOVE 'Missing last name or first name' TO REJECT-REASON
+           END-IF.
+
+           IF REJECT-REASON = SPACES AND LI-EMAIL = SPACES
+               MOVE 'Missing email' TO REJECT-REASON
+           END-IF.
+
+           IF REJECT-REASON = SPACES AND LI-COUNTRY-CODE = SPACES
+               MOVE 'Missing country code' TO REJECT-REASON
+           END-IF.
+
+           IF REJECT-REASON = SPACES
+               IF LI-AGE IS NUMERIC
+                   SET AGE-IS-NUMERIC TO TRUE
+                   MOVE LI-AGE TO LI-AGE-NUMERIC
+               END-IF
+
+               IF NOT AGE-IS-NUMERIC
+                OR LI-AGE-NUMERIC < 0 OR LI-AGE-NUMERIC > 120
+                   MOVE 'Age missing or out of range 0-120'
+                       TO REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF REJECT-REASON = SPACES AND LI-GENDER = SPACES
+               MOVE 'Missing gender' TO REJECT-REASON
+           END-IF.
+
+           IF REJECT-REASON = SPACES AND LI-SPOKEN = SPACES
+               MOVE 'Missing spoken language' TO REJECT-REASON
+           END-IF.
+       3100-VALIDATE-INPUT-ROW-END.
+      ******************************************************************
+       3200-INSERT-DATABANK-ROW.
+           MOVE LI-LAST-NAME TO NEW-LAST-NAME.
+           MOVE LI-FIRST-NAME TO NEW-FIRST-NAME.
+           MOVE LI-EMAIL TO NEW-EMAIL.
+           MOVE LI-COUNTRY TO NEW-COUNTRY.
+           MOVE LI-COUNTRY-CODE TO NEW-COUNTRY-CODE.
+           MOVE LI-AGE-NUMERIC TO NEW-AGE.
+           MOVE LI-GENDER TO NEW-GENDER.
+           MOVE LI-SPOKEN TO NEW-SPOKEN.
+
+           EXEC SQL
+               INSERT INTO databank
+                   (last_name, first_name, email, country, country_code,
+                    age, gender, spoken)
+               VALUES
+                   (:NEW-LAST-NAME, :NEW-FIRST-NAME, :NEW-EMAIL,
+                    :NEW-COUNTRY, :NEW-COUNTRY-CODE, :NEW-AGE,
+                    :NEW-GENDER, :NEW-SPOKEN)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               ADD 1 TO ROWS-LOADED-COUNT
+           ELSE
+               MOVE 'Insert failed - see SQLCODE' TO REJECT-REASON
+               PERFORM 3300-WRITE-REJECT-LINE
+                   THRU 3300-WRITE-REJECT-LINE-END
+           END-IF.
+       3200-INSERT-DATABANK-ROW-END.
+      ******************************************************************
+       3300-WRITE-REJECT-LINE.
+           ADD 1 TO ROWS-REJECTED-COUNT.
+
+           MOVE SPACES TO LOAD-REJECT-LINE.
+           STRING LI-LAST-NAME DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  LI-FIRST-NAME DELIMITED BY SPACE
+                  ' - ' DELIMITED BY SIZE
+                  REJECT-REASON DELIMITED BY SIZE
+                  INTO LOAD-REJECT-LINE.
+
+           DISPLAY 'Rejected: ' LOAD-REJECT-LINE.
+           WRITE LOAD-REJECT-LINE.
+       3300-WRITE-REJECT-LINE-END.
+      ******************************************************************
