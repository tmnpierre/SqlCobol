@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DupChk.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUPCHK-REPORT-FILE ASSIGN TO DUPCHK-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DUPCHK-REPORT-FILE.
+       01  DUPCHK-REPORT-LINE      PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  DUPCHK-REPORT-FILENAME  PIC X(40) VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR     PIC 9(4).
+           05  WS-CURRENT-MONTH    PIC 9(2).
+           05  WS-CURRENT-DAY      PIC 9(2).
+
+       01  DUP-GROUP-COUNT         PIC 9(6) VALUE ZEROS.
+       01  DUP-ROW-COUNT           PIC 9(6) VALUE ZEROS.
+       01  REPORT-LINE             PIC X(150) VALUE SPACES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  SQL-DUP-RESULT.
+           05  SQL-LAST-NAME        PIC X(50).
+           05  SQL-FIRST-NAME       PIC X(50).
+           05  SQL-EMAIL            PIC X(100).
+           05  SQL-DUP-COUNT        PIC 9(6).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1100-OPEN-REPORT-FILE
+               THRU 1100-OPEN-REPORT-FILE-END.
+
+           PERFORM 3001-SCAN-FOR-DUPLICATES
+               THRU 3001-SCAN-FOR-DUPLICATES-END.
+
+           CLOSE DUPCHK-REPORT-FILE.
+       1000-MAIN-END.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+      ******************************************************************
+       1100-OPEN-REPORT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING 'DUPCHK_' DELIMITED BY SIZE
+                  WS-CURRENT-YEAR DELIMITED BY SIZE
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO DUPCHK-REPORT-FILENAME.
+
+           OPEN OUTPUT DUPCHK-REPORT-FILE.
+       1100-OPEN-REPORT-FILE-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
+      ******************************************************************
+       1001-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'DupChk' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN +100
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "Database error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       1001-ERROR-RTN-END.
+           STOP RUN.
+      ******************************************************************
+       3001-SCAN-FOR-DUPLICATES.
+           DISPLAY 'Scanning databank for duplicate individuals...'.
+
+           MOVE ZEROS TO DUP-GROUP-COUNT.
+           MOVE ZEROS TO DUP-ROW-COUNT.
+
+           EXEC SQL DECLARE DUP_CUR CURSOR FOR
+               SELECT last_name, first_name, email, COUNT(*)
+               FROM databank
+               GROUP BY last_name, first_name, email
+               HAVING COUNT(*) > 1
+               ORDER BY last_name, first_name, email
+           END-EXEC.
+
+           EXEC SQL OPEN DUP_CUR END-EXEC.
+
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH DUP_CUR
+                   INTO :SQL-LAST-NAME, :SQL-FIRST-NAME, :SQL-EMAIL,
+                        :SQL-DUP-COUNT
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   PERFORM 3100-WRITE-DUP-GROUP-LINE
+                       THRU 3100-WRITE-DUP-GROUP-LINE-END
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE DUP_CUR END-EXEC.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Duplicate groups found: ' DELIMITED BY SIZE
+                  DUP-GROUP-COUNT DELIMITED BY SIZE
+                  '   Duplicate rows: ' DELIMITED BY SIZE
+                  DUP-ROW-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE DUPCHK-REPORT-LINE FROM REPORT-LINE.
+       3001-SCAN-FOR-DUPLICATES-END.
+      ******************************************************************
+       3100-WRITE-DUP-GROUP-LINE.
+           ADD 1 TO DUP-GROUP-COUNT.
+           ADD SQL-DUP-COUNT TO DUP-ROW-COUNT.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Name: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-LAST-NAME) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-FIRST-NAME) DELIMITED BY SIZE
+                  '  Email: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-EMAIL) DELIMITED BY SIZE
+                  '  Occurrences: ' DELIMITED BY SIZE
+                  SQL-DUP-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+
+           DISPLAY REPORT-LINE.
+           WRITE DUPCHK-REPORT-LINE FROM REPORT-LINE.
+       3100-WRITE-DUP-GROUP-LINE-END.
+      ******************************************************************
