@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CsvExtr.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-EXTRACT-FILE ASSIGN TO CSV-EXTRACT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSV-EXTRACT-FILE.
+       01  CSV-EXTRACT-LINE       PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01  CSV-EXTRACT-FILENAME   PIC X(40) VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR    PIC 9(4).
+           05  WS-CURRENT-MONTH   PIC 9(2).
+           05  WS-CURRENT-DAY     PIC 9(2).
+
+       01  ROWS-EXTRACTED-COUNT   PIC 9(6) VALUE ZEROS.
+       01  CSV-LINE               PIC X(300) VALUE SPACES.
+       01  CSV-AGE-EDITED         PIC 9(3).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  SQL-ROW-RESULT.
+           05  SQL-LAST-NAME      PIC X(50).
+           05  SQL-FIRST-NAME     PIC X(50).
+           05  SQL-EMAIL          PIC X(100).
+           05  SQL-COUNTRY        PIC X(50).
+           05  SQL-COUNTRY-CODE   PIC X(10).
+           05  SQL-AGE            PIC S9(4).
+           05  SQL-GENDER         PIC X(10).
+           05  SQL-SPOKEN         PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1100-OPEN-EXTRACT-FILE
+               THRU 1100-OPEN-EXTRACT-FILE-END.
+
+           PERFORM 3001-EXTRACT-DATABANK
+               THRU 3001-EXTRACT-DATABANK-END.
+
+           CLOSE CSV-EXTRACT-FILE.
+       1000-MAIN-END.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+      ******************************************************************
+       1100-OPEN-EXTRACT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING 'CSVEXTR_' DELIMITED BY SIZE
+                  WS-CURRENT-YEAR DELIMITED BY SIZE
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  '.CSV' DELIMITED BY SIZE
+                  INTO CSV-EXTRACT-FILENAME.
+
+           OPEN OUTPUT CSV-EXTRACT-FILE.
+
+           STRING 'last_name,first_name,email,country,country_code,'
+                  'age,gender,spoken' DELIMITED BY SIZE
+                  INTO CSV-LINE.
+           WRITE CSV-EXTRACT-LINE FROM CSV-LINE.
+       1100-OPEN-EXTRACT-FILE-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
+      ******************************************************************
+       1001-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'CsvExtr' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN +100
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "Database error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       1001-ERROR-RTN-END.
+           STOP RUN.
+      ******************************************************************
+       3001-EXTRACT-DATABANK.
+           DISPLAY 'Extracting databank to CSV...'.
+
+           MOVE ZEROS TO ROWS-EXTRACTED-COUNT.
+
+           EXEC SQL DECLARE EXTR_CUR CURSOR FOR
+               SELECT last_name, first_name, email, country,
+                      country_code, age, gender, spoken
+               FROM databank
+           END-EXEC.
+
+           EXEC SQL OPEN EXTR_CUR END-EXEC.
+
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH EXTR_CUR
+                   INTO :SQL-LAST-NAME, :SQL-FIRST-NAME, :SQL-EMAIL,
+                        :SQL-COUNTRY, :SQL-COUNTRY-CODE, :SQL-AGE,
+                        :SQL-GENDER, :SQL-SPOKEN
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   PERFORM 3100-WRITE-CSV-LINE
+                       THRU 3100-WRITE-CSV-LINE-END
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE EXTR_CUR END-EXEC.
+
+           DISPLAY 'Rows extracted: ' ROWS-EXTRACTED-COUNT.
+       3001-EXTRACT-DATABANK-END.
+      ******************************************************************
+       3100-WRITE-CSV-LINE.
+           ADD 1 TO ROWS-EXTRACTED-COUNT.
+           MOVE SQL-AGE TO CSV-AGE-EDITED.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(SQL-LAST-NAME) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-FIRST-NAME) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-EMAIL) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-COUNTRY) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-COUNTRY-CODE) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CSV-AGE-EDITED DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-GENDER) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-SPOKEN) DELIMITED BY SIZE
+                  INTO CSV-LINE.
+
+           WRITE CSV-EXTRACT-LINE FROM CSV-LINE.
+       3100-WRITE-CSV-LINE-END.
+      ******************************************************************
