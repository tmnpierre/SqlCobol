@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PhrMnt.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CMD-LINE-PARM          PIC X(250) VALUE SPACES.
+       01  CMD-PTR                PIC 9(3) VALUE 1.
+       01  ACTION-CODE            PIC X(10) VALUE SPACES.
+           88  ACTION-IS-ADD      VALUE 'ADD'.
+           88  ACTION-IS-REPLACE  VALUE 'REPLACE'.
+           88  ACTION-IS-RETIRE   VALUE 'RETIRE'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  TARGET-COUNTRY-CODE    PIC X(10) VALUE SPACES.
+       01  NEW-PHRASE-TEXT        PIC X(255) VALUE SPACES.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1100-GET-PARMS
+               THRU 1100-GET-PARMS-END.
+
+           PERFORM 3001-MAINTAIN-PHRASE
+               THRU 3001-MAINTAIN-PHRASE-END.
+
+       1000-MAIN-END.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+      ******************************************************************
+       1100-GET-PARMS.
+           ACCEPT CMD-LINE-PARM FROM COMMAND-LINE.
+
+           MOVE 1 TO CMD-PTR.
+           UNSTRING CMD-LINE-PARM DELIMITED BY ALL SPACE
+               INTO ACTION-CODE
+               POINTER CMD-PTR
+           END-UNSTRING.
+           UNSTRING CMD-LINE-PARM DELIMITED BY ALL SPACE
+               INTO TARGET-COUNTRY-CODE
+               POINTER CMD-PTR
+           END-UNSTRING.
+
+           IF CMD-PTR <= FUNCTION LENGTH(CMD-LINE-PARM)
+               MOVE CMD-LINE-PARM(CMD-PTR:) TO NEW-PHRASE-TEXT
+           ELSE
+               MOVE SPACES TO NEW-PHRASE-TEXT
+           END-IF.
+
+           MOVE FUNCTION UPPER-CASE(ACTION-CODE) TO ACTION-CODE.
+
+           DISPLAY 'Action: ' ACTION-CODE
+                   '  Country: ' TARGET-COUNTRY-CODE.
+       1100-GET-PARMS-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
+      ******************************************************************
+       1001-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'PhrMnt' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN +100
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "Database error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       1001-ERROR-RTN-END.
+           STOP RUN.
+      ******************************************************************
+       3001-MAINTAIN-PHRASE.
+           EVALUATE TRUE
+               WHEN ACTION-IS-ADD
+                   PERFORM 3100-ADD-PHRASE
+                       THRU 3100-ADD-PHRASE-END
+               WHEN ACTION-IS-REPLACE
+                   PERFORM 3200-REPLACE-PHRASE
+                       THRU 3200-REPLACE-PHRASE-END
+               WHEN ACTION-IS-RETIRE
+                   PERFORM 3300-RETIRE-PHRASE
+                       THRU 3300-RETIRE-PHRASE-END
+               WHEN OTHER
+                   DISPLAY 'Unknown action - expected ADD, REPLACE '
+                           'or RETIRE'
+           END-EVALUATE.
+       3001-MAINTAIN-PHRASE-END.
+      ******************************************************************
+       3100-ADD-PHRASE.
+           EXEC SQL
+               INSERT INTO phrase (country_code, phrase)
+               VALUES (:TARGET-COUNTRY-CODE, :NEW-PHRASE-TEXT)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY 'Phrase added for country: ' TARGET-COUNTRY-CODE
+           ELSE
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       3100-ADD-PHRASE-END.
+      ******************************************************************
+       3200-REPLACE-PHRASE.
+           EXEC SQL
+               UPDATE phrase
+               SET phrase = :NEW-PHRASE-TEXT
+               WHERE country_code = :TARGET-COUNTRY-CODE
+           END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY 'Phrase replaced for country: '
+                       TARGET-COUNTRY-CODE
+           ELSE
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       3200-REPLACE-PHRASE-END.
+      ******************************************************************
+       3300-RETIRE-PHRASE.
+           EXEC SQL
+               DELETE FROM phrase
+               WHERE country_code = :TARGET-COUNTRY-CODE
+           END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY 'Phrase retired for country: '
+                       TARGET-COUNTRY-CODE
+           ELSE
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+       3300-RETIRE-PHRASE-END.
+      ******************************************************************
