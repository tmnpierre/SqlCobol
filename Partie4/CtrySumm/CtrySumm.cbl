@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CtrySumm.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CS-REPORT-FILE ASSIGN TO CS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CS-REPORT-FILE.
+       01  CS-REPORT-LINE          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  CS-REPORT-FILENAME      PIC X(40) VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR     PIC 9(4).
+           05  WS-CURRENT-MONTH    PIC 9(2).
+           05  WS-CURRENT-DAY      PIC 9(2).
+
+       01  COUNTRY-COUNT           PIC 9(6) VALUE ZEROS.
+       01  GRAND-TOTAL-POPULATION  PIC 9(6) VALUE ZEROS.
+       01  REPORT-LINE             PIC X(120) VALUE SPACES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  SQL-ROW-RESULT.
+           05  SQL-COUNTRY         PIC X(50).
+           05  SQL-COUNTRY-CODE    PIC X(10).
+           05  SQL-TOTAL-COUNT     PIC S9(9).
+           05  SQL-MIN-AGE         PIC S9(4).
+           05  SQL-MAX-AGE         PIC S9(4).
+           05  SQL-MALE-COUNT      PIC S9(9).
+           05  SQL-FEMALE-COUNT    PIC S9(9).
+           05  SQL-OTHER-COUNT     PIC S9(9).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1100-OPEN-REPORT-FILE
+               THRU 1100-OPEN-REPORT-FILE-END.
+
+           PERFORM 3001-SCAN-COUNTRY-SUMMARY
+               THRU 3001-SCAN-COUNTRY-SUMMARY-END.
+
+           CLOSE CS-REPORT-FILE.
+       1000-MAIN-END.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+      ******************************************************************
+       1100-OPEN-REPORT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING 'CTRYSUMM_' DELIMITED BY SIZE
+                  WS-CURRENT-YEAR DELIMITED BY SIZE
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO CS-REPORT-FILENAME.
+
+           OPEN OUTPUT CS-REPORT-FILE.
+       1100-OPEN-REPORT-FILE-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
+      ******************************************************************
+       1001-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'CtrySumm' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN +100
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "Database error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       1001-ERROR-RTN-END.
+           STOP RUN.
+      ******************************************************************
+       3001-SCAN-COUNTRY-SUMMARY.
+           DISPLAY 'Building per-country summary...'.
+
+           MOVE ZEROS TO COUNTRY-COUNT.
+           MOVE ZEROS TO GRAND-TOTAL-POPULATION.
+
+           EXEC SQL DECLARE COUNTRY-SUMMARY-CUR CURSOR FOR
+               SELECT country, country_code, COUNT(*),
+                      MIN(age), MAX(age),
+                      COUNT(*) FILTER (WHERE gender = 'Male'),
+                      COUNT(*) FILTER (WHERE gender = 'Female'),
+                      COUNT(*) FILTER
+                          (WHERE gender NOT IN ('Male', 'Female'))
+               FROM databank
+               GROUP BY country, country_code
+               ORDER BY country
+           END-EXEC.
+
+           EXEC SQL OPEN COUNTRY-SUMMARY-CUR END-EXEC.
+
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH COUNTRY-SUMMARY-CUR
+                   INTO :SQL-COUNTRY, :SQL-COUNTRY-CODE,
+                        :SQL-TOTAL-COUNT, :SQL-MIN-AGE, :SQL-MAX-AGE,
+                        :SQL-MALE-COUNT, :SQL-FEMALE-COUNT,
+                        :SQL-OTHER-COUNT
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   PERFORM 3100-WRITE-COUNTRY-SUMMARY-LINE
+                       THRU 3100-WRITE-COUNTRY-SUMMARY-LINE-END
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE COUNTRY-SUMMARY-CUR END-EXEC.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Countries summarized: ' DELIMITED BY SIZE
+                  COUNTRY-COUNT DELIMITED BY SIZE
+                  '  Total population: ' DELIMITED BY SIZE
+                  GRAND-TOTAL-POPULATION DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE CS-REPORT-LINE FROM REPORT-LINE.
+       3001-SCAN-COUNTRY-SUMMARY-END.
+      ******************************************************************
+       3100-WRITE-COUNTRY-SUMMARY-LINE.
+           ADD 1 TO COUNTRY-COUNT.
+           ADD SQL-TOTAL-COUNT TO GRAND-TOTAL-POPULATION.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Country: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-COUNTRY) DELIMITED BY SIZE
+                  '  Code: ' DELIMITED BY SIZE
+                  SQL-COUNTRY-CODE DELIMITED BY SPACE
+                  '  Population: ' DELIMITED BY SIZE
+                  SQL-TOTAL-COUNT DELIMITED BY SIZE
+                  '  Age range: ' DELIMITED BY SIZE
+                  SQL-MIN-AGE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  SQL-MAX-AGE DELIMITED BY SIZE
+                  '  Male: ' DELIMITED BY SIZE
+                  SQL-MALE-COUNT DELIMITED BY SIZE
+                  '  Female: ' DELIMITED BY SIZE
+                  SQL-FEMALE-COUNT DELIMITED BY SIZE
+                  '  Other: ' DELIMITED BY SIZE
+                  SQL-OTHER-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+
+           DISPLAY REPORT-LINE.
+           WRITE CS-REPORT-LINE FROM REPORT-LINE.
+       3100-WRITE-COUNTRY-SUMMARY-LINE-END.
+      ******************************************************************
