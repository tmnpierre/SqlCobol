@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UnkCode.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UC-REPORT-FILE ASSIGN TO UC-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UC-REPORT-FILE.
+       01  UC-REPORT-LINE          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  UC-REPORT-FILENAME      PIC X(40) VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR     PIC 9(4).
+           05  WS-CURRENT-MONTH    PIC 9(2).
+           05  WS-CURRENT-DAY      PIC 9(2).
+
+       01  UNRESOLVED-COUNT        PIC 9(6) VALUE ZEROS.
+       01  REPORT-LINE             PIC X(120) VALUE SPACES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       COPY "DbConn.cpy".
+       COPY "ErrLog.cpy".
+
+       01  SQL-ROW-RESULT.
+           05  SQL-ID              PIC X(36).
+           05  SQL-COUNTRY         PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM 1050-ENSURE-ERROR-LOG-TABLE
+               THRU 1050-ENSURE-ERROR-LOG-TABLE-END.
+
+           PERFORM 1100-OPEN-REPORT-FILE
+               THRU 1100-OPEN-REPORT-FILE-END.
+
+           PERFORM 3001-SCAN-FOR-UNRESOLVED-CODES
+               THRU 3001-SCAN-FOR-UNRESOLVED-CODES-END.
+
+           CLOSE UC-REPORT-FILE.
+       1000-MAIN-END.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+      ******************************************************************
+       1100-OPEN-REPORT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING 'UNKCODE_' DELIMITED BY SIZE
+                  WS-CURRENT-YEAR DELIMITED BY SIZE
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO UC-REPORT-FILENAME.
+
+           OPEN OUTPUT UC-REPORT-FILE.
+       1100-OPEN-REPORT-FILE-END.
+      ******************************************************************
+       1050-ENSURE-ERROR-LOG-TABLE.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS error_log (
+                   id SERIAL PRIMARY KEY,
+                   program_name VARCHAR(20),
+                   log_timestamp TIMESTAMP,
+                   sqlcode INTEGER,
+                   sqlstate VARCHAR(5),
+                   sqlerrmc VARCHAR(200)
+               )
+           END-EXEC.
+       1050-ENSURE-ERROR-LOG-TABLE-END.
+      ******************************************************************
+       1001-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+
+           MOVE 'UnkCode' TO ERR-PROGRAM-NAME.
+           MOVE SQLCODE TO ERR-SQLCODE.
+           MOVE SQLSTATE TO ERR-SQLSTATE.
+           MOVE SQLERRMC TO ERR-SQLERRMC.
+           EXEC SQL
+               INSERT INTO error_log
+                   (program_name, log_timestamp, sqlcode, sqlstate,
+                    sqlerrmc)
+               VALUES
+                   (:ERR-PROGRAM-NAME, CURRENT_TIMESTAMP, :ERR-SQLCODE,
+                    :ERR-SQLSTATE, :ERR-SQLERRMC)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN +100
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "Database error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       1001-ERROR-RTN-END.
+           STOP RUN.
+      ******************************************************************
+       3001-SCAN-FOR-UNRESOLVED-CODES.
+           DISPLAY 'Scanning databank for unresolved country codes...'.
+
+           MOVE ZEROS TO UNRESOLVED-COUNT.
+
+           EXEC SQL DECLARE UNRESOLVED-CUR CURSOR FOR
+               SELECT id, country
+               FROM databank
+               WHERE country_code = '??'
+               ORDER BY country, id
+           END-EXEC.
+
+           EXEC SQL OPEN UNRESOLVED-CUR END-EXEC.
+
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH UNRESOLVED-CUR
+                   INTO :SQL-ID, :SQL-COUNTRY
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   PERFORM 3100-WRITE-UNRESOLVED-LINE
+                       THRU 3100-WRITE-UNRESOLVED-LINE-END
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE UNRESOLVED-CUR END-EXEC.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Total unresolved country codes: ' DELIMITED BY SIZE
+                  UNRESOLVED-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE UC-REPORT-LINE FROM REPORT-LINE.
+       3001-SCAN-FOR-UNRESOLVED-CODES-END.
+      ******************************************************************
+       3100-WRITE-UNRESOLVED-LINE.
+           ADD 1 TO UNRESOLVED-COUNT.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'ID: ' DELIMITED BY SIZE
+                  SQL-ID DELIMITED BY SPACE
+                  '  Country: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-COUNTRY) DELIMITED BY SIZE
+                  '  Code: ??' DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+
+           DISPLAY REPORT-LINE.
+           WRITE UC-REPORT-LINE FROM REPORT-LINE.
+       3100-WRITE-UNRESOLVED-LINE-END.
+      ******************************************************************
